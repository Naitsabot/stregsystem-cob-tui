@@ -0,0 +1,367 @@
+      ******************************************************************
+      * Author: Naitsabot
+      * Purpose: Reconcile the local sales journal against the server
+      * Description:
+      *     Batch job that, for a given date, compares the kiosk's
+      *     local sales journal (written by TUI's BUY-ORDER) against
+      *     what the server reports via xGET_MEMBER_SALES for every
+      *     member who shows up in the journal that day. A mismatch
+      *     between the local count/total and the server's count/total
+      *     for a member is written to a discrepancy report - this is
+      *     how we catch a BUY-ORDER that showed "Order failed" but
+      *     the POST actually went through server-side (or the
+      *     reverse), which we'd otherwise only notice when a member
+      *     disputes their balance.
+      *
+      *     Date defaults to today; override with the RECON_DATE
+      *     environment variable (YYYYMMDD), e.g.:
+      *         RECON_DATE=20260101 ./reconcile-report
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE
+               ASSIGN TO JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+        01 JOURNAL-LINE         PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/api-request.cpy".
+       COPY "copybooks/api-response.cpy".
+
+       01 HOME-DIR              PIC X(256).
+       01 JOURNAL-PATH          PIC X(256).
+       01 JOURNAL-STATUS        PIC XX.
+       01 JOURNAL-EOF           PIC 9 VALUE 0.
+
+       01 recon-date-env        PIC X(8).
+       01 recon-date-param      PIC X(8).
+       01 recon-date-dashed     PIC X(10).
+       01 today-text            PIC X(21).
+
+       01 jnl-fields.
+           05 jnl-timestamp     PIC X(20).
+           05 jnl-username      PIC X(64).
+           05 jnl-order         PIC X(64).
+           05 jnl-room          PIC X(8).
+           05 jnl-cost          PIC X(16).
+           05 jnl-balance       PIC X(16).
+       01 jnl-cost-num          PIC S9(9) COMP-5.
+
+       01 member-agg-work.
+           05 MA-COUNT          PIC 9(4) COMP-5 VALUE 0.
+           05 MA-ENTRY OCCURS 200 TIMES.
+               10 MA-USERNAME      PIC X(64).
+               10 MA-MEMBER-ID     PIC X(8).
+               10 MA-LOCAL-COUNT   PIC 9(6) COMP-5.
+               10 MA-LOCAL-TOTAL   PIC S9(9) COMP-5.
+               10 MA-SERVER-COUNT  PIC 9(6) COMP-5.
+               10 MA-SERVER-TOTAL  PIC S9(9) COMP-5.
+               10 MA-LOOKUP-OK     PIC 9.
+       01 ma-idx                PIC 9(4) COMP-5.
+       01 found-idx             PIC 9(4) COMP-5.
+       01 member-id-raw         PIC X(50).
+
+       01 sales-pos             PIC 9(4) COMP-5.
+       01 sales-line-raw        PIC X(200).
+       01 sales-timestamp       PIC X(25).
+       01 sales-product         PIC X(50).
+       01 sales-price-text      PIC X(16).
+       01 sales-price-num       PIC S9(9) COMP-5.
+
+       01 report-mismatch-count PIC 9(4) COMP-5 VALUE 0.
+       01 display-count         PIC ZZZ,ZZ9.
+       01 display-cost          PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "======================================"
+           DISPLAY "  STREGSYSTEM JOURNAL/SERVER RECONCILE"
+           DISPLAY "======================================"
+           PERFORM INIT-PATHS
+           PERFORM INIT-DATE-PARAM
+           PERFORM READ-JOURNAL
+           PERFORM CHECK-SERVER-SALES
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       INIT-PATHS.
+           MOVE SPACES TO HOME-DIR
+           ACCEPT HOME-DIR FROM ENVIRONMENT "HOME"
+           IF FUNCTION TRIM(HOME-DIR) = SPACES
+               MOVE "/tmp" TO HOME-DIR
+           END-IF
+
+           MOVE SPACES TO JOURNAL-PATH
+           STRING
+               FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+               "/.config/stregsystem-tui/journal.log" DELIMITED BY SIZE
+               INTO JOURNAL-PATH
+           END-STRING
+           .
+
+      * INIT-DATE-PARAM - Pick the date to reconcile: RECON_DATE
+      * (YYYYMMDD) from the environment if set, else today.
+       INIT-DATE-PARAM.
+           MOVE SPACES TO recon-date-env
+           ACCEPT recon-date-env FROM ENVIRONMENT "RECON_DATE"
+           IF FUNCTION TRIM(recon-date-env) = SPACES
+               MOVE SPACES TO today-text
+               MOVE FUNCTION CURRENT-DATE TO today-text
+               MOVE today-text(1:8) TO recon-date-param
+           ELSE
+               MOVE recon-date-env TO recon-date-param
+           END-IF
+
+           MOVE SPACES TO recon-date-dashed
+           STRING
+               recon-date-param(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               recon-date-param(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               recon-date-param(7:2) DELIMITED BY SIZE
+               INTO recon-date-dashed
+           END-STRING
+
+           DISPLAY "Reconciling date: " recon-date-param
+           .
+
+       READ-JOURNAL.
+           MOVE 0 TO JOURNAL-EOF
+           OPEN INPUT JOURNAL-FILE
+           IF JOURNAL-STATUS = "35"
+               DISPLAY "No local sales journal found at "
+                   FUNCTION TRIM(JOURNAL-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL JOURNAL-EOF = 1
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE 1 TO JOURNAL-EOF
+                   NOT AT END
+                       PERFORM PROCESS-JOURNAL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE JOURNAL-FILE
+           .
+
+       PROCESS-JOURNAL-LINE.
+           IF FUNCTION TRIM(JOURNAL-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO jnl-fields
+           UNSTRING JOURNAL-LINE DELIMITED BY X"09"
+               INTO jnl-timestamp
+                    jnl-username
+                    jnl-order
+                    jnl-room
+                    jnl-cost
+                    jnl-balance
+           END-UNSTRING
+
+           IF jnl-timestamp(1:8) NOT = recon-date-param
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO jnl-cost-num
+           IF FUNCTION TRIM(jnl-cost) NOT = SPACES
+               MOVE FUNCTION NUMVAL(jnl-cost) TO jnl-cost-num
+           END-IF
+
+           PERFORM FIND-OR-ADD-MEMBER
+           ADD 1 TO MA-LOCAL-COUNT(found-idx)
+           ADD jnl-cost-num TO MA-LOCAL-TOTAL(found-idx)
+           .
+
+       FIND-OR-ADD-MEMBER.
+           MOVE 0 TO found-idx
+           PERFORM VARYING ma-idx FROM 1 BY 1
+                   UNTIL ma-idx > MA-COUNT
+               IF MA-USERNAME(ma-idx) = FUNCTION TRIM(jnl-username)
+                   MOVE ma-idx TO found-idx
+               END-IF
+           END-PERFORM
+
+           IF found-idx = 0 AND MA-COUNT < 200
+               ADD 1 TO MA-COUNT
+               MOVE MA-COUNT TO found-idx
+               MOVE FUNCTION TRIM(jnl-username)
+                   TO MA-USERNAME(found-idx)
+               MOVE SPACES TO MA-MEMBER-ID(found-idx)
+               MOVE 0 TO MA-LOCAL-COUNT(found-idx)
+               MOVE 0 TO MA-LOCAL-TOTAL(found-idx)
+               MOVE 0 TO MA-SERVER-COUNT(found-idx)
+               MOVE 0 TO MA-SERVER-TOTAL(found-idx)
+               MOVE 0 TO MA-LOOKUP-OK(found-idx)
+           END-IF
+           .
+
+      * CHECK-SERVER-SALES - For every member seen in the journal for
+      * this date, resolve their member id via xGET_MEMBER_ID and tally
+      * that date's xGET_MEMBER_SALES lines against the local totals.
+       CHECK-SERVER-SALES.
+           PERFORM VARYING ma-idx FROM 1 BY 1 UNTIL ma-idx > MA-COUNT
+               PERFORM RESOLVE-MEMBER-ID-FOR-ENTRY
+               IF MA-LOOKUP-OK(ma-idx) = 1
+                   PERFORM TALLY-SERVER-SALES-FOR-ENTRY
+               END-IF
+           END-PERFORM
+           .
+
+       RESOLVE-MEMBER-ID-FOR-ENTRY.
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_MEMBER_ID" TO api-operation
+           MOVE MA-USERNAME(ma-idx) TO api-username
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               DISPLAY "  Member id lookup failed for "
+                   FUNCTION TRIM(MA-USERNAME(ma-idx))
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE api-response-body TO member-id-raw
+           INSPECT member-id-raw REPLACING ALL LOW-VALUE BY SPACE
+           INSPECT member-id-raw REPLACING ALL X"0A" BY SPACE
+           INSPECT member-id-raw REPLACING ALL X"0D" BY SPACE
+           MOVE FUNCTION TRIM(member-id-raw) TO MA-MEMBER-ID(ma-idx)
+
+           IF FUNCTION TRIM(MA-MEMBER-ID(ma-idx)) = SPACES OR
+               FUNCTION LOWER-CASE(FUNCTION TRIM(MA-MEMBER-ID(ma-idx)))
+                   = "null"
+               MOVE SPACES TO MA-MEMBER-ID(ma-idx)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO MA-LOOKUP-OK(ma-idx)
+           .
+
+       TALLY-SERVER-SALES-FOR-ENTRY.
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_MEMBER_SALES" TO api-operation
+           MOVE MA-MEMBER-ID(ma-idx) TO api-member-id
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               DISPLAY "  Sales fetch failed for "
+                   FUNCTION TRIM(MA-USERNAME(ma-idx))
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO sales-pos
+           PERFORM UNTIL sales-pos >
+                   FUNCTION LENGTH(FUNCTION TRIM(api-response-body))
+               MOVE SPACES TO sales-line-raw
+               UNSTRING api-response-body DELIMITED BY X"0A"
+                   INTO sales-line-raw
+                   WITH POINTER sales-pos
+               END-UNSTRING
+               IF FUNCTION TRIM(sales-line-raw) NOT = SPACES
+                   PERFORM TALLY-ONE-SERVER-SALE-LINE
+               END-IF
+           END-PERFORM
+           .
+
+       TALLY-ONE-SERVER-SALE-LINE.
+           MOVE SPACES TO sales-timestamp
+           MOVE SPACES TO sales-product
+           MOVE SPACES TO sales-price-text
+           UNSTRING sales-line-raw DELIMITED BY X"09"
+               INTO sales-timestamp
+                    sales-product
+                    sales-price-text
+           END-UNSTRING
+
+           IF sales-timestamp(1:10) NOT = recon-date-dashed
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO sales-price-num
+           IF FUNCTION TRIM(sales-price-text) NOT = SPACES
+               MOVE FUNCTION NUMVAL(sales-price-text) TO sales-price-num
+           END-IF
+
+           ADD 1 TO MA-SERVER-COUNT(ma-idx)
+           ADD sales-price-num TO MA-SERVER-TOTAL(ma-idx)
+           .
+
+       PRINT-REPORT.
+           DISPLAY " "
+           DISPLAY "Journal: " FUNCTION TRIM(JOURNAL-PATH)
+           DISPLAY "Date   : " recon-date-param
+           DISPLAY " "
+           DISPLAY "Discrepancies (local journal vs. server):"
+           DISPLAY "------------------------------------------"
+
+           MOVE 0 TO report-mismatch-count
+           PERFORM VARYING ma-idx FROM 1 BY 1 UNTIL ma-idx > MA-COUNT
+               PERFORM PRINT-ENTRY-IF-MISMATCH
+           END-PERFORM
+
+           IF report-mismatch-count = 0
+               DISPLAY "  (none - local journal matches server)"
+           END-IF
+           DISPLAY "------------------------------------------"
+           .
+
+       PRINT-ENTRY-IF-MISMATCH.
+           IF MA-LOOKUP-OK(ma-idx) NOT = 1
+               ADD 1 TO report-mismatch-count
+               DISPLAY "  " FUNCTION TRIM(MA-USERNAME(ma-idx))
+                   ": could not resolve member id - skipped"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF MA-LOCAL-COUNT(ma-idx) = MA-SERVER-COUNT(ma-idx) AND
+               MA-LOCAL-TOTAL(ma-idx) = MA-SERVER-TOTAL(ma-idx)
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO report-mismatch-count
+           DISPLAY "  " FUNCTION TRIM(MA-USERNAME(ma-idx))
+           MOVE MA-LOCAL-COUNT(ma-idx) TO display-count
+           DISPLAY "    local : " display-count " order(s), total "
+               NO ADVANCING
+           MOVE MA-LOCAL-TOTAL(ma-idx) TO display-cost
+           DISPLAY display-cost
+           MOVE MA-SERVER-COUNT(ma-idx) TO display-count
+           DISPLAY "    server: " display-count " sale line(s), total "
+               NO ADVANCING
+           MOVE MA-SERVER-TOTAL(ma-idx) TO display-cost
+           DISPLAY display-cost
+
+           IF MA-SERVER-COUNT(ma-idx) > MA-LOCAL-COUNT(ma-idx)
+               DISPLAY "    -> server has more sales than the local "
+                   "journal; check for an 'Order failed' screen on a "
+                   "POST that actually succeeded."
+           END-IF
+           IF MA-LOCAL-COUNT(ma-idx) > MA-SERVER-COUNT(ma-idx)
+               DISPLAY "    -> local journal has more orders than the "
+                   "server; check for a sale the server never "
+                   "recorded."
+           END-IF
+           .
+
+       END PROGRAM RECONCILE-REPORT.
