@@ -0,0 +1,327 @@
+      ******************************************************************
+      * Author: Naitsabot
+      * Purpose: Inactive-member cleanup report
+      * Description:
+      *     Batch job that walks a roster of known members and checks
+      *     each one's server-side member-active flag via xGET_MEMBER,
+      *     so the membership secretary can see who's been flagged
+      *     inactive without clicking through each profile on the web
+      *     admin one at a time.
+      *
+      *     The roster comes from ~/.config/stregsystem-tui/members.txt
+      *     if present (one member id per line, e.g. as exported from
+      *     the web admin). If that file doesn't exist, the roster is
+      *     instead built from the distinct usernames seen in the local
+      *     sales journal (the same journal SETTLEMENT-REPORT and
+      *     RECONCILE-REPORT read), resolving each username to a member
+      *     id via xGET_MEMBER_ID first.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INACTIVE-MEMBER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE
+               ASSIGN TO JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-STATUS.
+           SELECT MEMBERS-FILE
+               ASSIGN TO MEMBERS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MEMBERS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+        01 JOURNAL-LINE         PIC X(256).
+
+       FD  MEMBERS-FILE.
+        01 MEMBERS-LINE         PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/api-request.cpy".
+       COPY "copybooks/api-response.cpy".
+       COPY "copybooks/parsed-member-info.cpy".
+
+       01 HOME-DIR              PIC X(256).
+       01 JOURNAL-PATH          PIC X(256).
+       01 JOURNAL-STATUS        PIC XX.
+       01 JOURNAL-EOF           PIC 9 VALUE 0.
+       01 MEMBERS-PATH          PIC X(256).
+       01 MEMBERS-STATUS        PIC XX.
+       01 MEMBERS-EOF           PIC 9 VALUE 0.
+       01 ROSTER-FROM-FILE      PIC 9 VALUE 0.
+
+       01 jnl-fields.
+           05 jnl-timestamp     PIC X(20).
+           05 jnl-username      PIC X(64).
+           05 jnl-order         PIC X(64).
+           05 jnl-room          PIC X(8).
+           05 jnl-cost          PIC X(16).
+           05 jnl-balance       PIC X(16).
+
+       01 roster-work.
+           05 ROSTER-COUNT      PIC 9(4) COMP-5 VALUE 0.
+           05 ROSTER-ENTRY OCCURS 200 TIMES.
+               10 ROSTER-MEMBER-ID  PIC X(8).
+               10 ROSTER-USERNAME   PIC X(64).
+               10 ROSTER-LOOKUP-OK  PIC 9.
+               10 ROSTER-ACTIVE     PIC 9.
+       01 roster-idx            PIC 9(4) COMP-5.
+       01 found-idx             PIC 9(4) COMP-5.
+       01 member-id-raw         PIC X(50).
+
+       01 report-inactive-count PIC 9(4) COMP-5 VALUE 0.
+       01 report-lookup-fail-count PIC 9(4) COMP-5 VALUE 0.
+       01 display-count         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "======================================"
+           DISPLAY "  STREGSYSTEM INACTIVE-MEMBER REPORT"
+           DISPLAY "======================================"
+           PERFORM INIT-PATHS
+           PERFORM LOAD-ROSTER
+           PERFORM RESOLVE-ROSTER-MEMBER-IDS
+           PERFORM CHECK-ROSTER-ACTIVE-STATUS
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       INIT-PATHS.
+           MOVE SPACES TO HOME-DIR
+           ACCEPT HOME-DIR FROM ENVIRONMENT "HOME"
+           IF FUNCTION TRIM(HOME-DIR) = SPACES
+               MOVE "/tmp" TO HOME-DIR
+           END-IF
+
+           MOVE SPACES TO JOURNAL-PATH
+           STRING
+               FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+               "/.config/stregsystem-tui/journal.log" DELIMITED BY SIZE
+               INTO JOURNAL-PATH
+           END-STRING
+
+           MOVE SPACES TO MEMBERS-PATH
+           STRING
+               FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+               "/.config/stregsystem-tui/members.txt" DELIMITED BY SIZE
+               INTO MEMBERS-PATH
+           END-STRING
+           .
+
+      * LOAD-ROSTER - Prefer a curated members.txt (one member id per
+      * line); fall back to the distinct usernames in the local sales
+      * journal when no members.txt has been set up for this kiosk.
+       LOAD-ROSTER.
+           MOVE 0 TO MEMBERS-EOF
+           OPEN INPUT MEMBERS-FILE
+           IF MEMBERS-STATUS = "35"
+               DISPLAY "No members.txt found at "
+                   FUNCTION TRIM(MEMBERS-PATH)
+               DISPLAY "Falling back to journal usernames..."
+               PERFORM LOAD-ROSTER-FROM-JOURNAL
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO ROSTER-FROM-FILE
+           DISPLAY "Reading roster from " FUNCTION TRIM(MEMBERS-PATH)
+           PERFORM UNTIL MEMBERS-EOF = 1
+               READ MEMBERS-FILE
+                   AT END
+                       MOVE 1 TO MEMBERS-EOF
+                   NOT AT END
+                       PERFORM ADD-ROSTER-ENTRY-FROM-FILE
+               END-READ
+           END-PERFORM
+           CLOSE MEMBERS-FILE
+           .
+
+       ADD-ROSTER-ENTRY-FROM-FILE.
+           IF FUNCTION TRIM(MEMBERS-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF ROSTER-COUNT < 200
+               ADD 1 TO ROSTER-COUNT
+               MOVE FUNCTION TRIM(MEMBERS-LINE)
+                   TO ROSTER-MEMBER-ID(ROSTER-COUNT)
+               MOVE SPACES TO ROSTER-USERNAME(ROSTER-COUNT)
+               MOVE 1 TO ROSTER-LOOKUP-OK(ROSTER-COUNT)
+               MOVE 0 TO ROSTER-ACTIVE(ROSTER-COUNT)
+           END-IF
+           .
+
+       LOAD-ROSTER-FROM-JOURNAL.
+           MOVE 0 TO JOURNAL-EOF
+           OPEN INPUT JOURNAL-FILE
+           IF JOURNAL-STATUS = "35"
+               DISPLAY "No local sales journal found at "
+                   FUNCTION TRIM(JOURNAL-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL JOURNAL-EOF = 1
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE 1 TO JOURNAL-EOF
+                   NOT AT END
+                       PERFORM ADD-ROSTER-ENTRY-FROM-JOURNAL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE JOURNAL-FILE
+           .
+
+       ADD-ROSTER-ENTRY-FROM-JOURNAL-LINE.
+           IF FUNCTION TRIM(JOURNAL-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO jnl-fields
+           UNSTRING JOURNAL-LINE DELIMITED BY X"09"
+               INTO jnl-timestamp
+                    jnl-username
+                    jnl-order
+                    jnl-room
+                    jnl-cost
+                    jnl-balance
+           END-UNSTRING
+
+           IF FUNCTION TRIM(jnl-username) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO found-idx
+           PERFORM VARYING roster-idx FROM 1 BY 1
+                   UNTIL roster-idx > ROSTER-COUNT
+               IF ROSTER-USERNAME(roster-idx) =
+                       FUNCTION TRIM(jnl-username)
+                   MOVE roster-idx TO found-idx
+               END-IF
+           END-PERFORM
+
+           IF found-idx = 0 AND ROSTER-COUNT < 200
+               ADD 1 TO ROSTER-COUNT
+               MOVE FUNCTION TRIM(jnl-username)
+                   TO ROSTER-USERNAME(ROSTER-COUNT)
+               MOVE SPACES TO ROSTER-MEMBER-ID(ROSTER-COUNT)
+               MOVE 0 TO ROSTER-LOOKUP-OK(ROSTER-COUNT)
+               MOVE 0 TO ROSTER-ACTIVE(ROSTER-COUNT)
+           END-IF
+           .
+
+      * RESOLVE-ROSTER-MEMBER-IDS - members.txt entries already carry
+      * a member id (ROSTER-LOOKUP-OK set at load time); journal-
+      * derived entries only carry a username and still need an
+      * xGET_MEMBER_ID round trip.
+       RESOLVE-ROSTER-MEMBER-IDS.
+           IF ROSTER-FROM-FILE = 1
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING roster-idx FROM 1 BY 1
+                   UNTIL roster-idx > ROSTER-COUNT
+               PERFORM RESOLVE-MEMBER-ID-FOR-ROSTER-ENTRY
+           END-PERFORM
+           .
+
+       RESOLVE-MEMBER-ID-FOR-ROSTER-ENTRY.
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_MEMBER_ID" TO api-operation
+           MOVE ROSTER-USERNAME(roster-idx) TO api-username
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               DISPLAY "  Member id lookup failed for "
+                   FUNCTION TRIM(ROSTER-USERNAME(roster-idx))
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE api-response-body TO member-id-raw
+           INSPECT member-id-raw REPLACING ALL LOW-VALUE BY SPACE
+           INSPECT member-id-raw REPLACING ALL X"0A" BY SPACE
+           INSPECT member-id-raw REPLACING ALL X"0D" BY SPACE
+           MOVE FUNCTION TRIM(member-id-raw)
+               TO ROSTER-MEMBER-ID(roster-idx)
+
+           IF FUNCTION TRIM(ROSTER-MEMBER-ID(roster-idx)) = SPACES OR
+               FUNCTION LOWER-CASE(FUNCTION TRIM(
+                   ROSTER-MEMBER-ID(roster-idx))) = "null"
+               MOVE SPACES TO ROSTER-MEMBER-ID(roster-idx)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO ROSTER-LOOKUP-OK(roster-idx)
+           .
+
+       CHECK-ROSTER-ACTIVE-STATUS.
+           PERFORM VARYING roster-idx FROM 1 BY 1
+                   UNTIL roster-idx > ROSTER-COUNT
+               IF ROSTER-LOOKUP-OK(roster-idx) = 1
+                   PERFORM CHECK-ACTIVE-STATUS-FOR-ROSTER-ENTRY
+               ELSE
+                   ADD 1 TO report-lookup-fail-count
+               END-IF
+           END-PERFORM
+           .
+
+       CHECK-ACTIVE-STATUS-FOR-ROSTER-ENTRY.
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_MEMBER" TO api-operation
+           MOVE ROSTER-MEMBER-ID(roster-idx) TO api-member-id
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               DISPLAY "  Member fetch failed for id "
+                   FUNCTION TRIM(ROSTER-MEMBER-ID(roster-idx))
+               MOVE 0 TO ROSTER-LOOKUP-OK(roster-idx)
+               ADD 1 TO report-lookup-fail-count
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO parsed-member-info
+           UNSTRING api-response-body DELIMITED BY X"09"
+               INTO member-balance
+                    member-username
+                    member-active
+                    member-name
+           END-UNSTRING
+
+           MOVE 1 TO ROSTER-ACTIVE(roster-idx)
+           IF FUNCTION LOWER-CASE(FUNCTION TRIM(member-active))
+                   = "false"
+               MOVE 0 TO ROSTER-ACTIVE(roster-idx)
+               ADD 1 TO report-inactive-count
+               DISPLAY "  INACTIVE: id="
+                   FUNCTION TRIM(ROSTER-MEMBER-ID(roster-idx))
+                   " name=" FUNCTION TRIM(member-name)
+                   " username=" FUNCTION TRIM(member-username)
+           END-IF
+           .
+
+       PRINT-REPORT.
+           DISPLAY " "
+           DISPLAY "------------------------------------------"
+           MOVE ROSTER-COUNT TO display-count
+           DISPLAY "Members checked   : " display-count
+           MOVE report-inactive-count TO display-count
+           DISPLAY "Inactive members  : " display-count
+           MOVE report-lookup-fail-count TO display-count
+           DISPLAY "Lookup failures   : " display-count
+           DISPLAY "------------------------------------------"
+           IF report-inactive-count = 0
+               DISPLAY "No inactive members found among those checked."
+           END-IF
+           .
+
+       END PROGRAM INACTIVE-MEMBER-REPORT.
