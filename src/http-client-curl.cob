@@ -22,9 +22,19 @@
        01 system-result        PIC S9(9) COMP-5.
        01 body-length          PIC 9(5).
        01 response-output-file PIC X(256).
+       01 status-code-output-file PIC X(256).
        01 WS-TEMP-DIR          PIC X(256).
        01 WS-TEMP-DIR-ENV      PIC X(256).
        01 WS-TEMP-CMD          PIC X(512).
+       01 WS-TIMEOUT-TEXT      PIC Z(4)9.
+       01 WS-MAX-TIME-ARG      PIC X(20).
+       01 WS-RETRY-NUM         PIC 9(2) COMP-5.
+       01 WS-MAX-CURL-RETRIES  PIC 9(2) COMP-5 VALUE 2.
+       01 WS-CURL-RETRYABLE    PIC 9 VALUE 0.
+       01 WS-RETRY-NUM-TEXT    PIC Z9.
+       01 WS-MAX-RETRY-TEXT    PIC Z9.
+       01 WS-RETRY-DELAY-CMD   PIC X(30) VALUE "sleep 1".
+       01 WS-TLS-ARGS          PIC X(220).
       * centralized logging
        COPY "copybooks/logging.cpy".
 
@@ -70,7 +80,47 @@
 
            GOBACK.
 
+      * BUILD-MAX-TIME-ARG - Translate req-timeout into a curl
+      * "--max-time N " command fragment, or blank when the caller
+      * didn't set a timeout, so requests aren't forced to wait
+      * forever on an unreachable server.
+       BUILD-MAX-TIME-ARG.
+           MOVE SPACES TO WS-MAX-TIME-ARG
+           IF req-timeout > 0
+               MOVE req-timeout TO WS-TIMEOUT-TEXT
+               STRING "--max-time " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TIMEOUT-TEXT) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-MAX-TIME-ARG
+               END-STRING
+           END-IF
+           .
+
+      * BUILD-TLS-ARGS - Translate req-cacert/req-insecure into curl
+      * "--cacert '<path>' " and/or "-k " command fragments, so a
+      * kiosk pointed at an internal server with a private CA (or,
+      * for lab/dev use only, a self-signed one) doesn't have to
+      * fight curl's default certificate verification.
+       BUILD-TLS-ARGS.
+           MOVE SPACES TO WS-TLS-ARGS
+           IF FUNCTION TRIM(req-cacert) NOT = SPACES
+               STRING "--cacert '" DELIMITED BY SIZE
+                   FUNCTION TRIM(req-cacert) DELIMITED BY SIZE
+                   "' " DELIMITED BY SIZE
+                   INTO WS-TLS-ARGS
+               END-STRING
+           END-IF
+           IF req-insecure = 1
+               STRING FUNCTION TRIM(WS-TLS-ARGS) DELIMITED BY SIZE
+                   " -k " DELIMITED BY SIZE
+                   INTO WS-TLS-ARGS
+               END-STRING
+           END-IF
+           .
+
        EXECUTE-GET-REQUEST.
+           PERFORM BUILD-MAX-TIME-ARG
+           PERFORM BUILD-TLS-ARGS
            MOVE SPACES TO system-cmd
            STRING
                "curl -s -X 'GET' '"
@@ -78,9 +128,14 @@
                FUNCTION TRIM(req-path)
                DELIMITED BY SIZE "' "
                "-H 'accept: application/json' "
+               WS-MAX-TIME-ARG DELIMITED BY SIZE
+               WS-TLS-ARGS DELIMITED BY SIZE
                "-o " DELIMITED BY SIZE
                FUNCTION TRIM(response-output-file)
                DELIMITED BY SIZE
+               " -w '%{http_code}' 1> " DELIMITED BY SIZE
+               FUNCTION TRIM(status-code-output-file)
+               DELIMITED BY SIZE
                INTO system-cmd
            END-STRING
 
@@ -92,16 +147,17 @@
            PERFORM LOG-TRACE
 
            IF log-level < 4
-      *        Prefix with exec to redirect shell stdout/stderr
-      *        for the whole command
-               STRING "exec >/dev/null 2>&1; " DELIMITED BY SIZE
+      *        Prefix with exec to redirect shell stderr for the
+      *        whole command - stdout is left alone here since the
+      *        curl invocation itself now redirects its own stdout
+      *        (the "-w" status-code text) to status-code-output-file.
+               STRING "exec 2>/dev/null; " DELIMITED BY SIZE
                    system-cmd DELIMITED BY SIZE
                    INTO system-cmd-full
                END-STRING
                MOVE system-cmd-full TO system-cmd
            END-IF
-           CALL "SYSTEM" USING system-cmd RETURNING system-result
-           END-CALL
+           PERFORM EXECUTE-CURL-WITH-RETRY
 
            MOVE system-result TO http-response-status.
 
@@ -114,6 +170,56 @@
            PERFORM LOG-DEBUG
            .
 
+      * EXECUTE-CURL-WITH-RETRY - Run system-cmd, retrying a couple of
+      * times with a short delay when curl's exit code indicates a
+      * transient network problem (connect failure, timeout, DNS,
+      * empty/dropped reply) rather than a real client/server error,
+      * so a brief wifi blip doesn't fail the whole request.
+       EXECUTE-CURL-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-NUM
+           PERFORM UNTIL WS-RETRY-NUM > WS-MAX-CURL-RETRIES
+               CALL "SYSTEM" USING system-cmd RETURNING system-result
+               END-CALL
+
+               MOVE 0 TO WS-CURL-RETRYABLE
+               EVALUATE system-result
+                   WHEN 6
+                   WHEN 7
+                   WHEN 28
+                   WHEN 35
+                   WHEN 52
+                   WHEN 56
+                       MOVE 1 TO WS-CURL-RETRYABLE
+               END-EVALUATE
+
+               IF WS-CURL-RETRYABLE = 0
+                       OR WS-RETRY-NUM >= WS-MAX-CURL-RETRIES
+                   COMPUTE WS-RETRY-NUM = WS-MAX-CURL-RETRIES + 1
+               ELSE
+                   ADD 1 TO WS-RETRY-NUM
+                   MOVE SPACES TO log-message
+                   MOVE system-result TO log-num-text
+                   MOVE WS-RETRY-NUM TO WS-RETRY-NUM-TEXT
+                   MOVE WS-MAX-CURL-RETRIES TO WS-MAX-RETRY-TEXT
+                   STRING "Transient curl failure (exit "
+                       DELIMITED BY SIZE
+                       FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
+                       "), retrying (attempt " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RETRY-NUM-TEXT)
+                       DELIMITED BY SIZE
+                       " of " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-MAX-RETRY-TEXT)
+                       DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO log-message
+                   END-STRING
+                   PERFORM LOG-WARN
+                   CALL "SYSTEM" USING WS-RETRY-DELAY-CMD
+                   END-CALL
+               END-IF
+           END-PERFORM
+           .
+
        INIT-TEMP-DIR.
            MOVE SPACES TO WS-TEMP-DIR-ENV
            ACCEPT WS-TEMP-DIR-ENV FROM ENVIRONMENT "XDG_RUNTIME_DIR"
@@ -147,6 +253,13 @@
                INTO response-output-file
            END-STRING
 
+           MOVE SPACES TO status-code-output-file
+           STRING
+               FUNCTION TRIM(WS-TEMP-DIR) DELIMITED BY SIZE
+               "/http-status.txt" DELIMITED BY SIZE
+               INTO status-code-output-file
+           END-STRING
+
            MOVE SPACES TO log-message
            STRING "HTTP response path: " DELIMITED BY SIZE
                FUNCTION TRIM(response-output-file) DELIMITED BY SIZE
@@ -156,6 +269,8 @@
            .
 
        EXECUTE-POST-REQUEST.
+           PERFORM BUILD-MAX-TIME-ARG
+           PERFORM BUILD-TLS-ARGS
            COMPUTE body-length =
                FUNCTION LENGTH(FUNCTION TRIM(req-body))
 
@@ -169,9 +284,14 @@
                "-H 'accept: application/json' "
                "-H 'Content-Type: application/json' "
                "-d '" FUNCTION TRIM(req-body) "' "
+               WS-MAX-TIME-ARG DELIMITED BY SIZE
+               WS-TLS-ARGS DELIMITED BY SIZE
                "-o " DELIMITED BY SIZE
                FUNCTION TRIM(response-output-file)
                DELIMITED BY SIZE
+               " -w '%{http_code}' 1> " DELIMITED BY SIZE
+               FUNCTION TRIM(status-code-output-file)
+               DELIMITED BY SIZE
                INTO system-cmd
            END-STRING
 
@@ -183,16 +303,17 @@
            PERFORM LOG-TRACE
 
            IF log-level < 4
-      *        Prefix with exec to redirect shell stdout/stderr
-      *        for the whole command
-               STRING "exec >/dev/null 2>&1; " DELIMITED BY SIZE
+      *        Prefix with exec to redirect shell stderr for the
+      *        whole command - stdout is left alone here since the
+      *        curl invocation itself now redirects its own stdout
+      *        (the "-w" status-code text) to status-code-output-file.
+               STRING "exec 2>/dev/null; " DELIMITED BY SIZE
                    system-cmd DELIMITED BY SIZE
                    INTO system-cmd-full
                END-STRING
                MOVE system-cmd-full TO system-cmd
            END-IF
-           CALL "SYSTEM" USING system-cmd RETURNING system-result
-           END-CALL
+           PERFORM EXECUTE-CURL-WITH-RETRY
 
            MOVE system-result TO http-response-status.
 
