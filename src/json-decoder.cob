@@ -26,7 +26,7 @@
        DATA DIVISION.
        FILE SECTION.
         FD JSON-INPUT.
-        01 JSON-INPUT-LINE     PIC X(8192).
+        01 JSON-INPUT-LINE     PIC X(65536).
         FD JSON-OUTPUT.
         01 JSON-OUTPUT-LINE     PIC X(8192).
 
@@ -57,7 +57,7 @@
        01 output-pos           PIC 9(5) COMP-5.
        01 output-eof           PIC 9 VALUE 0.
        01 input-pos            PIC 9(5) COMP-5.
-       01 input-line           PIC X(8192).
+       01 input-line           PIC X(65536).
 
       * logging control
        01 logging-control.
@@ -67,13 +67,18 @@
 
        LINKAGE SECTION.
       * Input: JSON string to parse
-       01 json-input-data      PIC X(8192).
+      * Sized for a 500-row GET_ACTIVE_PRODUCTS/GET_MEMBER_SALES
+      * response (parsed-products.cpy/parsed-member-sales.cpy), not
+      * just a single member/sale object.
+       01 json-input-data      PIC X(65536).
 
       * Input: Parse operation type
        01 parse-operation      PIC X(20).
 
       * Output: Parsed data (structure depends on operation)
-       01 parsed-output-data   PIC X(8192).
+      * Sized to hold 500 tab-delimited rows (the products/member-sales
+      * array caps) - see json-input-data above.
+       01 parsed-output-data   PIC X(65536).
 
       * Output: Status code
        01 parse-status         PIC S9(9) COMP-5.
@@ -107,6 +112,10 @@
                    PERFORM PARSE-MEMBER-SALES
                WHEN "POST_SALE"
                    PERFORM PARSE-SALE-RESULT
+               WHEN "POST_DEPOSIT"
+                   PERFORM PARSE-DEPOSIT-RESULT
+               WHEN "POST_VOID_SALE"
+                   PERFORM PARSE-VOID-RESULT
                WHEN "GET_VALUE"
                    PERFORM PARSE-GENERIC-VALUE
                WHEN OTHER
@@ -260,7 +269,10 @@
        PARSE-SALE-RESULT.
            STRING
                '"\(.status)\t\(.msg)\t\(.values.cost)\t'
-               '\(.values.member_balance)"'
+               '\(.values.member_balance)\t\(.values.promille)\t'
+               '\(.values.is_ballmer_peaking)\t\(.values.caffeine)\t'
+               '\(.values.cups)\t\(.values.is_coffee_master)\t'
+               '\(.values.sale_hints)"'
                DELIMITED BY SIZE
                INTO jq-filter
            END-STRING
@@ -271,6 +283,38 @@
                END-IF
            END-IF.
 
+      * PARSE-DEPOSIT-RESULT - Extract deposit result
+      * Returns deposit status and details
+       PARSE-DEPOSIT-RESULT.
+           STRING
+               '"\(.status)\t\(.msg)\t\(.values.amount)\t'
+               '\(.values.member_balance)"'
+               DELIMITED BY SIZE
+               INTO jq-filter
+           END-STRING
+           PERFORM EXECUTE-JQ
+           IF parse-status = 0
+               IF decoder-log-level >= 2
+                   DISPLAY "Parsed deposit result"
+               END-IF
+           END-IF.
+
+      * PARSE-VOID-RESULT - Extract void-sale result
+      * Returns void status and details
+       PARSE-VOID-RESULT.
+           STRING
+               '"\(.status)\t\(.msg)\t\(.values.refund_amount)\t'
+               '\(.values.member_balance)"'
+               DELIMITED BY SIZE
+               INTO jq-filter
+           END-STRING
+           PERFORM EXECUTE-JQ
+           IF parse-status = 0
+               IF decoder-log-level >= 2
+                   DISPLAY "Parsed void result"
+               END-IF
+           END-IF.
+
       * PARSE-GENERIC-VALUE - Extract a simple value
       * Generic parser for simple key-value extraction
        PARSE-GENERIC-VALUE.
