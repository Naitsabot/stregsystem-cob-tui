@@ -0,0 +1,247 @@
+      ******************************************************************
+      * Author: Naitsabot
+      * Purpose: End-of-day X/Z settlement report
+      * Description:
+      *     Batch report summarizing this kiosk's local sales journal
+      *     (written by TUI's BUY-ORDER): total sale count, total
+      *     revenue, and a per-product breakdown sorted by quantity
+      *     sold, in the style of a cash-register X/Z report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLEMENT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE
+               ASSIGN TO JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+        01 JOURNAL-LINE         PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01 HOME-DIR              PIC X(256).
+       01 JOURNAL-PATH          PIC X(256).
+       01 JOURNAL-STATUS        PIC XX.
+       01 JOURNAL-EOF           PIC 9 VALUE 0.
+
+       01 jnl-fields.
+           05 jnl-timestamp     PIC X(20).
+           05 jnl-username      PIC X(64).
+           05 jnl-order         PIC X(64).
+           05 jnl-room          PIC X(8).
+           05 jnl-cost          PIC X(16).
+           05 jnl-balance       PIC X(16).
+       01 jnl-cost-num          PIC S9(9) COMP-5.
+
+       01 report-totals.
+           05 total-sale-count  PIC 9(6) COMP-5 VALUE 0.
+           05 total-revenue     PIC S9(9) COMP-5 VALUE 0.
+
+       01 report-products.
+           05 report-product-count PIC 9(4) COMP-5 VALUE 0.
+           05 report-product-entry OCCURS 200 TIMES.
+               10 report-product-token PIC X(30).
+               10 report-product-qty   PIC 9(6) COMP-5.
+
+       01 token-pos             PIC 9(4) COMP-5.
+       01 token-text            PIC X(64).
+       01 token-name            PIC X(30).
+       01 token-qty-text        PIC X(10).
+       01 token-qty             PIC 9(6) COMP-5.
+       01 found-idx             PIC 9(4) COMP-5.
+       01 report-idx            PIC 9(4) COMP-5.
+       01 sort-idx              PIC 9(4) COMP-5.
+       01 sort-done             PIC 9 VALUE 0.
+       01 swap-token            PIC X(30).
+       01 swap-qty              PIC 9(6) COMP-5.
+       01 display-cost          PIC Z,ZZZ,ZZ9.
+       01 display-qty           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "======================================"
+           DISPLAY "  STREGSYSTEM SETTLEMENT REPORT (X/Z)"
+           DISPLAY "======================================"
+           PERFORM INIT-PATHS
+           PERFORM READ-JOURNAL
+           PERFORM SORT-PRODUCTS-BY-QTY
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       INIT-PATHS.
+           MOVE SPACES TO HOME-DIR
+           ACCEPT HOME-DIR FROM ENVIRONMENT "HOME"
+           IF FUNCTION TRIM(HOME-DIR) = SPACES
+               MOVE "/tmp" TO HOME-DIR
+           END-IF
+
+           MOVE SPACES TO JOURNAL-PATH
+           STRING
+               FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+               "/.config/stregsystem-tui/journal.log" DELIMITED BY SIZE
+               INTO JOURNAL-PATH
+           END-STRING
+           .
+
+       READ-JOURNAL.
+           MOVE 0 TO JOURNAL-EOF
+           OPEN INPUT JOURNAL-FILE
+           IF JOURNAL-STATUS = "35"
+               DISPLAY "No local sales journal found at "
+                   FUNCTION TRIM(JOURNAL-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL JOURNAL-EOF = 1
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE 1 TO JOURNAL-EOF
+                   NOT AT END
+                       PERFORM PROCESS-JOURNAL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE JOURNAL-FILE
+           .
+
+       PROCESS-JOURNAL-LINE.
+           IF FUNCTION TRIM(JOURNAL-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO jnl-fields
+           UNSTRING JOURNAL-LINE DELIMITED BY X"09"
+               INTO jnl-timestamp
+                    jnl-username
+                    jnl-order
+                    jnl-room
+                    jnl-cost
+                    jnl-balance
+           END-UNSTRING
+
+           ADD 1 TO total-sale-count
+
+           MOVE 0 TO jnl-cost-num
+           IF FUNCTION TRIM(jnl-cost) NOT = SPACES
+               MOVE FUNCTION NUMVAL(jnl-cost) TO jnl-cost-num
+           END-IF
+           ADD jnl-cost-num TO total-revenue
+
+           PERFORM TALLY-ORDER-TOKENS
+           .
+
+      * TALLY-ORDER-TOKENS - Split "prod1:qty1 prod2:qty2 ..." and
+      * accumulate per-product quantities.
+       TALLY-ORDER-TOKENS.
+           MOVE 1 TO token-pos
+           PERFORM UNTIL token-pos >
+                   FUNCTION LENGTH(FUNCTION TRIM(jnl-order))
+               MOVE SPACES TO token-text
+               UNSTRING jnl-order DELIMITED BY SPACE
+                   INTO token-text
+                   WITH POINTER token-pos
+               END-UNSTRING
+               IF FUNCTION TRIM(token-text) NOT = SPACES
+                   PERFORM SPLIT-AND-TALLY-TOKEN
+               END-IF
+           END-PERFORM
+           .
+
+       SPLIT-AND-TALLY-TOKEN.
+           MOVE SPACES TO token-name
+           MOVE SPACES TO token-qty-text
+           UNSTRING token-text DELIMITED BY ":"
+               INTO token-name
+                    token-qty-text
+           END-UNSTRING
+
+           IF FUNCTION TRIM(token-qty-text) = SPACES
+               MOVE 1 TO token-qty
+           ELSE
+               MOVE FUNCTION NUMVAL(token-qty-text) TO token-qty
+           END-IF
+
+           PERFORM FIND-OR-ADD-PRODUCT
+           IF found-idx NOT = 0
+               ADD token-qty TO report-product-qty(found-idx)
+           END-IF
+           .
+
+       FIND-OR-ADD-PRODUCT.
+           MOVE 0 TO found-idx
+           PERFORM VARYING report-idx FROM 1 BY 1
+                   UNTIL report-idx > report-product-count
+               IF report-product-token(report-idx) =
+                       FUNCTION TRIM(token-name)
+                   MOVE report-idx TO found-idx
+               END-IF
+           END-PERFORM
+
+           IF found-idx = 0 AND report-product-count < 200
+               ADD 1 TO report-product-count
+               MOVE report-product-count TO found-idx
+               MOVE FUNCTION TRIM(token-name)
+                   TO report-product-token(found-idx)
+               MOVE 0 TO report-product-qty(found-idx)
+           END-IF
+           .
+
+      * SORT-PRODUCTS-BY-QTY - Simple descending bubble sort; the
+      * dictionary is capped small enough that this is plenty fast.
+       SORT-PRODUCTS-BY-QTY.
+           MOVE 0 TO sort-done
+           PERFORM UNTIL sort-done = 1
+               MOVE 1 TO sort-done
+               PERFORM VARYING sort-idx FROM 1 BY 1
+                       UNTIL sort-idx >= report-product-count
+                   IF report-product-qty(sort-idx) <
+                           report-product-qty(sort-idx + 1)
+                       MOVE report-product-token(sort-idx) TO swap-token
+                       MOVE report-product-qty(sort-idx) TO swap-qty
+                       MOVE report-product-token(sort-idx + 1)
+                           TO report-product-token(sort-idx)
+                       MOVE report-product-qty(sort-idx + 1)
+                           TO report-product-qty(sort-idx)
+                       MOVE swap-token
+                           TO report-product-token(sort-idx + 1)
+                       MOVE swap-qty TO report-product-qty(sort-idx + 1)
+                       MOVE 0 TO sort-done
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       PRINT-REPORT.
+           DISPLAY " "
+           DISPLAY "Journal: " FUNCTION TRIM(JOURNAL-PATH)
+           MOVE total-sale-count TO display-qty
+           DISPLAY "Total sale count : " display-qty
+           MOVE total-revenue TO display-cost
+           DISPLAY "Total revenue    : " display-cost
+           DISPLAY " "
+           DISPLAY "Per-product breakdown (qty sold, descending):"
+           DISPLAY "------------------------------------------"
+
+           IF report-product-count = 0
+               DISPLAY "  (no sales recorded)"
+           ELSE
+               PERFORM VARYING report-idx FROM 1 BY 1
+                       UNTIL report-idx > report-product-count
+                   MOVE report-product-qty(report-idx) TO display-qty
+                   DISPLAY "  " display-qty "  "
+                       FUNCTION TRIM(report-product-token(report-idx))
+               END-PERFORM
+           END-IF
+
+           DISPLAY "------------------------------------------"
+           .
+
+       END PROGRAM SETTLEMENT-REPORT.
