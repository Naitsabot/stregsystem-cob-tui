@@ -17,11 +17,77 @@
                ASSIGN TO CONFIG-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS CONFIG-STATUS.
+           SELECT JOURNAL-FILE
+               ASSIGN TO JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-STATUS.
+           SELECT ROOMS-FILE
+               ASSIGN TO ROOMS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROOMS-STATUS.
+           SELECT CSV-EXPORT-FILE
+               ASSIGN TO CSV-EXPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-EXPORT-STATUS.
+           SELECT CHASE-FILE
+               ASSIGN TO CHASE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHASE-STATUS.
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT BARCODES-FILE
+               ASSIGN TO BARCODES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BARCODES-STATUS.
+           SELECT RECEIPT-FILE
+               ASSIGN TO RECEIPT-DEVICE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+           SELECT FAVORITES-FILE
+               ASSIGN TO FAV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAV-STATUS.
+           SELECT AGE-RESTRICT-FILE
+               ASSIGN TO AGE-RESTRICT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AGE-RESTRICT-STATUS.
+           SELECT LANG-FILE
+               ASSIGN TO LANG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LANG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CONFIG-FILE.
         01  CONFIG-LINE         PIC X(256).
+       FD  JOURNAL-FILE.
+        01  JOURNAL-LINE        PIC X(256).
+       FD  ROOMS-FILE.
+        01  ROOMS-LINE          PIC X(256).
+       FD  CSV-EXPORT-FILE.
+        01  CSV-EXPORT-LINE     PIC X(256).
+       FD  CHASE-FILE.
+        01  CHASE-LINE          PIC X(256).
+       FD  AUDIT-FILE.
+        01  AUDIT-LINE          PIC X(256).
+       FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-LINE     PIC X(256).
+       FD  BARCODES-FILE.
+        01  BARCODES-LINE       PIC X(256).
+       FD  RECEIPT-FILE.
+        01  RECEIPT-LINE        PIC X(256).
+       FD  FAVORITES-FILE.
+        01  FAVORITES-LINE      PIC X(64).
+       FD  AGE-RESTRICT-FILE.
+        01  AGE-RESTRICT-LINE   PIC X(30).
+       FD  LANG-FILE.
+        01  LANG-LINE           PIC X(128).
 
        WORKING-STORAGE SECTION.
 
@@ -33,11 +99,32 @@
        78 KEY-F6            VALUE 1006.
        78 KEY-F7            VALUE 1007.
        78 KEY-F8            VALUE 1008.
+       78 KEY-PGUP          VALUE 2001.
+       78 KEY-PGDN          VALUE 2002.
 
        01 CRT-STATUS        PIC 9(4) VALUE 0.
        01 DONE              PIC 9 VALUE 0.
        01 BG-COLOUR         PIC 9 VALUE 3.
        01 FG-COLOUR         PIC 9 VALUE 7.
+
+      * keybind-work - the colour pair each of the F1-F8 keys applies
+      * on the colour-selection screen. Defaults match the scheme this
+      * kiosk shipped with for years; config.txt's FKEY1=.. FKEY8=
+      * lines let a site remap them without a recompile.
+       01 keybind-work.
+           05 KEYBIND-BG OCCURS 8 TIMES PIC 9.
+           05 KEYBIND-FG OCCURS 8 TIMES PIC 9.
+           05 KEYBIND-IDX       PIC 9.
+           05 KEYBIND-BEFORE    PIC X(4).
+           05 KEYBIND-AFTER     PIC X(4).
+       01 LOW-BALANCE-THRESHOLD PIC S9(9) COMP-5 VALUE 50.
+       01 CREDIT-LIMIT-FLOOR    PIC S9(9) COMP-5 VALUE -100.
+       01 IDLE-TIMEOUT-SECONDS  PIC 9(5) COMP-5 VALUE 60.
+       01 IDLE-TIMEOUT-MS       PIC 9(9) COMP-5.
+       01 IDLE-TIMED-OUT        PIC 9 VALUE 0.
+       01 DRYRUN-MODE           PIC 9 VALUE 0.
+       01 PREFLIGHT-OK          PIC 9 VALUE 1.
+       01 PREFLIGHT-CMD-RESULT  PIC S9(9) COMP-5.
        01 SCREEN-INPUTS.
            05 SCREEN-MENU-CHOICE PIC x(1).
            05 SCREEN-USERNAME    PIC X(64).
@@ -52,27 +139,361 @@
            05 RESULT-LINE1       PIC X(80).
            05 RESULT-LINE2       PIC X(80).
            05 RESULT-LINE3       PIC X(80).
+           05 RESULT-LINE4       PIC X(80).
+           05 RESULT-LINE5       PIC X(80).
+           05 BALANCE-DISP       PIC -(6)9.
+           05 COST-DISP          PIC -(6)9.
 
        01 lookup-work.
            05 member-id       PIC X(8).
            05 member-id-raw   PIC X(50).
+           05 MEMBER-ID-OK    PIC 9 VALUE 0.
+
+       01 purchase-history-work.
+           05 PHIST-ENTRIES.
+               10 PHIST-ENTRY OCCURS 500 TIMES.
+                   15 PHIST-TIMESTAMP PIC X(25).
+                   15 PHIST-PRODUCT   PIC X(50).
+                   15 PHIST-PRICE     PIC X(20).
+           05 PHIST-COUNT        PIC 9(3) COMP-5 VALUE 0.
+           05 PHIST-TRUNCATED    PIC 9 VALUE 0.
+           05 PHIST-LINES.
+               10 PHIST-LINE      OCCURS 16 TIMES PIC X(74).
+           05 PHIST-LINE-COUNT   PIC 9(3) COMP-5.
+           05 PHIST-PAGE         PIC 9(3) COMP-5 VALUE 1.
+           05 PHIST-PAGE-COUNT   PIC 9(3) COMP-5 VALUE 1.
+           05 PHIST-PAGE-START   PIC 9(3) COMP-5.
+           05 PHIST-IDX          PIC 9(3) COMP-5.
+           05 PHIST-POS          PIC 9(5) COMP-5.
+           05 PHIST-LINE-RAW     PIC X(256).
+           05 PHIST-TS-DISP      PIC X(19).
+           05 PHIST-PRODUCT-DISP PIC X(30).
+           05 PHIST-PRICE-DISP   PIC X(10).
+           05 PHIST-HEADER       PIC X(64).
+           05 PHIST-DUMMY-INPUT  PIC X(1).
+           05 PHIST-PAGE-TEXT       PIC ZZ9.
+           05 PHIST-PAGE-COUNT-TEXT PIC ZZ9.
+
+       01 admin-work.
+           05 ADMIN-PIN          PIC X(8) VALUE "0000".
+           05 ADMIN-PIN-INPUT    PIC X(8).
+           05 ADMIN-CHOICE       PIC X(1).
+           05 ADMIN-BG-INPUT     PIC X(1).
+           05 ADMIN-FG-INPUT     PIC X(1).
+           05 RAW-QUERY-PATH     PIC X(64).
+           05 ADICT-ENTRIES.
+               10 ADICT-ENTRY OCCURS 40 TIMES.
+                   15 ADICT-ID     PIC X(10).
+                   15 ADICT-NAME   PIC X(50).
+                   15 ADICT-PRICE  PIC X(16).
+                   15 ADICT-ACTIVE PIC X(2).
+                   15 ADICT-SOURCE PIC X(10).
+           05 ADICT-COUNT        PIC 9(3) COMP-5 VALUE 0.
+           05 ADICT-LINES.
+               10 ADICT-LINE      OCCURS 16 TIMES PIC X(74).
+           05 ADICT-LINE-COUNT   PIC 9(3) COMP-5.
+           05 ADICT-PAGE         PIC 9(3) COMP-5 VALUE 1.
+           05 ADICT-PAGE-COUNT   PIC 9(3) COMP-5 VALUE 1.
+           05 ADICT-PAGE-START   PIC 9(3) COMP-5.
+           05 ADICT-IDX          PIC 9(3) COMP-5.
+           05 ADICT-POS          PIC 9(5) COMP-5.
+           05 ADICT-LINE-RAW     PIC X(256).
+           05 ADICT-ID-DISP      PIC X(10).
+           05 ADICT-NAME-DISP    PIC X(30).
+           05 ADICT-PRICE-DISP   PIC X(10).
+           05 ADICT-ACTIVE-DISP  PIC X(3).
+           05 ADICT-HEADER       PIC X(64).
+           05 ADICT-DUMMY-INPUT  PIC X(1).
+           05 ADICT-PAGE-TEXT       PIC ZZ9.
+           05 ADICT-PAGE-COUNT-TEXT PIC ZZ9.
 
        01 config-work.
            05 HOME-DIR         PIC X(256).
            05 CONFIG-DIR       PIC X(256).
+           05 ROOM-PROFILE-CMDLINE PIC X(256).
+           05 ROOM-PROFILE-BEFORE  PIC X(256).
+           05 ROOM-PROFILE-NAME    PIC X(32).
            05 CONFIG-PATH      PIC X(256).
            05 CONFIG-STATUS    PIC XX.
            05 CONFIG-KEY       PIC X(64).
            05 CONFIG-VALUE     PIC X(128).
            05 CONFIG-NUM-TEXT  PIC X(16).
+           05 CONFIG-SIGNED-NUM-TEXT PIC -(9)9.
            05 CONFIG-CMD       PIC X(512).
            05 CONFIG-EOF       PIC 9 VALUE 0.
+           05 CONFIG-URL       PIC X(200).
+           05 CONFIG-TIMEOUT   PIC X(10).
+           05 CONFIG-PRODUCT-TTL PIC X(10).
+           05 CONFIG-CACERT    PIC X(200).
+           05 CONFIG-INSECURE  PIC X(10).
+           05 CONFIG-TRANSPORT PIC X(10).
+           05 BACKEND-RAW-COUNT PIC 99 COMP-5 VALUE 0.
+           05 BACKEND-RAW-LINE OCCURS 10 TIMES PIC X(256).
+           05 BACKEND-RAW-IDX   PIC 99 COMP-5.
+           05 ROOMBACKEND-RAW-COUNT PIC 99 COMP-5 VALUE 0.
+           05 ROOMBACKEND-RAW-LINE OCCURS 20 TIMES PIC X(256).
+           05 ROOMBACKEND-RAW-IDX   PIC 99 COMP-5.
+           05 JOURNAL-PATH     PIC X(256).
+           05 JOURNAL-STATUS   PIC XX.
+           05 JOURNAL-TIMESTAMP PIC X(19).
+           05 ROOMS-PATH       PIC X(256).
+           05 ROOMS-STATUS     PIC XX.
+           05 ROOMS-EOF        PIC 9 VALUE 0.
+           05 CSV-EXPORT-DIR    PIC X(256).
+           05 CSV-EXPORT-PATH   PIC X(256).
+           05 CSV-EXPORT-STATUS PIC XX.
+           05 CSV-EXPORT-IDX    PIC 9(3) COMP-5.
+           05 CSV-EXPORT-COUNT-TEXT PIC ZZ9.
+           05 CONFIG-VERSION-CURRENT PIC 9(3) COMP-5 VALUE 5.
+           05 CONFIG-VERSION-LOADED  PIC 9(3) COMP-5 VALUE 0.
+           05 CONFIG-VERSION-TEXT    PIC ZZ9.
+           05 CHASE-PATH       PIC X(256).
+           05 CHASE-STATUS     PIC XX.
+           05 CHASE-TIMESTAMP  PIC X(19).
+           05 AUDIT-PATH       PIC X(256).
+           05 AUDIT-STATUS     PIC XX.
+           05 AUDIT-TIMESTAMP  PIC X(19).
+           05 AUDIT-ACTION     PIC X(60).
+           05 CHECKPOINT-PATH     PIC X(256).
+           05 CHECKPOINT-STATUS   PIC XX.
+           05 CHECKPOINT-TIMESTAMP PIC X(19).
+           05 CHECKPOINT-FOUND    PIC 9 VALUE 0.
+      * CHECKPOINT-FIELDS - the tab-delimited fields WRITE-SALE-
+      * CHECKPOINT stores and CHECK-SALE-CHECKPOINT-AT-STARTUP reads
+      * back to describe an in-flight sale to the operator.
+           05 CHECKPOINT-FIELDS.
+               10 CHECKPOINT-USERNAME  PIC X(64).
+               10 CHECKPOINT-MEMBER-ID PIC X(8).
+               10 CHECKPOINT-ORDER     PIC X(64).
+               10 CHECKPOINT-ROOM-ID   PIC X(8).
+           05 BARCODES-PATH    PIC X(256).
+           05 BARCODES-STATUS  PIC XX.
+           05 BARCODES-EOF     PIC 9 VALUE 0.
+           05 RECEIPT-DEVICE   PIC X(200).
+           05 RECEIPT-STATUS   PIC XX.
+           05 HH-START         PIC 9(4) COMP-5 VALUE 0.
+           05 HH-END           PIC 9(4) COMP-5 VALUE 0.
+           05 HH-PCT           PIC 9(3) COMP-5 VALUE 0.
+           05 VOID-GRACE-SECONDS PIC 9(5) COMP-5 VALUE 120.
+           05 LANG-CODE         PIC X(8) VALUE "EN".
+           05 LANG-PATH         PIC X(256).
+           05 LANG-STATUS       PIC XX.
+           05 LANG-EOF          PIC 9 VALUE 0.
+           05 LANG-KEY          PIC X(32).
+           05 LANG-VALUE        PIC X(90).
+           05 SELFTEST-MODE      PIC 9 VALUE 0.
+           05 SELFTEST-CMDLINE   PIC X(256).
+           05 SELFTEST-FLAG-HITS PIC 9(3) COMP-5 VALUE 0.
+           05 SELFTEST-OK        PIC 9 VALUE 0.
+
+       01 barcode-map-work.
+           05 BARC-ENTRIES.
+               10 BARC-ENTRY OCCURS 100 TIMES.
+                   15 BARC-CODE    PIC X(20).
+                   15 BARC-TOKEN   PIC X(64).
+           05 BARC-COUNT       PIC 9(3) COMP-5 VALUE 0.
+           05 BARC-IDX         PIC 9(3) COMP-5.
+
+       01 stats-work.
+           05 STATS-EOF            PIC 9 VALUE 0.
+           05 STATS-TODAY-NUM      PIC 9(8).
+           05 STATS-INT            PIC 9(8) COMP-5.
+           05 STATS-WEEK-CUTOFF-NUM  PIC 9(8).
+           05 STATS-MONTH-CUTOFF-NUM PIC 9(8).
+           05 STATS-WEEK-CUTOFF    PIC X(8).
+           05 STATS-MONTH-CUTOFF   PIC X(8).
+           05 STATS-JNL-TIMESTAMP  PIC X(20).
+           05 STATS-JNL-USERNAME   PIC X(64).
+           05 STATS-JNL-ORDER      PIC X(64).
+           05 STATS-JNL-ROOM       PIC X(8).
+           05 STATS-JNL-COST       PIC X(16).
+           05 STATS-JNL-BALANCE    PIC X(16).
+           05 STATS-JNL-COST-NUM   PIC S9(9) COMP-5.
+           05 STATS-PROD-COUNT     PIC 9(4) COMP-5 VALUE 0.
+           05 STATS-PROD-ENTRY OCCURS 200 TIMES.
+               10 STATS-PROD-TOKEN PIC X(30).
+               10 STATS-PROD-QTY   PIC 9(6) COMP-5.
+           05 STATS-SPEND-COUNT    PIC 9(4) COMP-5 VALUE 0.
+           05 STATS-SPEND-ENTRY OCCURS 200 TIMES.
+               10 STATS-SPEND-NAME  PIC X(64).
+               10 STATS-SPEND-TOTAL PIC S9(9) COMP-5.
+           05 STATS-TOKEN-POS      PIC 9(4) COMP-5.
+           05 STATS-TOKEN-TEXT     PIC X(64).
+           05 STATS-TOKEN-NAME     PIC X(30).
+           05 STATS-TOKEN-QTY-TEXT PIC X(10).
+           05 STATS-TOKEN-QTY      PIC 9(6) COMP-5.
+           05 STATS-FOUND-IDX      PIC 9(4) COMP-5.
+           05 STATS-IDX            PIC 9(4) COMP-5.
+           05 STATS-SORT-IDX       PIC 9(4) COMP-5.
+           05 STATS-SORT-DONE      PIC 9.
+           05 STATS-SWAP-TOKEN     PIC X(30).
+           05 STATS-SWAP-QTY       PIC 9(6) COMP-5.
+           05 STATS-SWAP-NAME      PIC X(64).
+           05 STATS-SWAP-TOTAL     PIC S9(9) COMP-5.
+           05 STATS-DISP-QTY       PIC ZZZ,ZZ9.
+           05 STATS-DISP-COST      PIC Z,ZZZ,ZZ9.
+           05 STATS-DUMMY-INPUT    PIC X(1).
+           05 STATS-PRODUCT-LINES.
+               10 STATS-PRODUCT-LINE OCCURS 10 TIMES PIC X(60).
+           05 STATS-SPENDER-LINES.
+               10 STATS-SPENDER-LINE OCCURS 10 TIMES PIC X(60).
+
+       01 member-id-cache-work.
+           05 MIDC-ENTRIES.
+               10 MIDC-ENTRY OCCURS 20 TIMES.
+                   15 MIDC-USERNAME  PIC X(64).
+                   15 MIDC-MEMBER-ID PIC X(50).
+           05 MIDC-COUNT         PIC 9(3) COMP-5 VALUE 0.
+           05 MIDC-IDX           PIC 9(3) COMP-5.
+           05 MIDC-FOUND         PIC 9 VALUE 0.
+
+       01 room-directory-work.
+           05 ROOM-DIR-COUNT   PIC 9(3) COMP-5 VALUE 0.
+           05 ROOM-DIR-ENTRIES.
+               10 ROOM-DIR-ENTRY OCCURS 20 TIMES.
+                   15 ROOM-DIR-ID   PIC X(8).
+                   15 ROOM-DIR-NAME PIC X(40).
+           05 ROOM-DIR-LINES.
+               10 ROOM-DIR-LINE OCCURS 10 TIMES PIC X(40).
+           05 ROOM-DIR-IDX      PIC 9(3) COMP-5.
+           05 ROOM-DIR-DISP-ID  PIC X(8).
+
+       01 cart-work.
+           05 CART-COUNT        PIC 9(2) COMP-5 VALUE 0.
+           05 CART-ENTRIES.
+               10 CART-ENTRY OCCURS 10 TIMES.
+                   15 CART-TOKEN  PIC X(20).
+           05 CART-DISPLAY-LINES.
+               10 CART-DISPLAY-LINE OCCURS 2 TIMES PIC X(60).
+           05 CART-ITEM-INPUT    PIC X(64).
+           05 CART-IDX           PIC 9(2) COMP-5.
+           05 CART-LINE-IDX      PIC 9(2) COMP-5.
+           05 CART-POS           PIC 9(3) COMP-5.
+
+      * deposit-work - typing "DEP:<amount>" into CART-ITEM-INPUT
+      * (same special-command spot as the existing "CSV" command)
+      * records a cash top-up handed to staff, via DEPOSIT-ORDER.
+       01 deposit-work.
+           05 DEPOSIT-PREFIX     PIC X(4).
+           05 DEPOSIT-AMOUNT-TEXT PIC X(20).
+
+      * last-sale-work - remembers the member/room of the most recent
+      * successful BUY-ORDER so typing "VOID" into CART-ITEM-INPUT
+      * within VOID-GRACE-SECONDS can reverse it via VOID-LAST-SALE.
+      * Cleared once voided so a second "VOID" can't double-refund.
+       01 last-sale-work.
+           05 LAST-SALE-OK          PIC 9 VALUE 0.
+           05 LAST-SALE-MEMBER-ID   PIC X(8).
+           05 LAST-SALE-ROOM-ID     PIC X(8).
+           05 LAST-SALE-TIME-SECS   PIC 9(9) COMP-5 VALUE 0.
+           05 LAST-SALE-NOW-SECS    PIC 9(9) COMP-5.
+           05 LAST-SALE-ELAPSED     PIC 9(9) COMP-5.
+
+      * lang-strings - user-facing kiosk prompts, defaulted to English
+      * here and overridable per string by lang/<code>.txt (selected
+      * via config.txt's LANG= key). A string with no matching key in
+      * that file just keeps the English default below.
+       01 lang-strings.
+           05 LANG-WELCOME        PIC X(40) VALUE "WELCOME TO THE".
+           05 LANG-CHOOSE-ACTION  PIC X(40) VALUE "Choose an action:".
+           05 LANG-OPT-OTHER-ROOM PIC X(40) VALUE "2. Enter other room".
+           05 LANG-OPT-QUIT       PIC X(40) VALUE "3. Quit".
+           05 LANG-OPT-HISTORY    PIC X(40)
+               VALUE "4. View my purchase history".
+      *    LANG-CHOICE/LANG-USERNAME-LBL/LANG-CART-LBL/LANG-ADD-ITEM-LBL
+      *    are sized to the gap before the next field on their screen
+      *    line (e.g. the "Choice:" prompt and its input share LINE 19,
+      *    8 columns apart) - a translation must fit that width.
+           05 LANG-CHOICE         PIC X(08) VALUE "Choice:".
+           05 LANG-PRESS-ENTER    PIC X(40)
+               VALUE "Press ENTER TO confirm choice".
+           05 LANG-FKEY-HINT      PIC X(40)
+               VALUE "Use F1-8 to change colour scheme!".
+           05 LANG-WHAT-BUY       PIC X(40)
+               VALUE "What would you like to buy from the".
+           05 LANG-USERNAME-LBL   PIC X(11) VALUE "Username :".
+           05 LANG-CART-LBL       PIC X(07) VALUE "Cart :".
+           05 LANG-ADD-ITEM-LBL   PIC X(25)
+               VALUE "Add item (product:qty):".
+           05 LANG-KIOSK-HINT     PIC X(70)
+               VALUE "Blank + ENTER buys the cart. " &
+               "Arrow keys UP/DOWN to move around.".
+           05 LANG-ERR-NO-USER    PIC X(40)
+               VALUE "Please enter a username first.".
+
+      * favorites-work - per-username quick-buy list: the last few
+      * distinct cart orders a member checked out, remembered under
+      * the config dir so a regular can press "1"-"3" on
+      * KIOSK-SELECTION-SCREEN-SELECT instead of retyping their usual.
+       01 favorites-work.
+           05 FAV-DIR           PIC X(256).
+           05 FAV-PATH          PIC X(256).
+           05 FAV-STATUS        PIC XX.
+           05 FAV-EOF           PIC 9 VALUE 0.
+           05 FAV-COUNT         PIC 9 VALUE 0.
+           05 FAV-ENTRIES.
+               10 FAV-TOKEN OCCURS 3 TIMES PIC X(60).
+           05 FAV-LAST-USERNAME PIC X(64) VALUE SPACES.
+           05 FAV-DISPLAY-LINE  PIC X(60) VALUE SPACES.
+           05 FAV-IDX           PIC 9.
+           05 FAV-FOUND-IDX     PIC 9.
+           05 FAV-POS           PIC 9(3) COMP-5.
+           05 FAV-PICK-DIGIT    PIC 9.
+           05 FAV-NEW-COUNT     PIC 9.
+           05 FAV-NEW-ENTRIES.
+               10 FAV-NEW-TOKEN OCCURS 3 TIMES PIC X(60).
+
+      * age-restrict-work - locally-maintained list of product ids/
+      * names (matched against the leading "id:" part of each cart
+      * token) that require an extra legal-age confirmation before
+      * checkout, since the server's own product data carries no
+      * restriction flag.
+       01 age-restrict-work.
+           05 AGE-RESTRICT-PATH   PIC X(256).
+           05 AGE-RESTRICT-STATUS PIC XX.
+           05 AGE-RESTRICT-EOF    PIC 9 VALUE 0.
+           05 AGE-RESTRICT-COUNT  PIC 9(3) COMP-5 VALUE 0.
+           05 AGE-RESTRICT-ENTRY  OCCURS 50 TIMES PIC X(50).
+           05 AGE-RESTRICT-IDX    PIC 9(3) COMP-5.
+           05 AGE-RESTRICT-HIT    PIC 9 VALUE 0.
+           05 AGE-CONFIRM-INPUT   PIC X(1).
+           05 AGE-CONFIRM-DECLINED PIC 9 VALUE 0.
+           05 AGE-TOKEN-ID         PIC X(30).
+      *    AGE-TOKEN-NAME - the cart token's product id resolved to a
+      *    name via INV-ALL-ID/INV-ALL-NAME (the current inventory
+      *    fetch), so an age-restricted.txt entry written as a product
+      *    name still matches even though every cart token is
+      *    numeric-id-only. Blank when the id isn't found in the
+      *    currently-loaded inventory.
+           05 AGE-TOKEN-NAME       PIC X(50).
 
        01 inventory-work.
            05 INV-HEADER       PIC X(64).
            05 INV-LINES.
                10 INV-LINE     OCCURS 32 TIMES PIC X(40).
            05 INV-COUNT        PIC 9(3) COMP-5.
+           05 INV-ALL-ENTRIES.
+               10 INV-ALL-ENTRY OCCURS 500 TIMES.
+                   15 INV-ALL-ID      PIC X(10).
+                   15 INV-ALL-NAME    PIC X(50).
+                   15 INV-ALL-PRICE   PIC X(20).
+           05 INV-ALL-COUNT    PIC 9(3) COMP-5.
+           05 INV-ALL-TRUNCATED PIC 9 VALUE 0.
+           05 INV-FILTER       PIC X(30).
+           05 INV-PREV-FILTER  PIC X(30) VALUE SPACES.
+           05 INV-FILTER-LOWER PIC X(30).
+           05 INV-NAME-LOWER   PIC X(50).
+           05 INV-FILTER-HITS  PIC 9(3) COMP-5.
+           05 INV-FILTERED-ENTRIES.
+               10 INV-FILTERED-ENTRY OCCURS 200 TIMES.
+                   15 INV-FILTERED-ID    PIC X(10).
+                   15 INV-FILTERED-NAME  PIC X(50).
+                   15 INV-FILTERED-PRICE PIC X(20).
+           05 INV-FILTERED-COUNT PIC 9(3) COMP-5 VALUE 0.
+           05 INV-FILTERED-TRUNCATED PIC 9 VALUE 0.
+           05 INV-PAGE         PIC 9(3) COMP-5 VALUE 1.
+           05 INV-PAGE-COUNT   PIC 9(3) COMP-5 VALUE 1.
+           05 INV-PAGE-START   PIC 9(3) COMP-5.
            05 INV-ID           PIC X(10).
            05 INV-NAME         PIC X(50).
            05 INV-PRICE        PIC X(20).
@@ -81,12 +502,32 @@
            05 INV-NAME-DISP    PIC X(20).
            05 INV-LINE-RAW     PIC X(256).
            05 INV-POS          PIC 9(5) COMP-5.
-           05 INV-IDX          PIC 99 COMP-5.
+           05 INV-IDX          PIC 9(3) COMP-5.
+           05 INV-PAGE-TEXT       PIC ZZ9.
+           05 INV-PAGE-COUNT-TEXT PIC ZZ9.
+           05 HH-ACTIVE            PIC 9 VALUE 0.
+           05 HH-NOW-HHMM          PIC 9(4) COMP-5.
+           05 HH-PRICE-NUM         PIC S9(5)V99 COMP-3.
+           05 HH-PRICE-EDIT        PIC ZZZ9.99.
+           05 INV-PAGE-SIZE        PIC 9(3) COMP-5 VALUE 32.
+
+      * TERM-COLUMNS/TERM-NARROW - Detected once at startup by
+      * DETECT-TERM-WIDTH; a terminal narrower than 84 columns can't
+      * show KIOSK-SELECTION-SCREEN-INVENTORY's two 40-wide columns
+      * side by side (COLUMN 4 and COLUMN 43), so the kiosk falls back
+      * to KIOSK-SELECTION-SCREEN-INVENTORY-NARROW's single column.
+       01 term-work.
+           05 TERM-COLUMNS      PIC 9(3) COMP-5 VALUE 80.
+           05 TERM-COLUMNS-ENV  PIC X(6).
+           05 TERM-NARROW       PIC 9 VALUE 0.
 
       * centralized logging
        COPY "copybooks/logging.cpy".
        COPY "copybooks/api-request.cpy".
        COPY "copybooks/api-response.cpy".
+       COPY "copybooks/parsed-sale-result.cpy".
+       COPY "copybooks/parsed-deposit-result.cpy".
+       COPY "copybooks/parsed-void-result.cpy".
       *COPY "copybooks/screenio.cpy".
 
        SCREEN SECTION.
@@ -94,7 +535,7 @@
            BACKGROUND-COLOR BG-COLOUR
            FOREGROUND-COLOR FG-COLOUR.
            05 BLANK SCREEN.
-           05 LINE 2 COLUMN 4 VALUE "WELCOME TO THE".
+           05 LINE 2 COLUMN 4 PIC X(40) FROM LANG-WELCOME.
            05 LINE 4 COLUMN 4 VALUE "  .###:   ##   #####.   ##   #  " &
       -        "          ####### #    # ##### ".
            05 LINE 5 COLUMN 4 VALUE " .#: .# :#  #: #   :# :#  #: #  " &
@@ -113,15 +554,16 @@
       -        "              #    #:  :#   #   ".
            05 LINE 12 COLUMN 4 VALUE "  :###:   ##   #####.   ##   ##" &
       -        "####          #     ####  ##### ".
-           05 LINE 14 COLUMN 4 VALUE "Choose an action:".
+           05 LINE 14 COLUMN 4 PIC X(40) FROM LANG-CHOOSE-ACTION.
            05 LINE 15 COLUMN 4 VALUE "1. Stregsystem (room    )".
            05 LINE 15 COLUMN 25 PIC X(3) FROM SCREEN-ROOM-ID.
-           05 LINE 16 COLUMN 4 VALUE "2. Enter other room".
-           05 LINE 17 COLUMN 4 VALUE "3. Quit".
-           05 LINE 19 COLUMN 4 VALUE "Choice:".
+           05 LINE 16 COLUMN 4 PIC X(40) FROM LANG-OPT-OTHER-ROOM.
+           05 LINE 17 COLUMN 4 PIC X(40) FROM LANG-OPT-QUIT.
+           05 LINE 18 COLUMN 4 PIC X(40) FROM LANG-OPT-HISTORY.
+           05 LINE 19 COLUMN 4 PIC X(08) FROM LANG-CHOICE.
            05 LINE 19 COLUMN 12 PIC X(1) USING SCREEN-MENU-CHOICE.
-           05 LINE 21 COLUMN 4 VALUE "Press ENTER TO confirm choice".
-           05 LINE 22 COLUMN 4 VALUE"Use F1-8 to change colour scheme!".
+           05 LINE 21 COLUMN 4 PIC X(40) FROM LANG-PRESS-ENTER.
+           05 LINE 22 COLUMN 4 PIC X(40) FROM LANG-FKEY-HINT.
 
        01 ROOM-SELECTION-SCREEN
            BACKGROUND-COLOR BG-COLOUR
@@ -131,17 +573,146 @@
            05 LINE 2 COLUMN 4 VALUE "Choose one of the".
            05 LINE 2 COLUMN 22 VALUE " following rooms".
            05 LINE 4 COLUMN 4 VALUE "BUNCH OF ROOMS".
-           05 LINE 5 COLUMN 4 VALUE "1 : Default test kiosk".
-           05 LINE 6 COLUMN 4 VALUE "10: Stregsystem kiosk".
-           05 LINE 8 COLUMN 4 VALUE "Choice:".
-           05 LINE 8 COLUMN 12 PIC X(8) USING SCREEN-ROOM-ID.
-           05 LINE 10 COLUMN 4 VALUE "Press ENTER TO confirm choice".
-           05 LINE 11 COLUMN 4 VALUE"Use F1-8 to change colour scheme!".
+           05 LINE 5 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(1).
+           05 LINE 6 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(2).
+           05 LINE 7 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(3).
+           05 LINE 8 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(4).
+           05 LINE 9 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(5).
+           05 LINE 10 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(6).
+           05 LINE 11 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(7).
+           05 LINE 12 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(8).
+           05 LINE 13 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(9).
+           05 LINE 14 COLUMN 4 PIC X(40) FROM ROOM-DIR-LINE(10).
+           05 LINE 16 COLUMN 4 PIC X(08) FROM LANG-CHOICE.
+           05 LINE 16 COLUMN 12 PIC X(8) USING SCREEN-ROOM-ID.
+           05 LINE 18 COLUMN 4 PIC X(40) FROM LANG-PRESS-ENTER.
+           05 LINE 19 COLUMN 4 PIC X(40) FROM LANG-FKEY-HINT.
+
+       01 AGE-CONFIRM-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Age-restricted product in cart".
+           05 LINE 4 COLUMN 4 VALUE "This order contains a product " &
+               "our club restricts to legal age.".
+           05 LINE 5 COLUMN 4 VALUE "Confirm the member is of legal " &
+               "age (Y/N):".
+           05 LINE 5 COLUMN 47 PIC X(1) USING AGE-CONFIRM-INPUT.
+
+       01 ADMIN-PIN-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Admin access".
+           05 LINE 4 COLUMN 4 VALUE "Enter PIN:".
+           05 LINE 4 COLUMN 15 PIC X(8) USING ADMIN-PIN-INPUT.
+           05 LINE 6 COLUMN 4 VALUE "Press ENTER to continue.".
+
+       01 ADMIN-MENU-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Admin menu".
+           05 LINE 4 COLUMN 4 VALUE "1. View product dictionary".
+           05 LINE 5 COLUMN 4 VALUE "2. Clear + reload dictionary".
+           05 LINE 6 COLUMN 4 VALUE "3. Change default BG/FG colours".
+           05 LINE 7 COLUMN 4 VALUE "4. Raw API query".
+           05 LINE 8 COLUMN 4 VALUE "5. Top sellers / spenders".
+           05 LINE 9 COLUMN 4 VALUE "6. Import products.csv".
+           05 LINE 10 COLUMN 4 VALUE "7. Back".
+           05 LINE 11 COLUMN 4 VALUE "Choice:".
+           05 LINE 11 COLUMN 12 PIC X(1) USING ADMIN-CHOICE.
+
+       01 ADMIN-RAW-QUERY-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Raw API query (admin)".
+           05 LINE 4 COLUMN 4 VALUE "Path (e.g. /api/member?id=1)".
+           05 LINE 5 COLUMN 4 PIC X(64) USING RAW-QUERY-PATH.
+           05 LINE 7 COLUMN 4 VALUE "Leave blank to cancel.".
+
+       01 ADMIN-STATS-PRODUCTS-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Top 10 products this week".
+           05 LINE 4 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(1).
+           05 LINE 5 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(2).
+           05 LINE 6 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(3).
+           05 LINE 7 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(4).
+           05 LINE 8 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(5).
+           05 LINE 9 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(6).
+           05 LINE 10 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(7).
+           05 LINE 11 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(8).
+           05 LINE 12 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(9).
+           05 LINE 13 COLUMN 4 PIC X(60) FROM STATS-PRODUCT-LINE(10).
+           05 LINE 15 COLUMN 4 VALUE "Press ENTER to continue:".
+           05 LINE 15 COLUMN 30 PIC X(1) USING STATS-DUMMY-INPUT.
+
+       01 ADMIN-STATS-SPENDERS-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Top 10 spenders this month".
+           05 LINE 4 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(1).
+           05 LINE 5 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(2).
+           05 LINE 6 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(3).
+           05 LINE 7 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(4).
+           05 LINE 8 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(5).
+           05 LINE 9 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(6).
+           05 LINE 10 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(7).
+           05 LINE 11 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(8).
+           05 LINE 12 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(9).
+           05 LINE 13 COLUMN 4 PIC X(60) FROM STATS-SPENDER-LINE(10).
+           05 LINE 15 COLUMN 4 VALUE "Press ENTER to continue:".
+           05 LINE 15 COLUMN 30 PIC X(1) USING STATS-DUMMY-INPUT.
+
+       01 ADMIN-DICT-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 PIC X(64) FROM ADICT-HEADER.
+           05 LINE 3 COLUMN 4 VALUE
+               "ID | Name | Price | Active".
+           05 LINE 4 COLUMN 4 PIC X(74) FROM ADICT-LINE(1).
+           05 LINE 5 COLUMN 4 PIC X(74) FROM ADICT-LINE(2).
+           05 LINE 6 COLUMN 4 PIC X(74) FROM ADICT-LINE(3).
+           05 LINE 7 COLUMN 4 PIC X(74) FROM ADICT-LINE(4).
+           05 LINE 8 COLUMN 4 PIC X(74) FROM ADICT-LINE(5).
+           05 LINE 9 COLUMN 4 PIC X(74) FROM ADICT-LINE(6).
+           05 LINE 10 COLUMN 4 PIC X(74) FROM ADICT-LINE(7).
+           05 LINE 11 COLUMN 4 PIC X(74) FROM ADICT-LINE(8).
+           05 LINE 12 COLUMN 4 PIC X(74) FROM ADICT-LINE(9).
+           05 LINE 13 COLUMN 4 PIC X(74) FROM ADICT-LINE(10).
+           05 LINE 14 COLUMN 4 PIC X(74) FROM ADICT-LINE(11).
+           05 LINE 15 COLUMN 4 PIC X(74) FROM ADICT-LINE(12).
+           05 LINE 16 COLUMN 4 PIC X(74) FROM ADICT-LINE(13).
+           05 LINE 17 COLUMN 4 PIC X(74) FROM ADICT-LINE(14).
+           05 LINE 18 COLUMN 4 PIC X(74) FROM ADICT-LINE(15).
+           05 LINE 19 COLUMN 4 PIC X(74) FROM ADICT-LINE(16).
+           05 LINE 21 COLUMN 4 VALUE
+               "PgUp/PgDn to page, ENTER to return:".
+           05 LINE 21 COLUMN 42 PIC X(1) USING ADICT-DUMMY-INPUT.
+
+       01 ADMIN-BGFG-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "Change default colours".
+           05 LINE 4 COLUMN 4 VALUE "New BG (0-7):".
+           05 LINE 4 COLUMN 18 PIC X(1) USING ADMIN-BG-INPUT.
+           05 LINE 5 COLUMN 4 VALUE "New FG (0-7):".
+           05 LINE 5 COLUMN 18 PIC X(1) USING ADMIN-FG-INPUT.
+           05 LINE 7 COLUMN 4 VALUE "Press ENTER to apply, blank " &
+               "+ ENTER to cancel.".
 
        01 KIOSK-SELECTION-SCREEN-INVENTORY
            BACKGROUND-COLOR BG-COLOUR
            FOREGROUND-COLOR FG-COLOUR.
            05 LINE 21 COLUMN 4 PIC X(64) FROM INV-HEADER.
+           05 LINE 22 COLUMN 4 VALUE "Filter (name) :".
+           05 LINE 22 COLUMN 20 PIC X(30) USING INV-FILTER.
            05 LINE 23 COLUMN 4
                VALUE "| ID-- : PRICE : NAME---------------- |".
            05 LINE 23 COLUMN 43
@@ -195,12 +766,43 @@
            05 LINE 39 COLUMN 4 PIC X(40) FROM INV-LINE(16).
            05 LINE 39 COLUMN 43 PIC X(40) FROM INV-LINE(32).
 
+      * KIOSK-SELECTION-SCREEN-INVENTORY-NARROW - Single-column
+      * fallback for terminals under 84 columns wide (see
+      * DETECT-TERM-WIDTH), showing the same INV-LINE(1)..INV-LINE(16)
+      * RENDER-INV-PAGE already fills for the left-hand column, at
+      * INV-PAGE-SIZE 16 instead of 32 so a page never has a right-hand
+      * half that would otherwise go undisplayed.
+       01 KIOSK-SELECTION-SCREEN-INVENTORY-NARROW
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 LINE 21 COLUMN 4 PIC X(64) FROM INV-HEADER.
+           05 LINE 22 COLUMN 4 VALUE "Filter (name) :".
+           05 LINE 22 COLUMN 20 PIC X(30) USING INV-FILTER.
+           05 LINE 23 COLUMN 4
+               VALUE "| ID-- : PRICE : NAME---------------- |".
+
+           05 LINE 24 COLUMN 4 PIC X(40) FROM INV-LINE(1).
+           05 LINE 25 COLUMN 4 PIC X(40) FROM INV-LINE(2).
+           05 LINE 26 COLUMN 4 PIC X(40) FROM INV-LINE(3).
+           05 LINE 27 COLUMN 4 PIC X(40) FROM INV-LINE(4).
+           05 LINE 28 COLUMN 4 PIC X(40) FROM INV-LINE(5).
+           05 LINE 29 COLUMN 4 PIC X(40) FROM INV-LINE(6).
+           05 LINE 30 COLUMN 4 PIC X(40) FROM INV-LINE(7).
+           05 LINE 31 COLUMN 4 PIC X(40) FROM INV-LINE(8).
+           05 LINE 32 COLUMN 4 PIC X(40) FROM INV-LINE(9).
+           05 LINE 33 COLUMN 4 PIC X(40) FROM INV-LINE(10).
+           05 LINE 34 COLUMN 4 PIC X(40) FROM INV-LINE(11).
+           05 LINE 35 COLUMN 4 PIC X(40) FROM INV-LINE(12).
+           05 LINE 36 COLUMN 4 PIC X(40) FROM INV-LINE(13).
+           05 LINE 37 COLUMN 4 PIC X(40) FROM INV-LINE(14).
+           05 LINE 38 COLUMN 4 PIC X(40) FROM INV-LINE(15).
+           05 LINE 39 COLUMN 4 PIC X(40) FROM INV-LINE(16).
+
        01 KIOSK-SELECTION-SCREEN-START
            BACKGROUND-COLOR BG-COLOUR
            FOREGROUND-COLOR FG-COLOUR.
            05 BLANK SCREEN.
-           05 LINE 2 COLUMN 4 VALUE
-               "What would you like to buy from the".
+           05 LINE 2 COLUMN 4 PIC X(40) FROM LANG-WHAT-BUY.
            05 LINE 4 COLUMN 4 VALUE "  .###:   ##   #####.   ##   #  " &
       -        "          ####### #    # ##### ".
            05 LINE 5 COLUMN 4 VALUE " .#: .# :#  #: #   :# :#  #: #  " &
@@ -224,12 +826,15 @@
        01 KIOSK-SELECTION-SCREEN-SELECT
            BACKGROUND-COLOR BG-COLOUR
            FOREGROUND-COLOR FG-COLOUR.
-           05 LINE 16 COLUMN 4 VALUE "Username :".
+           05 LINE 16 COLUMN 4 PIC X(11) FROM LANG-USERNAME-LBL.
            05 LINE 16 COLUMN 15 PIC X(64) USING SCREEN-USERNAME.
-           05 LINE 17 COLUMN 4 VALUE "Buy Order:".
-           05 LINE 17 COLUMN 15 PIC X(64) USING SCREEN-PRODUCT-ORDER.
-           05 LINE 19 COLUMN 4 VALUE "Press ENTER to buy. Use arrow " &
-               "keys UP and DOWN to move around.".
+           05 LINE 17 COLUMN 4 PIC X(07) FROM LANG-CART-LBL.
+           05 LINE 17 COLUMN 11 PIC X(60) FROM CART-DISPLAY-LINE(1).
+           05 LINE 18 COLUMN 11 PIC X(60) FROM CART-DISPLAY-LINE(2).
+           05 LINE 19 COLUMN 4 PIC X(25) FROM LANG-ADD-ITEM-LBL.
+           05 LINE 19 COLUMN 29 PIC X(64) USING CART-ITEM-INPUT.
+           05 LINE 20 COLUMN 4 PIC X(60) FROM FAV-DISPLAY-LINE.
+           05 LINE 21 COLUMN 4 PIC X(70) FROM LANG-KIOSK-HINT.
 
        01 ORDER-RESULT-SCREEN
            BACKGROUND-COLOR BG-COLOUR
@@ -257,7 +862,46 @@
            05 LINE 14 COLUMN 4 PIC X(80) FROM RESULT-LINE1.
            05 LINE 15 COLUMN 4 PIC X(80) FROM RESULT-LINE2.
            05 LINE 16 COLUMN 4 PIC X(80) FROM RESULT-LINE3.
-           05 LINE 18 COLUMN 4 VALUE "Press ENTER to continue.".
+           05 LINE 17 COLUMN 4 PIC X(80) FROM RESULT-LINE4.
+           05 LINE 18 COLUMN 4 PIC X(80) FROM RESULT-LINE5.
+           05 LINE 19 COLUMN 4 VALUE "Press ENTER to continue.".
+
+       01 PURCHASE-HISTORY-USERNAME-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 VALUE "View purchase history".
+           05 LINE 4 COLUMN 4 VALUE "Username :".
+           05 LINE 4 COLUMN 15 PIC X(64) USING SCREEN-USERNAME.
+           05 LINE 6 COLUMN 4 VALUE "Press ENTER to look up, blank " &
+               "+ ENTER to cancel.".
+
+       01 PURCHASE-HISTORY-LIST-SCREEN
+           BACKGROUND-COLOR BG-COLOUR
+           FOREGROUND-COLOR FG-COLOUR.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 4 PIC X(64) FROM PHIST-HEADER.
+           05 LINE 3 COLUMN 4 VALUE
+               "Date/time           | Product             | Price".
+           05 LINE 4 COLUMN 4 PIC X(74) FROM PHIST-LINE(1).
+           05 LINE 5 COLUMN 4 PIC X(74) FROM PHIST-LINE(2).
+           05 LINE 6 COLUMN 4 PIC X(74) FROM PHIST-LINE(3).
+           05 LINE 7 COLUMN 4 PIC X(74) FROM PHIST-LINE(4).
+           05 LINE 8 COLUMN 4 PIC X(74) FROM PHIST-LINE(5).
+           05 LINE 9 COLUMN 4 PIC X(74) FROM PHIST-LINE(6).
+           05 LINE 10 COLUMN 4 PIC X(74) FROM PHIST-LINE(7).
+           05 LINE 11 COLUMN 4 PIC X(74) FROM PHIST-LINE(8).
+           05 LINE 12 COLUMN 4 PIC X(74) FROM PHIST-LINE(9).
+           05 LINE 13 COLUMN 4 PIC X(74) FROM PHIST-LINE(10).
+           05 LINE 14 COLUMN 4 PIC X(74) FROM PHIST-LINE(11).
+           05 LINE 15 COLUMN 4 PIC X(74) FROM PHIST-LINE(12).
+           05 LINE 16 COLUMN 4 PIC X(74) FROM PHIST-LINE(13).
+           05 LINE 17 COLUMN 4 PIC X(74) FROM PHIST-LINE(14).
+           05 LINE 18 COLUMN 4 PIC X(74) FROM PHIST-LINE(15).
+           05 LINE 19 COLUMN 4 PIC X(74) FROM PHIST-LINE(16).
+           05 LINE 21 COLUMN 4 VALUE
+               "PgUp/PgDn to page, ENTER to return:".
+           05 LINE 21 COLUMN 42 PIC X(1) USING PHIST-DUMMY-INPUT.
 
        PROCEDURE DIVISION.
            MOVE "TUI" TO log-component
@@ -268,13 +912,26 @@
 
            PERFORM INIT-CONFIG
            PERFORM LOAD-CONFIG
-           PERFORM INIT-DEFAULTS
-           PERFORM MAIN-SELECTION.
-           IF SCREEN-MENU-CHOICE NOT = "3"
-               PERFORM KIOSK-SELECTION
-           END-IF.
+           PERFORM PREFLIGHT-CHECK
+           IF PREFLIGHT-OK = 1
+               PERFORM LOAD-LANG-STRINGS
+               PERFORM INIT-DEFAULTS
+               PERFORM DETECT-TERM-WIDTH
+               PERFORM PARSE-CHECK-FLAG-ARG
 
-           PERFORM SAVE-CONFIG.
+               IF SELFTEST-MODE = 1
+                   PERFORM SELFTEST-STARTUP-CHECK
+               ELSE
+                   PERFORM CHECK-SALE-CHECKPOINT-AT-STARTUP
+                   PERFORM RETRY-PENDING-SALES-AT-STARTUP
+                   PERFORM MAIN-SELECTION
+                   IF SCREEN-MENU-CHOICE NOT = "3"
+                       PERFORM KIOSK-SELECTION
+                   END-IF
+
+                   PERFORM SAVE-CONFIG
+               END-IF
+           END-IF.
 
            MOVE "TUI exit" TO log-message
            PERFORM LOG-INFO
@@ -301,6 +958,11 @@
                PERFORM LOG-DEBUG
 
                PERFORM HANDLE-KEY-COLOR
+
+               IF CRT-STATUS = 0 AND SCREEN-MENU-CHOICE = "4"
+                   PERFORM VIEW-PURCHASE-HISTORY
+                   MOVE 0 TO DONE
+               END-IF
            END-PERFORM
 
            IF SCREEN-MENU-CHOICE = "2"
@@ -321,26 +983,54 @@
                    END-STRING
                PERFORM LOG-DEBUG
 
-               PERFORM HANDLE-KEY-COLOR
+      *        "99" is the hidden admin room code - not a real room,
+      *        it PIN-gates the staff maintenance menu instead of
+      *        selecting a kiosk room.
+               IF FUNCTION TRIM(SCREEN-ROOM-ID) = "99"
+                   MOVE SPACES TO SCREEN-ROOM-ID
+                   PERFORM ADMIN-ENTRY
+                   MOVE 0 TO DONE
+               ELSE
+                   PERFORM HANDLE-KEY-COLOR
+               END-IF
            END-PERFORM.
            PERFORM SAVE-CONFIG.
 
        KIOSK-SELECTION.
            PERFORM KIOSK-INVENTORY-LOAD
+           PERFORM CLEAR-CART
+           MOVE SPACES TO FAV-LAST-USERNAME
+           MOVE SPACES TO FAV-DISPLAY-LINE
+           MOVE 0 TO FAV-COUNT
+           COMPUTE IDLE-TIMEOUT-MS = IDLE-TIMEOUT-SECONDS * 1000
            MOVE 0 TO DONE
            PERFORM UNTIL DONE = 1
                DISPLAY KIOSK-SELECTION-SCREEN-START
-               DISPLAY KIOSK-SELECTION-SCREEN-INVENTORY
+               IF TERM-NARROW = 1
+                   DISPLAY KIOSK-SELECTION-SCREEN-INVENTORY-NARROW
+               ELSE
+                   DISPLAY KIOSK-SELECTION-SCREEN-INVENTORY
+               END-IF
                DISPLAY KIOSK-SELECTION-SCREEN-SELECT
+               MOVE 0 TO IDLE-TIMED-OUT
                ACCEPT KIOSK-SELECTION-SCREEN-SELECT
+                   WITH TIME-OUT IDLE-TIMEOUT-MS
+                   ON EXCEPTION
+                       MOVE 1 TO IDLE-TIMED-OUT
+               END-ACCEPT
+
+               IF IDLE-TIMED-OUT = 1
+                   PERFORM KIOSK-IDLE-RESET
+                   MOVE 0 TO DONE
+               ELSE
                MOVE SPACES TO log-message
                MOVE 1 TO log-pos
                STRING "Kiosk input: user=" DELIMITED BY SIZE
                    FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
                    INTO log-message WITH POINTER log-pos
                END-STRING
-               STRING ", order=" DELIMITED BY SIZE
-                   FUNCTION TRIM(SCREEN-PRODUCT-ORDER)
+               STRING ", cart item=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CART-ITEM-INPUT)
                    DELIMITED BY SIZE
                    INTO log-message WITH POINTER log-pos
                END-STRING
@@ -349,19 +1039,153 @@
                    INTO log-message WITH POINTER log-pos
                END-STRING
                PERFORM LOG-DEBUG
-               IF CRT-STATUS = 0 AND
-                   FUNCTION TRIM(SCREEN-PRODUCT-ORDER) NOT = SPACES
-                   PERFORM BUY-ORDER
+               IF INV-FILTER NOT = INV-PREV-FILTER
+                   PERFORM APPLY-INVENTORY-FILTER
+                   PERFORM COMPUTE-INV-PAGE-COUNT
+                   PERFORM RENDER-INV-PAGE
+               END-IF
+               IF FUNCTION TRIM(SCREEN-USERNAME) NOT = SPACES
+                   AND FUNCTION TRIM(SCREEN-USERNAME) NOT =
+                       FAV-LAST-USERNAME
+                   PERFORM LOAD-FAVORITES
                END-IF
+               IF CRT-STATUS = KEY-PGUP
+                   PERFORM PAGE-INVENTORY-UP
+                   MOVE 0 TO DONE
+               ELSE IF CRT-STATUS = KEY-PGDN
+                   PERFORM PAGE-INVENTORY-DOWN
+                   MOVE 0 TO DONE
+               ELSE
                PERFORM HANDLE-KEY-COLOR
+               IF CRT-STATUS = 0
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                           (CART-ITEM-INPUT)) = "CSV"
+                       MOVE SPACES TO CART-ITEM-INPUT
+                       PERFORM EXPORT-INVENTORY-CSV
+                       MOVE 0 TO DONE
+                   ELSE IF FUNCTION UPPER-CASE(CART-ITEM-INPUT(1:4))
+                           = "DEP:"
+                       MOVE FUNCTION TRIM(CART-ITEM-INPUT(5:60))
+                           TO DEPOSIT-AMOUNT-TEXT
+                       MOVE SPACES TO CART-ITEM-INPUT
+                       PERFORM DEPOSIT-ORDER
+                       MOVE 0 TO DONE
+                   ELSE IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                           (CART-ITEM-INPUT)) = "VOID"
+                       MOVE SPACES TO CART-ITEM-INPUT
+                       PERFORM VOID-LAST-SALE
+                       MOVE 0 TO DONE
+                   ELSE
+                   IF FUNCTION TRIM(CART-ITEM-INPUT) NOT = SPACES
+                       PERFORM RESOLVE-QUICK-PICK
+                       PERFORM RESOLVE-BARCODE-INPUT
+                       PERFORM ADD-TO-CART
+                       MOVE 0 TO DONE
+                   ELSE
+                       IF CART-COUNT > 0
+                           PERFORM BUILD-BUYSTRING-FROM-CART
+                           PERFORM BUY-ORDER
+                           IF api-response-status = 0
+                               AND sale-status = 200
+                               AND DRYRUN-MODE = 0
+                               PERFORM SAVE-FAVORITES
+                           END-IF
+                           PERFORM CLEAR-CART
+                       END-IF
+                   END-IF
+               END-IF
+               END-IF
+               END-IF
            END-PERFORM.
            PERFORM SAVE-CONFIG.
 
+      * KIOSK-IDLE-RESET - Clear a half-entered username/order/cart
+      * after IDLE-TIMEOUT-SECONDS of no keypress, so the next person
+      * at a shared kiosk doesn't see (or submit against) the
+      * previous member's unfinished form.
+       KIOSK-IDLE-RESET.
+           MOVE SPACES TO SCREEN-USERNAME
+           MOVE SPACES TO SCREEN-PRODUCT-ORDER
+           MOVE SPACES TO CART-ITEM-INPUT
+           PERFORM CLEAR-CART
+           MOVE SPACES TO FAV-LAST-USERNAME
+           MOVE SPACES TO FAV-DISPLAY-LINE
+           MOVE 0 TO FAV-COUNT
+           MOVE "Kiosk idle timeout - form cleared" TO log-message
+           PERFORM LOG-INFO
+           .
+
+      * ADD-TO-CART - Append one typed "product:qty" fragment to the
+      * cart table and refresh the on-screen cart summary lines.
+       ADD-TO-CART.
+           IF CART-COUNT < 10
+               ADD 1 TO CART-COUNT
+               MOVE FUNCTION TRIM(CART-ITEM-INPUT)
+                   TO CART-TOKEN(CART-COUNT)
+           END-IF
+           MOVE SPACES TO CART-ITEM-INPUT
+           PERFORM REBUILD-CART-DISPLAY
+           .
+
+      * REBUILD-CART-DISPLAY - Pack the current cart tokens into the
+      * two 60-column summary lines shown on KIOSK-SELECTION-SCREEN-SELECT.
+       REBUILD-CART-DISPLAY.
+           MOVE SPACES TO CART-DISPLAY-LINES
+           MOVE 1 TO CART-LINE-IDX
+           MOVE 1 TO CART-POS
+           PERFORM VARYING CART-IDX FROM 1 BY 1
+                   UNTIL CART-IDX > CART-COUNT
+               IF CART-POS + FUNCTION LENGTH(
+                       FUNCTION TRIM(CART-TOKEN(CART-IDX))) > 58
+                   AND CART-LINE-IDX < 2
+                   ADD 1 TO CART-LINE-IDX
+                   MOVE 1 TO CART-POS
+               END-IF
+               IF CART-LINE-IDX <= 2
+                   STRING
+                       FUNCTION TRIM(CART-TOKEN(CART-IDX))
+                           DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       INTO CART-DISPLAY-LINE(CART-LINE-IDX)
+                       WITH POINTER CART-POS
+                   END-STRING
+               END-IF
+           END-PERFORM
+           .
+
+      * BUILD-BUYSTRING-FROM-CART - Join all cart tokens into one
+      * space-separated buystring, the same format BUY-ORDER already
+      * sends to api-order for a single typed SCREEN-PRODUCT-ORDER.
+       BUILD-BUYSTRING-FROM-CART.
+           MOVE SPACES TO SCREEN-PRODUCT-ORDER
+           MOVE 1 TO CART-POS
+           PERFORM VARYING CART-IDX FROM 1 BY 1
+                   UNTIL CART-IDX > CART-COUNT
+               STRING
+                   FUNCTION TRIM(CART-TOKEN(CART-IDX)) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO SCREEN-PRODUCT-ORDER
+                   WITH POINTER CART-POS
+               END-STRING
+           END-PERFORM
+           .
+
+      * CLEAR-CART - Reset the cart table and its on-screen summary,
+      * called after checkout and when (re-)entering KIOSK-SELECTION.
+       CLEAR-CART.
+           MOVE 0 TO CART-COUNT
+           MOVE SPACES TO CART-ENTRIES
+           MOVE SPACES TO CART-DISPLAY-LINES
+           MOVE SPACES TO CART-ITEM-INPUT
+           .
+
        BUY-ORDER.
            MOVE SPACES TO RESULT-TITLE
            MOVE SPACES TO RESULT-LINE1
            MOVE SPACES TO RESULT-LINE2
            MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
 
            MOVE SPACES TO log-message
            MOVE 1 TO log-pos
@@ -381,56 +1205,29 @@
 
            IF FUNCTION TRIM(SCREEN-USERNAME) = SPACES
                MOVE "Order failed" TO RESULT-TITLE
-               MOVE "Please enter a username first." TO RESULT-LINE1
+               MOVE FUNCTION TRIM(LANG-ERR-NO-USER) TO RESULT-LINE1
                MOVE "Order failed: missing username" TO log-message
                PERFORM LOG-WARN
                PERFORM SHOW-ORDER-RESULT
                EXIT PARAGRAPH
            END-IF
 
-           MOVE SPACES TO api-request-data
-           MOVE "xGET_MEMBER_ID" TO api-operation
-           MOVE SCREEN-USERNAME TO api-username
-
-           CALL "STREGSYSTEM-API" USING
-               api-request-data
-               api-response-data
-           END-CALL
-
-           IF api-response-status NOT = 0
-               MOVE api-response-status TO log-num-text
-               MOVE SPACES TO log-message
-               MOVE 1 TO log-pos
-               STRING "Member id lookup failed: " DELIMITED BY SIZE
-                   INTO log-message WITH POINTER log-pos
-               END-STRING
-               STRING "status " DELIMITED BY SIZE
-                   log-num-text DELIMITED BY SIZE
-                   INTO log-message WITH POINTER log-pos
-               END-STRING
-               PERFORM LOG-WARN
+           PERFORM RESOLVE-MEMBER-ID
+           IF MEMBER-ID-OK = 0
                MOVE "Order failed" TO RESULT-TITLE
                MOVE "Could not resolve member id." TO RESULT-LINE1
                PERFORM SHOW-ORDER-RESULT
                EXIT PARAGRAPH
            END-IF
 
-           MOVE api-response-body TO member-id-raw
-           INSPECT member-id-raw
-               REPLACING ALL LOW-VALUE BY SPACE
-           INSPECT member-id-raw REPLACING ALL X"0A" BY SPACE
-           INSPECT member-id-raw REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(member-id-raw) TO member-id
-
-           IF FUNCTION TRIM(member-id) = SPACES OR
-               FUNCTION LOWER-CASE(FUNCTION TRIM(member-id)) = "null"
-               MOVE "Order failed: member id empty" TO log-message
-               PERFORM LOG-WARN
-               MOVE "Order failed" TO RESULT-TITLE
-               MOVE "Could not resolve member id." TO RESULT-LINE1
+           PERFORM CHECK-AGE-RESTRICTED-CART
+           IF AGE-CONFIRM-DECLINED = 1
+               MOVE "Order cancelled" TO RESULT-TITLE
+               MOVE "Age confirmation was declined." TO RESULT-LINE1
                PERFORM SHOW-ORDER-RESULT
                EXIT PARAGRAPH
            END-IF
+
            MOVE SPACES TO api-request-data
            MOVE "xPOST_SALE" TO api-operation
            MOVE member-id TO api-member-id
@@ -438,18 +1235,93 @@
            MOVE SCREEN-ROOM-ID TO api-room-id
            MOVE SCREEN-USERNAME TO api-username
 
-           CALL "STREGSYSTEM-API" USING
-               api-request-data
-               api-response-data
-           END-CALL
+           IF DRYRUN-MODE = 1
+               MOVE "Dry-run: skipping live sale POST" TO log-message
+               PERFORM LOG-INFO
+               MOVE 0 TO api-response-status
+               MOVE 200 TO sale-status
+               MOVE "Dry-run: no sale was recorded" TO sale-message
+               MOVE 0 TO sale-cost
+               MOVE 0 TO sale-member-balance
+               MOVE SPACES TO sale-promille
+               MOVE "false" TO sale-is-ballmer-peaking
+               MOVE SPACES TO sale-caffeine
+               MOVE SPACES TO sale-cups
+               MOVE "false" TO sale-is-coffee-master
+               MOVE SPACES TO sale-hints
+           ELSE
+               PERFORM WRITE-SALE-CHECKPOINT
+               CALL "STREGSYSTEM-API" USING
+                   api-request-data
+                   api-response-data
+               END-CALL
+           END-IF
 
            IF api-response-status = 0 AND sale-status = 200
                MOVE "Order success" TO log-message
                PERFORM LOG-INFO
                MOVE "Your order was successful!" TO RESULT-TITLE
-               MOVE "Thanks for using the" TO RESULT-LINE1
-               MOVE "COBOL stregsystem TUI" TO RESULT-LINE2
-               MOVE FUNCTION TRIM(sale-message) TO RESULT-LINE3
+               MOVE FUNCTION TRIM(sale-message) TO RESULT-LINE1
+
+               MOVE sale-member-balance TO BALANCE-DISP
+               MOVE SPACES TO RESULT-LINE2
+               STRING "New balance: " DELIMITED BY SIZE
+                   FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+                   INTO RESULT-LINE2
+               END-STRING
+
+               IF DRYRUN-MODE = 1
+                   MOVE "[DRY RUN] No sale was actually recorded."
+                       TO RESULT-LINE3
+                   MOVE "Dry-run mode is ON" TO RESULT-LINE4
+               ELSE
+                   PERFORM CHECK-HAPPY-HOUR-ACTIVE
+                   IF sale-member-balance < LOW-BALANCE-THRESHOLD
+                       MOVE SPACES TO RESULT-LINE3
+                       STRING "WARNING: balance is low ("
+                           DELIMITED BY SIZE
+                           FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+                           ")" DELIMITED BY SIZE
+                           INTO RESULT-LINE3
+                       END-STRING
+                       MOVE "Low balance warning shown to member"
+                           TO log-message
+                       PERFORM LOG-WARN
+                   ELSE IF HH-ACTIVE = 1
+                       MOVE "Happy-hour pricing was in effect"
+                           TO RESULT-LINE3
+                   END-IF
+
+                   MOVE "Thanks for using the COBOL stregsystem TUI"
+                       TO RESULT-LINE4
+
+                   MOVE SPACES TO RESULT-LINE5
+                   IF sale-ballmer-peaking
+                       MOVE "You are now Ballmer Peaking!"
+                           TO RESULT-LINE5
+                   ELSE
+                       IF FUNCTION TRIM(sale-hints) NOT = SPACES
+                           AND FUNCTION TRIM(sale-hints) NOT = "null"
+                           MOVE FUNCTION TRIM(sale-hints)
+                               TO RESULT-LINE5
+                       END-IF
+                   END-IF
+
+                   PERFORM WRITE-JOURNAL-ENTRY
+
+                   MOVE 1 TO LAST-SALE-OK
+                   MOVE member-id TO LAST-SALE-MEMBER-ID
+                   MOVE SCREEN-ROOM-ID TO LAST-SALE-ROOM-ID
+                   PERFORM CAPTURE-LAST-SALE-TIME
+
+                   IF sale-member-balance < CREDIT-LIMIT-FLOOR
+                       PERFORM WRITE-CHASE-ENTRY
+                   END-IF
+
+                   IF FUNCTION TRIM(RECEIPT-DEVICE) NOT = SPACES
+                       PERFORM PRINT-RECEIPT
+                   END-IF
+               END-IF
            ELSE
                MOVE api-response-status TO log-num-text
                MOVE sale-status TO log-num-text(17:16)
@@ -472,130 +1344,2646 @@
            END-IF
 
            PERFORM SHOW-ORDER-RESULT
+           IF DRYRUN-MODE = 0
+               PERFORM CLEAR-SALE-CHECKPOINT
+           END-IF
            MOVE SPACES TO SCREEN-PRODUCT-ORDER.
 
-       SHOW-ORDER-RESULT.
-           DISPLAY ORDER-RESULT-SCREEN
-           ACCEPT ORDER-RESULT-SCREEN.
+      * DEPOSIT-ORDER - Record a cash/MobilePay top-up a member hands
+      * to staff at the kiosk (typed as "DEP:<amount>" into the cart's
+      * add-item field). Mirrors BUY-ORDER's member-id resolution and
+      * xPOST_SALE call shape, but posts to xPOST_DEPOSIT instead.
+       DEPOSIT-ORDER.
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
 
-       KIOSK-INVENTORY-LOAD.
-           MOVE SPACES TO INV-LINES
-           MOVE 0 TO INV-COUNT
-           MOVE 1 TO INV-POS
+           MOVE SPACES TO log-message
+           MOVE 1 TO log-pos
+           STRING "Deposit: user=" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               INTO log-message WITH POINTER log-pos
+           END-STRING
+           STRING ", amount=" DELIMITED BY SIZE
+               FUNCTION TRIM(DEPOSIT-AMOUNT-TEXT) DELIMITED BY SIZE
+               INTO log-message WITH POINTER log-pos
+           END-STRING
+           PERFORM LOG-INFO
+
+           IF FUNCTION TRIM(SCREEN-USERNAME) = SPACES
+               MOVE "Deposit failed" TO RESULT-TITLE
+               MOVE FUNCTION TRIM(LANG-ERR-NO-USER) TO RESULT-LINE1
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(DEPOSIT-AMOUNT-TEXT) = SPACES
+               OR FUNCTION TRIM(DEPOSIT-AMOUNT-TEXT) NOT NUMERIC
+               MOVE "Deposit failed" TO RESULT-TITLE
+               MOVE "Enter DEP:<amount>, e.g. DEP:50." TO RESULT-LINE1
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM RESOLVE-MEMBER-ID
+           IF MEMBER-ID-OK = 0
+               MOVE "Deposit failed" TO RESULT-TITLE
+               MOVE "Could not resolve member id." TO RESULT-LINE1
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
 
            MOVE SPACES TO api-request-data
-           MOVE "xGET_ACTIVE_PRODUCTS" TO api-operation
+           MOVE "xPOST_DEPOSIT" TO api-operation
+           MOVE member-id TO api-member-id
+           MOVE DEPOSIT-AMOUNT-TEXT TO api-order
            MOVE SCREEN-ROOM-ID TO api-room-id
+           MOVE SCREEN-USERNAME TO api-username
 
-           CALL "STREGSYSTEM-API" USING
-               api-request-data
-               api-response-data
-           END-CALL
+           IF DRYRUN-MODE = 1
+               MOVE "Dry-run: skipping live deposit POST"
+                   TO log-message
+               PERFORM LOG-INFO
+               MOVE 0 TO api-response-status
+               MOVE 200 TO deposit-status
+               MOVE "Dry-run: no deposit was recorded"
+                   TO deposit-message
+               MOVE 0 TO deposit-amount
+               MOVE 0 TO deposit-member-balance
+           ELSE
+               CALL "STREGSYSTEM-API" USING
+                   api-request-data
+                   api-response-data
+               END-CALL
+           END-IF
 
-           IF api-response-status NOT = 0
+           IF api-response-status = 0 AND deposit-status = 200
+               MOVE "Deposit recorded" TO log-message
+               PERFORM LOG-INFO
+               MOVE "Deposit recorded!" TO RESULT-TITLE
+               MOVE FUNCTION TRIM(deposit-message) TO RESULT-LINE1
+
+               MOVE deposit-member-balance TO BALANCE-DISP
+               MOVE SPACES TO RESULT-LINE2
+               STRING "New balance: " DELIMITED BY SIZE
+                   FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+                   INTO RESULT-LINE2
+               END-STRING
+
+               IF DRYRUN-MODE = 1
+                   MOVE "[DRY RUN] No deposit was actually recorded."
+                       TO RESULT-LINE3
+               END-IF
+           ELSE
                MOVE api-response-status TO log-num-text
+               MOVE deposit-status TO log-num-text(17:16)
                MOVE SPACES TO log-message
                MOVE 1 TO log-pos
-               STRING "Inventory load failed: " DELIMITED BY SIZE
+               STRING "Deposit failed: api status " DELIMITED BY SIZE
+                   FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
                    INTO log-message WITH POINTER log-pos
                END-STRING
-               STRING "status " DELIMITED BY SIZE
-                   log-num-text DELIMITED BY SIZE
+               STRING ", deposit status=" DELIMITED BY SIZE
+                   FUNCTION TRIM(log-num-text(17:16))
+                   DELIMITED BY SIZE
                    INTO log-message WITH POINTER log-pos
                END-STRING
                PERFORM LOG-WARN
-               MOVE "Failed to load products" TO INV-HEADER
-           ELSE
-               MOVE "Inventory loaded" TO log-message
-               PERFORM LOG-INFO
-               MOVE SPACES TO INV-HEADER
-               STRING
-                   "Active products (room " DELIMITED BY SIZE
-                   FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
-                   ")" DELIMITED BY SIZE
-                   INTO INV-HEADER
-               END-STRING
+               MOVE "Deposit failed" TO RESULT-TITLE
+               MOVE "Reason:" TO RESULT-LINE1
+               MOVE FUNCTION TRIM(deposit-message) TO RESULT-LINE2
+               MOVE "Please try again." TO RESULT-LINE3
+           END-IF
 
-               PERFORM UNTIL INV-POS >
-                       FUNCTION LENGTH(FUNCTION TRIM(api-response-body))
-                   MOVE SPACES TO INV-LINE-RAW
-                   MOVE SPACES TO INV-ID
-                   MOVE SPACES TO INV-NAME
-                   MOVE SPACES TO INV-PRICE
-                   UNSTRING api-response-body DELIMITED BY X"0A"
-                       INTO INV-LINE-RAW
-                       WITH POINTER INV-POS
+           PERFORM SHOW-ORDER-RESULT
+           MOVE SPACES TO DEPOSIT-AMOUNT-TEXT.
+
+      * CAPTURE-LAST-SALE-TIME - Stamp LAST-SALE-TIME-SECS with the
+      * current time-of-day in seconds since midnight, the clock
+      * VOID-LAST-SALE measures its grace window against.
+       CAPTURE-LAST-SALE-TIME.
+           MOVE 0 TO LAST-SALE-TIME-SECS
+           COMPUTE LAST-SALE-TIME-SECS =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 3600
+               + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 60
+               + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2))
+           .
+
+      * CAPTURE-NOW-SECS - Stamp LAST-SALE-NOW-SECS the same way
+      * CAPTURE-LAST-SALE-TIME stamps LAST-SALE-TIME-SECS, without
+      * disturbing the original sale timestamp being compared against.
+       CAPTURE-NOW-SECS.
+           MOVE 0 TO LAST-SALE-NOW-SECS
+           COMPUTE LAST-SALE-NOW-SECS =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 3600
+               + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 60
+               + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2))
+           .
+
+      * VOID-LAST-SALE - Reverse the sale BUY-ORDER most recently
+      * completed for this kiosk, as long as it's still within
+      * VOID-GRACE-SECONDS of when it happened. Typed as "VOID" into
+      * the same cart add-item field the "CSV"/"DEP:" commands use.
+       VOID-LAST-SALE.
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
+
+           IF LAST-SALE-OK = 0
+               MOVE "Nothing to void" TO RESULT-TITLE
+               MOVE "There is no recent sale to void." TO RESULT-LINE1
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CAPTURE-NOW-SECS
+           IF LAST-SALE-NOW-SECS >= LAST-SALE-TIME-SECS
+               COMPUTE LAST-SALE-ELAPSED =
+                   LAST-SALE-NOW-SECS - LAST-SALE-TIME-SECS
+           ELSE
+      *        Crossed midnight since the sale - treat the window as
+      *        expired rather than compute a bogus negative elapsed.
+               MOVE VOID-GRACE-SECONDS TO LAST-SALE-ELAPSED
+           END-IF
+
+           IF LAST-SALE-ELAPSED > VOID-GRACE-SECONDS
+               MOVE "Void window expired" TO RESULT-TITLE
+               MOVE "That sale is too old to void." TO RESULT-LINE1
+               MOVE 0 TO LAST-SALE-OK
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO log-message
+           MOVE 1 TO log-pos
+           STRING "Void last sale: member=" DELIMITED BY SIZE
+               FUNCTION TRIM(LAST-SALE-MEMBER-ID) DELIMITED BY SIZE
+               INTO log-message WITH POINTER log-pos
+           END-STRING
+           PERFORM LOG-INFO
+
+           MOVE SPACES TO api-request-data
+           MOVE "xPOST_VOID_SALE" TO api-operation
+           MOVE LAST-SALE-MEMBER-ID TO api-member-id
+           MOVE LAST-SALE-ROOM-ID TO api-room-id
+           MOVE SCREEN-USERNAME TO api-username
+
+           IF DRYRUN-MODE = 1
+               MOVE "Dry-run: skipping live void POST" TO log-message
+               PERFORM LOG-INFO
+               MOVE 0 TO api-response-status
+               MOVE 200 TO void-status
+               MOVE "Dry-run: no sale was voided" TO void-message
+               MOVE 0 TO void-refund-amount
+               MOVE 0 TO void-member-balance
+           ELSE
+               CALL "STREGSYSTEM-API" USING
+                   api-request-data
+                   api-response-data
+               END-CALL
+           END-IF
+
+           IF api-response-status = 0 AND void-status = 200
+               MOVE "Sale voided" TO log-message
+               PERFORM LOG-INFO
+               MOVE "Sale voided" TO RESULT-TITLE
+               MOVE FUNCTION TRIM(void-message) TO RESULT-LINE1
+
+               MOVE void-member-balance TO BALANCE-DISP
+               MOVE SPACES TO RESULT-LINE2
+               STRING "New balance: " DELIMITED BY SIZE
+                   FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+                   INTO RESULT-LINE2
+               END-STRING
+
+               IF DRYRUN-MODE = 1
+                   MOVE "[DRY RUN] No sale was actually voided."
+                       TO RESULT-LINE3
+               END-IF
+
+               MOVE 0 TO LAST-SALE-OK
+           ELSE
+               MOVE api-response-status TO log-num-text
+               MOVE void-status TO log-num-text(17:16)
+               MOVE SPACES TO log-message
+               MOVE 1 TO log-pos
+               STRING "Void failed: api status " DELIMITED BY SIZE
+                   FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               STRING ", void status=" DELIMITED BY SIZE
+                   FUNCTION TRIM(log-num-text(17:16))
+                   DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               PERFORM LOG-WARN
+               MOVE "Void failed" TO RESULT-TITLE
+               MOVE "Reason:" TO RESULT-LINE1
+               MOVE FUNCTION TRIM(void-message) TO RESULT-LINE2
+               MOVE "The sale was not reversed." TO RESULT-LINE3
+           END-IF
+
+           PERFORM SHOW-ORDER-RESULT
+           .
+
+      * RESOLVE-MEMBER-ID - Look up SCREEN-USERNAME's member id via
+      * xGET_MEMBER_ID, leaving it in member-id and MEMBER-ID-OK set
+      * to 1 on success. Shared by BUY-ORDER and VIEW-PURCHASE-HISTORY
+      * so both resolve a username to a member id the same way.
+       RESOLVE-MEMBER-ID.
+           MOVE 0 TO MEMBER-ID-OK
+           MOVE SPACES TO member-id
+
+           PERFORM SEARCH-MEMBER-ID-CACHE
+           IF MIDC-FOUND = 1
+               MOVE MIDC-MEMBER-ID(MIDC-IDX) TO member-id
+               MOVE 1 TO MEMBER-ID-OK
+               MOVE "Member id lookup: cache hit" TO log-message
+               PERFORM LOG-DEBUG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_MEMBER_ID" TO api-operation
+           MOVE SCREEN-USERNAME TO api-username
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               MOVE api-response-status TO log-num-text
+               MOVE SPACES TO log-message
+               MOVE 1 TO log-pos
+               STRING "Member id lookup failed: " DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               STRING "status " DELIMITED BY SIZE
+                   log-num-text DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               PERFORM LOG-WARN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE api-response-body TO member-id-raw
+           INSPECT member-id-raw
+               REPLACING ALL LOW-VALUE BY SPACE
+           INSPECT member-id-raw REPLACING ALL X"0A" BY SPACE
+           INSPECT member-id-raw REPLACING ALL X"0D" BY SPACE
+           MOVE FUNCTION TRIM(member-id-raw) TO member-id
+
+           IF FUNCTION TRIM(member-id) = SPACES OR
+               FUNCTION LOWER-CASE(FUNCTION TRIM(member-id)) = "null"
+               MOVE SPACES TO member-id
+               MOVE "Member id lookup: empty/null result" TO log-message
+               PERFORM LOG-WARN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO MEMBER-ID-OK
+           PERFORM ADD-MEMBER-ID-TO-CACHE
+           .
+
+      * SEARCH-MEMBER-ID-CACHE - Linear lookup of SCREEN-USERNAME in
+      * the in-memory username-to-member-id cache, the same
+      * OCCURS-table/linear-search shape product-dictionary.cpy uses
+      * for products, keyed/invalidated per kiosk session (the cache
+      * is WORKING-STORAGE, so it starts empty on every TUI restart).
+       SEARCH-MEMBER-ID-CACHE.
+           MOVE 0 TO MIDC-FOUND
+           PERFORM VARYING MIDC-IDX FROM 1 BY 1
+                   UNTIL MIDC-IDX > MIDC-COUNT
+               IF MIDC-USERNAME(MIDC-IDX) =
+                       FUNCTION TRIM(SCREEN-USERNAME)
+                   MOVE 1 TO MIDC-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      * ADD-MEMBER-ID-TO-CACHE - Insert/update the just-resolved
+      * member id, capped like product-dictionary.cpy's 35-entry cap
+      * (here 20, since a kiosk session only has as many distinct
+      * buyers as walked up to it today).
+       ADD-MEMBER-ID-TO-CACHE.
+           PERFORM SEARCH-MEMBER-ID-CACHE
+           IF MIDC-FOUND = 1
+               MOVE member-id TO MIDC-MEMBER-ID(MIDC-IDX)
+           ELSE
+               IF MIDC-COUNT < 20
+                   ADD 1 TO MIDC-COUNT
+                   MOVE FUNCTION TRIM(SCREEN-USERNAME)
+                       TO MIDC-USERNAME(MIDC-COUNT)
+                   MOVE member-id TO MIDC-MEMBER-ID(MIDC-COUNT)
+               END-IF
+           END-IF
+           .
+
+       SHOW-ORDER-RESULT.
+           DISPLAY ORDER-RESULT-SCREEN
+           ACCEPT ORDER-RESULT-SCREEN.
+
+      * WRITE-JOURNAL-ENTRY - Append a local record of a successful
+      * purchase so a kiosk keeps its own record independent of the
+      * server and of whatever the logger's sink/level is set to.
+       WRITE-JOURNAL-ENTRY.
+           MOVE SPACES TO JOURNAL-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE TO JOURNAL-TIMESTAMP
+
+           OPEN EXTEND JOURNAL-FILE
+           IF JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+
+           MOVE sale-cost TO COST-DISP
+           MOVE sale-member-balance TO BALANCE-DISP
+
+           MOVE SPACES TO JOURNAL-LINE
+           STRING
+               JOURNAL-TIMESTAMP(1:8) DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               JOURNAL-TIMESTAMP(9:6) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-PRODUCT-ORDER) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(COST-DISP) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+               INTO JOURNAL-LINE
+           END-STRING
+
+           WRITE JOURNAL-LINE
+           CLOSE JOURNAL-FILE
+           .
+
+      * WRITE-CHASE-ENTRY - The member's balance just dropped below
+      * CREDIT-LIMIT-FLOOR (config key CREDITLIMIT). Append them to a
+      * flat "members to chase for payment" log so treasury finds out
+      * from this file instead of combing the web admin by hand.
+       WRITE-CHASE-ENTRY.
+           MOVE SPACES TO CHASE-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE TO CHASE-TIMESTAMP
+
+           OPEN EXTEND CHASE-FILE
+           IF CHASE-STATUS = "35"
+               OPEN OUTPUT CHASE-FILE
+           END-IF
+
+           MOVE sale-member-balance TO BALANCE-DISP
+
+           MOVE SPACES TO CHASE-LINE
+           STRING
+               CHASE-TIMESTAMP(1:8) DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               CHASE-TIMESTAMP(9:6) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(member-id) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+               INTO CHASE-LINE
+           END-STRING
+
+           WRITE CHASE-LINE
+           CLOSE CHASE-FILE
+
+           MOVE SPACES TO log-message
+           MOVE 1 TO log-pos
+           STRING "Member flagged for payment chase: "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               INTO log-message WITH POINTER log-pos
+           END-STRING
+           PERFORM LOG-WARN
+
+           MOVE "Journal entry written" TO log-message
+           PERFORM LOG-DEBUG
+           .
+
+      * WRITE-AUDIT-ENTRY - Append one line to AUDIT-FILE recording an
+      * admin action (colour change, dictionary clear, config edit)
+      * along with the PIN that authorized it, so a kiosk shared by
+      * several volunteers has accountability for who changed what.
+      * Callers set AUDIT-ACTION before PERFORMing this; there is no
+      * separate operator-username concept on this kiosk, so the PIN
+      * itself is the identity recorded, exactly as ADMIN-ENTRY checks
+      * it against.
+       WRITE-AUDIT-ENTRY.
+           MOVE SPACES TO AUDIT-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               AUDIT-TIMESTAMP(1:8) DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               AUDIT-TIMESTAMP(9:6) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(ADMIN-PIN) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-ACTION) DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE
+
+           MOVE SPACES TO log-message
+           MOVE 1 TO log-pos
+           STRING "Admin action audited: " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-ACTION) DELIMITED BY SIZE
+               INTO log-message WITH POINTER log-pos
+           END-STRING
+           PERFORM LOG-INFO
+           .
+
+      * WRITE-SALE-CHECKPOINT - Written just before BUY-ORDER's live
+      * xPOST_SALE CALL and cleared again once SHOW-ORDER-RESULT has
+      * displayed the outcome. If the TUI process dies in between
+      * (power loss, SSH drop, kill -9) - specifically after the sale
+      * has already gone through server-side but before the operator
+      * ever saw the result - CHECK-SALE-CHECKPOINT-AT-STARTUP finds
+      * this file still present on the next launch and can point the
+      * operator at that member's own sales history instead of them
+      * having to guess whether to re-ring the order up.
+       WRITE-SALE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE TO CHECKPOINT-TIMESTAMP
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING
+               CHECKPOINT-TIMESTAMP(1:8) DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               CHECKPOINT-TIMESTAMP(9:6) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(member-id) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-PRODUCT-ORDER) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           END-STRING
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * CLEAR-SALE-CHECKPOINT - Idempotent; safe to call even when no
+      * checkpoint was written (dry-run orders, or orders that failed
+      * before reaching the live xPOST_SALE CALL).
+       CLEAR-SALE-CHECKPOINT.
+           MOVE SPACES TO CONFIG-CMD
+           STRING
+               "rm -f " DELIMITED BY SIZE
+               FUNCTION TRIM(CHECKPOINT-PATH) DELIMITED BY SIZE
+               INTO CONFIG-CMD
+           END-STRING
+           CALL "SYSTEM" USING CONFIG-CMD
+           END-CALL
+           .
+
+      * CHECK-SALE-CHECKPOINT-AT-STARTUP - A checkpoint file still
+      * present at launch means the previous session never got as far
+      * as clearing it, so tell the operator which member/order was in
+      * flight and point them at that member's purchase history
+      * (VIEW-PURCHASE-HISTORY / xGET_MEMBER_SALES) to confirm whether
+      * the sale actually landed before ringing it up again.
+       CHECK-SALE-CHECKPOINT-AT-STARTUP.
+           MOVE 0 TO CHECKPOINT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           MOVE 1 TO CHECKPOINT-FOUND
+           MOVE SPACES TO CHECKPOINT-FIELDS
+           UNSTRING CHECKPOINT-LINE DELIMITED BY X"09"
+               INTO CHECKPOINT-TIMESTAMP
+                    CHECKPOINT-USERNAME
+                    CHECKPOINT-MEMBER-ID
+                    CHECKPOINT-ORDER
+                    CHECKPOINT-ROOM-ID
+           END-UNSTRING
+
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
+           MOVE "Interrupted sale detected" TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           STRING "A previous session left an order in flight at "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(CHECKPOINT-TIMESTAMP) DELIMITED BY SIZE
+               INTO RESULT-LINE1
+           END-STRING
+           MOVE SPACES TO RESULT-LINE2
+           STRING "user=" DELIMITED BY SIZE
+               FUNCTION TRIM(CHECKPOINT-USERNAME) DELIMITED BY SIZE
+               " order=" DELIMITED BY SIZE
+               FUNCTION TRIM(CHECKPOINT-ORDER) DELIMITED BY SIZE
+               INTO RESULT-LINE2
+           END-STRING
+           MOVE "Check that member's purchase history (menu option 4)"
+               TO RESULT-LINE3
+           MOVE "before re-ringing this order up." TO RESULT-LINE4
+           PERFORM SHOW-ORDER-RESULT
+
+           MOVE "Stale sale checkpoint found at startup" TO log-message
+           PERFORM LOG-WARN
+
+           PERFORM CLEAR-SALE-CHECKPOINT
+           .
+
+      * PRINT-RECEIPT - Format member, items, cost and new balance for
+      * the sale that just succeeded and write it to RECEIPT-DEVICE
+      * (config key RECEIPTDEV), plain ASCII plus an ESC/POS paper-cut
+      * command at the end. Most receipt printers sit behind a device
+      * node (e.g. /dev/usb/lp0) that happily takes raw text lines the
+      * same way CHASE-FILE/JOURNAL-FILE take appended lines, so this
+      * reuses the same OPEN EXTEND/create-if-missing idiom rather
+      * than shelling out to a print command.
+       PRINT-RECEIPT.
+           OPEN EXTEND RECEIPT-FILE
+           IF RECEIPT-STATUS = "35"
+               OPEN OUTPUT RECEIPT-FILE
+           END-IF
+
+           MOVE sale-cost TO COST-DISP
+           MOVE sale-member-balance TO BALANCE-DISP
+
+           MOVE "--- STREGSYSTEM RECEIPT ---" TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "Member : " DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           END-STRING
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "Items  : " DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-PRODUCT-ORDER) DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           END-STRING
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "Cost   : " DELIMITED BY SIZE
+               FUNCTION TRIM(COST-DISP) DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           END-STRING
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "Balance: " DELIMITED BY SIZE
+               FUNCTION TRIM(BALANCE-DISP) DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           END-STRING
+           WRITE RECEIPT-LINE
+
+           MOVE "---------------------------" TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+      *    ESC/POS GS V 0 - full paper cut, so the receipt does not
+      *    have to be torn off by hand.
+           MOVE SPACES TO RECEIPT-LINE
+           STRING X"1D" X"56" X"00" DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           END-STRING
+           WRITE RECEIPT-LINE
+
+           CLOSE RECEIPT-FILE
+
+           MOVE "Receipt printed" TO log-message
+           PERFORM LOG-DEBUG
+           .
+
+      * EXPORT-INVENTORY-CSV - Dump the currently loaded per-room
+      * product table (INV-ALL-ENTRY, already held in memory for the
+      * inventory screen) out to a CSV file on disk, one file per
+      * room, so it can be handed to someone doing a stock count or
+      * opened in a spreadsheet without re-querying the API by hand.
+       EXPORT-INVENTORY-CSV.
+           MOVE SPACES TO CSV-EXPORT-PATH
+           STRING
+               FUNCTION TRIM(CSV-EXPORT-DIR) DELIMITED BY SIZE
+               "/inventory-room-" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
+               ".csv" DELIMITED BY SIZE
+               INTO CSV-EXPORT-PATH
+           END-STRING
+
+           OPEN OUTPUT CSV-EXPORT-FILE
+
+           MOVE "id,name,price" TO CSV-EXPORT-LINE
+           WRITE CSV-EXPORT-LINE
+
+           PERFORM VARYING CSV-EXPORT-IDX FROM 1 BY 1
+                   UNTIL CSV-EXPORT-IDX > INV-ALL-COUNT
+               MOVE SPACES TO CSV-EXPORT-LINE
+               STRING
+                   FUNCTION TRIM(INV-ALL-ID(CSV-EXPORT-IDX))
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   FUNCTION TRIM(INV-ALL-NAME(CSV-EXPORT-IDX))
+                       DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(INV-ALL-PRICE(CSV-EXPORT-IDX))
+                       DELIMITED BY SIZE
+                   INTO CSV-EXPORT-LINE
+               END-STRING
+               WRITE CSV-EXPORT-LINE
+           END-PERFORM
+
+           CLOSE CSV-EXPORT-FILE
+
+           MOVE INV-ALL-COUNT TO CSV-EXPORT-COUNT-TEXT
+           MOVE SPACES TO log-message
+           STRING "Inventory CSV export: " DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-EXPORT-COUNT-TEXT) DELIMITED BY SIZE
+               " products written to " DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-EXPORT-PATH) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
+           MOVE "Inventory exported" TO RESULT-TITLE
+           STRING FUNCTION TRIM(CSV-EXPORT-COUNT-TEXT) DELIMITED BY SIZE
+               " products written to:" DELIMITED BY SIZE
+               INTO RESULT-LINE1
+           END-STRING
+           MOVE CSV-EXPORT-PATH TO RESULT-LINE2
+           PERFORM SHOW-ORDER-RESULT
+           .
+
+       KIOSK-INVENTORY-LOAD.
+           MOVE SPACES TO INV-LINES
+           MOVE SPACES TO INV-ALL-ENTRIES
+           MOVE 0 TO INV-COUNT
+           MOVE 0 TO INV-ALL-COUNT
+           MOVE 0 TO INV-ALL-TRUNCATED
+           MOVE 1 TO INV-PAGE
+           MOVE 1 TO INV-POS
+
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_ACTIVE_PRODUCTS" TO api-operation
+           MOVE SCREEN-ROOM-ID TO api-room-id
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               MOVE api-response-status TO log-num-text
+               MOVE SPACES TO log-message
+               MOVE 1 TO log-pos
+               STRING "Inventory load failed: " DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               STRING "status " DELIMITED BY SIZE
+                   log-num-text DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               PERFORM LOG-WARN
+               MOVE "Failed to load products" TO INV-HEADER
+           ELSE
+               MOVE "Inventory loaded" TO log-message
+               PERFORM LOG-INFO
+
+               PERFORM UNTIL INV-POS >
+                       FUNCTION LENGTH(FUNCTION TRIM(api-response-body))
+                   MOVE SPACES TO INV-LINE-RAW
+                   MOVE SPACES TO INV-ID
+                   MOVE SPACES TO INV-NAME
+                   MOVE SPACES TO INV-PRICE
+                   UNSTRING api-response-body DELIMITED BY X"0A"
+                       INTO INV-LINE-RAW
+                       WITH POINTER INV-POS
+                   END-UNSTRING
+                   IF FUNCTION TRIM(INV-LINE-RAW) NOT = SPACES
+                       IF INV-ALL-COUNT < 500
+                           ADD 1 TO INV-ALL-COUNT
+                           UNSTRING INV-LINE-RAW DELIMITED BY X"09"
+                               INTO INV-ALL-ID(INV-ALL-COUNT)
+                                    INV-ALL-NAME(INV-ALL-COUNT)
+                                    INV-ALL-PRICE(INV-ALL-COUNT)
+                           END-UNSTRING
+                       ELSE
+                           MOVE 1 TO INV-ALL-TRUNCATED
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF INV-ALL-TRUNCATED = 1
+                   MOVE "Inventory list truncated at 500 rows"
+                       TO log-message
+                   PERFORM LOG-WARN
+               END-IF
+
+               MOVE SPACES TO INV-FILTER
+               PERFORM APPLY-INVENTORY-FILTER
+               PERFORM COMPUTE-INV-PAGE-COUNT
+               PERFORM RENDER-INV-PAGE
+           END-IF.
+
+      * APPLY-INVENTORY-FILTER - Narrow INV-ALL-ENTRY down to the
+      * entries whose name contains INV-FILTER (case-insensitive
+      * substring match) into INV-FILTERED-ENTRY, which is what
+      * COMPUTE-INV-PAGE-COUNT/RENDER-INV-PAGE actually page through.
+      * A blank filter passes every entry through unchanged. Resets
+      * back to page 1 since the old page offset no longer applies to
+      * the new result set.
+       APPLY-INVENTORY-FILTER.
+           MOVE 0 TO INV-FILTERED-COUNT
+           MOVE 0 TO INV-FILTERED-TRUNCATED
+           IF FUNCTION TRIM(INV-FILTER) = SPACES
+               PERFORM VARYING INV-IDX FROM 1 BY 1
+                       UNTIL INV-IDX > INV-ALL-COUNT
+                   IF INV-FILTERED-COUNT < 200
+                       ADD 1 TO INV-FILTERED-COUNT
+                       MOVE INV-ALL-ID(INV-IDX)
+                           TO INV-FILTERED-ID(INV-FILTERED-COUNT)
+                       MOVE INV-ALL-NAME(INV-IDX)
+                           TO INV-FILTERED-NAME(INV-FILTERED-COUNT)
+                       MOVE INV-ALL-PRICE(INV-IDX)
+                           TO INV-FILTERED-PRICE(INV-FILTERED-COUNT)
+                   ELSE
+                       MOVE 1 TO INV-FILTERED-TRUNCATED
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(INV-FILTER))
+                   TO INV-FILTER-LOWER
+               PERFORM VARYING INV-IDX FROM 1 BY 1
+                       UNTIL INV-IDX > INV-ALL-COUNT
+                   MOVE FUNCTION LOWER-CASE(INV-ALL-NAME(INV-IDX))
+                       TO INV-NAME-LOWER
+                   MOVE 0 TO INV-FILTER-HITS
+                   INSPECT INV-NAME-LOWER TALLYING INV-FILTER-HITS
+                       FOR ALL FUNCTION TRIM(INV-FILTER-LOWER)
+                   IF INV-FILTER-HITS > 0
+                       IF INV-FILTERED-COUNT < 200
+                           ADD 1 TO INV-FILTERED-COUNT
+                           MOVE INV-ALL-ID(INV-IDX)
+                               TO INV-FILTERED-ID(INV-FILTERED-COUNT)
+                           MOVE INV-ALL-NAME(INV-IDX)
+                               TO INV-FILTERED-NAME(INV-FILTERED-COUNT)
+                           MOVE INV-ALL-PRICE(INV-IDX)
+                               TO INV-FILTERED-PRICE(INV-FILTERED-COUNT)
+                       ELSE
+                           MOVE 1 TO INV-FILTERED-TRUNCATED
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE 1 TO INV-PAGE
+           MOVE INV-FILTER TO INV-PREV-FILTER
+           .
+
+      * COMPUTE-INV-PAGE-COUNT - How many 32-item pages the currently
+      * filtered product list spans (always at least one, even if
+      * empty).
+       COMPUTE-INV-PAGE-COUNT.
+           IF INV-FILTERED-COUNT = 0
+               MOVE 1 TO INV-PAGE-COUNT
+           ELSE
+               COMPUTE INV-PAGE-COUNT =
+                   (INV-FILTERED-COUNT + INV-PAGE-SIZE - 1)
+                       / INV-PAGE-SIZE
+           END-IF
+           .
+
+      * CHECK-HAPPY-HOUR-ACTIVE - Compares the current time of day
+      * against the locally-configured HHSTART/HHEND window (HHMM,
+      * same-day only) and sets HH-ACTIVE when a discount percentage
+      * is configured and the window is open. This is a display-only
+      * overlay - the price actually charged is still whatever the
+      * server returns from xPOST_SALE.
+       CHECK-HAPPY-HOUR-ACTIVE.
+           MOVE 0 TO HH-ACTIVE
+           IF HH-PCT > 0 AND HH-START < HH-END
+               MOVE FUNCTION CURRENT-DATE(9:4) TO HH-NOW-HHMM
+               IF HH-NOW-HHMM >= HH-START AND HH-NOW-HHMM < HH-END
+                   MOVE 1 TO HH-ACTIVE
+               END-IF
+           END-IF
+           .
+
+      * RENDER-INV-PAGE - Format the 32-item window of
+      * INV-FILTERED-ENTRY starting at the current INV-PAGE into
+      * INV-LINE for display, and refresh INV-HEADER with a
+      * "page X/Y" indicator.
+       RENDER-INV-PAGE.
+           MOVE SPACES TO INV-LINES
+           MOVE 0 TO INV-COUNT
+           COMPUTE INV-PAGE-START = (INV-PAGE - 1) * INV-PAGE-SIZE + 1
+           PERFORM CHECK-HAPPY-HOUR-ACTIVE
+
+           PERFORM VARYING INV-IDX FROM INV-PAGE-START BY 1
+                   UNTIL INV-IDX > INV-FILTERED-COUNT
+                       OR INV-COUNT >= INV-PAGE-SIZE
+               ADD 1 TO INV-COUNT
+               MOVE SPACES TO INV-ID-DISP
+               MOVE SPACES TO INV-PRICE-DISP
+               MOVE SPACES TO INV-NAME-DISP
+               MOVE FUNCTION TRIM(INV-FILTERED-ID(INV-IDX))
+                   TO INV-ID-DISP
+               IF HH-ACTIVE = 1
+                   COMPUTE HH-PRICE-NUM =
+                       FUNCTION NUMVAL(INV-FILTERED-PRICE(INV-IDX))
+                       * (100 - HH-PCT) / 100
+                   MOVE HH-PRICE-NUM TO HH-PRICE-EDIT
+                   MOVE FUNCTION TRIM(HH-PRICE-EDIT) TO INV-PRICE-DISP
+               ELSE
+                   MOVE FUNCTION TRIM(INV-FILTERED-PRICE(INV-IDX))
+                       TO INV-PRICE-DISP
+               END-IF
+               MOVE FUNCTION TRIM(INV-FILTERED-NAME(INV-IDX))
+                   TO INV-NAME-DISP
+               STRING
+                   "| " DELIMITED BY SIZE
+                   INV-ID-DISP DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   INV-PRICE-DISP DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   INV-NAME-DISP DELIMITED BY SIZE
+                   " |" DELIMITED BY SIZE
+                   INTO INV-LINE(INV-COUNT)
+               END-STRING
+           END-PERFORM
+
+           MOVE INV-PAGE TO INV-PAGE-TEXT
+           MOVE INV-PAGE-COUNT TO INV-PAGE-COUNT-TEXT
+
+           MOVE SPACES TO INV-HEADER
+           STRING
+               "Active products (room " DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
+               ") - page " DELIMITED BY SIZE
+               FUNCTION TRIM(INV-PAGE-TEXT) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(INV-PAGE-COUNT-TEXT) DELIMITED BY SIZE
+               " (PgUp/PgDn)" DELIMITED BY SIZE
+               INTO INV-HEADER
+           END-STRING
+
+           IF INV-ALL-TRUNCATED = 1
+               STRING FUNCTION TRIM(INV-HEADER) DELIMITED BY SIZE
+                   " [list truncated]" DELIMITED BY SIZE
+                   INTO INV-HEADER
+               END-STRING
+           END-IF
+
+           IF INV-FILTERED-TRUNCATED = 1
+               STRING FUNCTION TRIM(INV-HEADER) DELIMITED BY SIZE
+                   " [filter truncated]" DELIMITED BY SIZE
+                   INTO INV-HEADER
+               END-STRING
+           END-IF
+
+           IF HH-ACTIVE = 1
+               STRING FUNCTION TRIM(INV-HEADER) DELIMITED BY SIZE
+                   " [HAPPY HOUR]" DELIMITED BY SIZE
+                   INTO INV-HEADER
+               END-STRING
+           END-IF
+           .
+
+      * PAGE-INVENTORY-UP / PAGE-INVENTORY-DOWN - Move the inventory
+      * grid one page back/forward and re-render it, clamped to the
+      * available page range.
+       PAGE-INVENTORY-UP.
+           IF INV-PAGE > 1
+               SUBTRACT 1 FROM INV-PAGE
+               PERFORM RENDER-INV-PAGE
+           END-IF
+           .
+
+       PAGE-INVENTORY-DOWN.
+           IF INV-PAGE < INV-PAGE-COUNT
+               ADD 1 TO INV-PAGE
+               PERFORM RENDER-INV-PAGE
+           END-IF
+           .
+
+      * VIEW-PURCHASE-HISTORY - Ask for a username, look up its member
+      * id the same way BUY-ORDER does, fetch that member's sales via
+      * xGET_MEMBER_SALES, and display a paginated statement (date,
+      * product, price) so a member can check their own tab.
+       VIEW-PURCHASE-HISTORY.
+           MOVE SPACES TO SCREEN-USERNAME
+           DISPLAY PURCHASE-HISTORY-USERNAME-SCREEN
+           ACCEPT PURCHASE-HISTORY-USERNAME-SCREEN
+
+           IF FUNCTION TRIM(SCREEN-USERNAME) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM RESOLVE-MEMBER-ID
+           IF MEMBER-ID-OK = 0
+               MOVE SPACES TO PHIST-HEADER
+               STRING "Could not resolve member id for "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+                   INTO PHIST-HEADER
+               END-STRING
+               MOVE SPACES TO PHIST-LINES
+               MOVE 0 TO PHIST-COUNT
+               DISPLAY PURCHASE-HISTORY-LIST-SCREEN
+               ACCEPT PURCHASE-HISTORY-LIST-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOAD-PURCHASE-HISTORY
+
+           MOVE 0 TO DONE
+           PERFORM UNTIL DONE = 1
+               DISPLAY PURCHASE-HISTORY-LIST-SCREEN
+               ACCEPT PURCHASE-HISTORY-LIST-SCREEN
+               IF CRT-STATUS = KEY-PGUP
+                   PERFORM PAGE-PHIST-UP
+                   MOVE 0 TO DONE
+               ELSE IF CRT-STATUS = KEY-PGDN
+                   PERFORM PAGE-PHIST-DOWN
+                   MOVE 0 TO DONE
+               ELSE
+                   MOVE 1 TO DONE
+               END-IF
+           END-PERFORM
+           .
+
+      * LOAD-PURCHASE-HISTORY - Fetch member-id's sales via
+      * xGET_MEMBER_SALES and parse the tab/newline-delimited
+      * "timestamp<TAB>product<TAB>price" lines api-response-body
+      * comes back with, the same way KIOSK-INVENTORY-LOAD parses
+      * active products.
+       LOAD-PURCHASE-HISTORY.
+           MOVE SPACES TO PHIST-ENTRIES
+           MOVE 0 TO PHIST-COUNT
+           MOVE 0 TO PHIST-TRUNCATED
+           MOVE 1 TO PHIST-PAGE
+           MOVE 1 TO PHIST-POS
+
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_MEMBER_SALES" TO api-operation
+           MOVE member-id TO api-member-id
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               MOVE api-response-status TO log-num-text
+               MOVE SPACES TO log-message
+               MOVE 1 TO log-pos
+               STRING "Purchase history load failed: "
+                   DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               STRING "status " DELIMITED BY SIZE
+                   log-num-text DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               PERFORM LOG-WARN
+           ELSE
+               MOVE "Purchase history loaded" TO log-message
+               PERFORM LOG-INFO
+
+               PERFORM UNTIL PHIST-POS >
+                       FUNCTION LENGTH(FUNCTION TRIM(api-response-body))
+                   MOVE SPACES TO PHIST-LINE-RAW
+                   UNSTRING api-response-body DELIMITED BY X"0A"
+                       INTO PHIST-LINE-RAW
+                       WITH POINTER PHIST-POS
+                   END-UNSTRING
+                   IF FUNCTION TRIM(PHIST-LINE-RAW) NOT = SPACES
+                       IF PHIST-COUNT < 500
+                           ADD 1 TO PHIST-COUNT
+                           UNSTRING PHIST-LINE-RAW DELIMITED BY X"09"
+                               INTO PHIST-TIMESTAMP(PHIST-COUNT)
+                                    PHIST-PRODUCT(PHIST-COUNT)
+                                    PHIST-PRICE(PHIST-COUNT)
+                           END-UNSTRING
+                       ELSE
+                           MOVE 1 TO PHIST-TRUNCATED
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF PHIST-TRUNCATED = 1
+                   MOVE "Purchase history truncated at 500 rows"
+                       TO log-message
+                   PERFORM LOG-WARN
+               END-IF
+           END-IF
+
+           PERFORM COMPUTE-PHIST-PAGE-COUNT
+           PERFORM RENDER-PHIST-PAGE
+           .
+
+      * COMPUTE-PHIST-PAGE-COUNT - How many 16-row pages the member's
+      * sales list spans (always at least one, even if empty).
+       COMPUTE-PHIST-PAGE-COUNT.
+           IF PHIST-COUNT = 0
+               MOVE 1 TO PHIST-PAGE-COUNT
+           ELSE
+               COMPUTE PHIST-PAGE-COUNT = (PHIST-COUNT + 15) / 16
+           END-IF
+           .
+
+      * RENDER-PHIST-PAGE - Format the 16-row window of PHIST-ENTRY
+      * starting at the current PHIST-PAGE into PHIST-LINE for
+      * display, and refresh PHIST-HEADER with a "page X/Y" indicator.
+       RENDER-PHIST-PAGE.
+           MOVE SPACES TO PHIST-LINES
+           MOVE 0 TO PHIST-LINE-COUNT
+           COMPUTE PHIST-PAGE-START = (PHIST-PAGE - 1) * 16 + 1
+
+           PERFORM VARYING PHIST-IDX FROM PHIST-PAGE-START BY 1
+                   UNTIL PHIST-IDX > PHIST-COUNT
+                       OR PHIST-LINE-COUNT >= 16
+               ADD 1 TO PHIST-LINE-COUNT
+               MOVE SPACES TO PHIST-TS-DISP
+               MOVE SPACES TO PHIST-PRODUCT-DISP
+               MOVE SPACES TO PHIST-PRICE-DISP
+               MOVE FUNCTION TRIM(PHIST-TIMESTAMP(PHIST-IDX))
+                   TO PHIST-TS-DISP
+               MOVE FUNCTION TRIM(PHIST-PRODUCT(PHIST-IDX))
+                   TO PHIST-PRODUCT-DISP
+               MOVE FUNCTION TRIM(PHIST-PRICE(PHIST-IDX))
+                   TO PHIST-PRICE-DISP
+               STRING
+                   PHIST-TS-DISP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   PHIST-PRODUCT-DISP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   PHIST-PRICE-DISP DELIMITED BY SIZE
+                   INTO PHIST-LINE(PHIST-LINE-COUNT)
+               END-STRING
+           END-PERFORM
+
+           IF PHIST-COUNT = 0
+               MOVE "No purchases found." TO PHIST-LINE(1)
+           END-IF
+
+           MOVE PHIST-PAGE TO PHIST-PAGE-TEXT
+           MOVE PHIST-PAGE-COUNT TO PHIST-PAGE-COUNT-TEXT
+
+           MOVE SPACES TO PHIST-HEADER
+           STRING
+               "Purchase history for " DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               " - page " DELIMITED BY SIZE
+               FUNCTION TRIM(PHIST-PAGE-TEXT) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(PHIST-PAGE-COUNT-TEXT) DELIMITED BY SIZE
+               " (PgUp/PgDn)" DELIMITED BY SIZE
+               INTO PHIST-HEADER
+           END-STRING
+
+           IF PHIST-TRUNCATED = 1
+               STRING FUNCTION TRIM(PHIST-HEADER) DELIMITED BY SIZE
+                   " [truncated]" DELIMITED BY SIZE
+                   INTO PHIST-HEADER
+               END-STRING
+           END-IF
+           .
+
+      * PAGE-PHIST-UP / PAGE-PHIST-DOWN - Move the purchase history
+      * statement one page back/forward and re-render it, clamped to
+      * the available page range.
+       PAGE-PHIST-UP.
+           IF PHIST-PAGE > 1
+               SUBTRACT 1 FROM PHIST-PAGE
+               PERFORM RENDER-PHIST-PAGE
+           END-IF
+           .
+
+       PAGE-PHIST-DOWN.
+           IF PHIST-PAGE < PHIST-PAGE-COUNT
+               ADD 1 TO PHIST-PAGE
+               PERFORM RENDER-PHIST-PAGE
+           END-IF
+           .
+
+      * ADMIN-ENTRY - PIN-gate the staff maintenance menu reached via
+      * the "99" hidden room code, then loop the admin menu until the
+      * operator backs out.
+       ADMIN-ENTRY.
+           MOVE SPACES TO ADMIN-PIN-INPUT
+           DISPLAY ADMIN-PIN-SCREEN
+           ACCEPT ADMIN-PIN-SCREEN
+
+           IF FUNCTION TRIM(ADMIN-PIN-INPUT) NOT =
+                   FUNCTION TRIM(ADMIN-PIN)
+               MOVE SPACES TO RESULT-TITLE
+               MOVE SPACES TO RESULT-LINE1
+               MOVE SPACES TO RESULT-LINE2
+               MOVE SPACES TO RESULT-LINE3
+               MOVE SPACES TO RESULT-LINE4
+               MOVE SPACES TO RESULT-LINE5
+               MOVE "Admin access denied" TO RESULT-TITLE
+               MOVE "Incorrect PIN." TO RESULT-LINE1
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO DONE
+           PERFORM UNTIL DONE = 1
+               MOVE SPACES TO ADMIN-CHOICE
+               DISPLAY ADMIN-MENU-SCREEN
+               ACCEPT ADMIN-MENU-SCREEN
+               EVALUATE ADMIN-CHOICE
+                   WHEN "1"
+                       PERFORM VIEW-ADMIN-DICTIONARY
+                   WHEN "2"
+                       PERFORM ADMIN-CLEAR-RELOAD-DICTIONARY
+                   WHEN "3"
+                       PERFORM ADMIN-CHANGE-BGFG
+                   WHEN "4"
+                       PERFORM ADMIN-RAW-QUERY
+                   WHEN "5"
+                       PERFORM ADMIN-VIEW-STATS
+                   WHEN "6"
+                       PERFORM ADMIN-IMPORT-CSV
+                   WHEN "7"
+                       MOVE 1 TO DONE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      * ADMIN-RAW-QUERY - Ad hoc admin-only GET against an arbitrary
+      * req-path suffix via xGET_RAW, for endpoints we haven't written
+      * a dedicated parser/copybook for yet. Shows whatever raw JSON
+      * comes back using the same ORDER-RESULT-SCREEN the rest of the
+      * admin menu already uses.
+       ADMIN-RAW-QUERY.
+           MOVE SPACES TO RAW-QUERY-PATH
+           DISPLAY ADMIN-RAW-QUERY-SCREEN
+           ACCEPT ADMIN-RAW-QUERY-SCREEN
+
+           IF FUNCTION TRIM(RAW-QUERY-PATH) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO api-request-data
+           MOVE "xGET_RAW" TO api-operation
+           MOVE FUNCTION TRIM(RAW-QUERY-PATH) TO api-raw-path
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
+
+           IF api-response-status NOT = 0
+               MOVE "Raw query failed" TO RESULT-TITLE
+               MOVE "Could not reach the server." TO RESULT-LINE1
+           ELSE
+               MOVE "Raw query result" TO RESULT-TITLE
+               MOVE api-response-body(1:80) TO RESULT-LINE1
+               MOVE api-response-body(81:80) TO RESULT-LINE2
+               MOVE api-response-body(161:80) TO RESULT-LINE3
+               MOVE api-response-body(241:80) TO RESULT-LINE4
+           END-IF
+           PERFORM SHOW-ORDER-RESULT
+           .
+
+      * VIEW-ADMIN-DICTIONARY - Load and page through the server-side
+      * product dictionary via xADMIN_GET_DICTIONARY.
+       VIEW-ADMIN-DICTIONARY.
+           PERFORM LOAD-ADMIN-DICTIONARY
+
+           MOVE 0 TO DONE
+           PERFORM UNTIL DONE = 1
+               DISPLAY ADMIN-DICT-SCREEN
+               ACCEPT ADMIN-DICT-SCREEN
+               IF CRT-STATUS = KEY-PGUP
+                   PERFORM PAGE-ADICT-UP
+                   MOVE 0 TO DONE
+               ELSE IF CRT-STATUS = KEY-PGDN
+                   PERFORM PAGE-ADICT-DOWN
+                   MOVE 0 TO DONE
+               ELSE
+                   MOVE 1 TO DONE
+               END-IF
+           END-PERFORM
+           .
+
+      * LOAD-ADMIN-DICTIONARY - Fetch the tab/newline-delimited
+      * "id<TAB>name<TAB>price<TAB>active<TAB>source" dictionary dump
+      * and parse it the same way LOAD-PURCHASE-HISTORY parses sales.
+       LOAD-ADMIN-DICTIONARY.
+           MOVE SPACES TO ADICT-ENTRIES
+           MOVE 0 TO ADICT-COUNT
+           MOVE 1 TO ADICT-PAGE
+           MOVE 1 TO ADICT-POS
+
+           MOVE SPACES TO api-request-data
+           MOVE "xADMIN_GET_DICTIONARY" TO api-operation
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status NOT = 0
+               MOVE api-response-status TO log-num-text
+               MOVE SPACES TO log-message
+               MOVE 1 TO log-pos
+               STRING "Admin dictionary load failed: "
+                   DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               STRING "status " DELIMITED BY SIZE
+                   log-num-text DELIMITED BY SIZE
+                   INTO log-message WITH POINTER log-pos
+               END-STRING
+               PERFORM LOG-WARN
+           ELSE
+               PERFORM UNTIL ADICT-POS >
+                       FUNCTION LENGTH(FUNCTION TRIM(api-response-body))
+                   MOVE SPACES TO ADICT-LINE-RAW
+                   UNSTRING api-response-body DELIMITED BY X"0A"
+                       INTO ADICT-LINE-RAW
+                       WITH POINTER ADICT-POS
                    END-UNSTRING
-                   IF FUNCTION TRIM(INV-LINE-RAW) NOT = SPACES
-                       IF INV-COUNT < 32
-                           ADD 1 TO INV-COUNT
-                           UNSTRING INV-LINE-RAW DELIMITED BY X"09"
-                               INTO INV-ID
-                                    INV-NAME
-                                    INV-PRICE
+                   IF FUNCTION TRIM(ADICT-LINE-RAW) NOT = SPACES
+                       IF ADICT-COUNT < 40
+                           ADD 1 TO ADICT-COUNT
+                           UNSTRING ADICT-LINE-RAW DELIMITED BY X"09"
+                               INTO ADICT-ID(ADICT-COUNT)
+                                    ADICT-NAME(ADICT-COUNT)
+                                    ADICT-PRICE(ADICT-COUNT)
+                                    ADICT-ACTIVE(ADICT-COUNT)
+                                    ADICT-SOURCE(ADICT-COUNT)
                            END-UNSTRING
-                           MOVE SPACES TO INV-LINE(INV-COUNT)
-                           MOVE SPACES TO INV-ID-DISP
-                           MOVE SPACES TO INV-PRICE-DISP
-                           MOVE SPACES TO INV-NAME-DISP
-                           MOVE FUNCTION TRIM(INV-ID) TO INV-ID-DISP
-                           MOVE FUNCTION TRIM(INV-PRICE)
-                               TO INV-PRICE-DISP
-                           MOVE FUNCTION TRIM(INV-NAME) TO INV-NAME-DISP
-                           STRING
-                               "| " DELIMITED BY SIZE
-                               INV-ID-DISP DELIMITED BY SIZE
-                               " : " DELIMITED BY SIZE
-                               INV-PRICE-DISP DELIMITED BY SIZE
-                               " : " DELIMITED BY SIZE
-                               INV-NAME-DISP DELIMITED BY SIZE
-                               " |" DELIMITED BY SIZE
-                               INTO INV-LINE(INV-COUNT)
-                           END-STRING
                        END-IF
                    END-IF
                END-PERFORM
-           END-IF.
+           END-IF
+
+           PERFORM COMPUTE-ADICT-PAGE-COUNT
+           PERFORM RENDER-ADICT-PAGE
+           .
+
+      * COMPUTE-ADICT-PAGE-COUNT - How many 16-row pages the
+      * dictionary spans (always at least one, even if empty).
+       COMPUTE-ADICT-PAGE-COUNT.
+           IF ADICT-COUNT = 0
+               MOVE 1 TO ADICT-PAGE-COUNT
+           ELSE
+               COMPUTE ADICT-PAGE-COUNT = (ADICT-COUNT + 15) / 16
+           END-IF
+           .
+
+      * RENDER-ADICT-PAGE - Format the current page of ADICT-ENTRY
+      * into ADICT-LINE for display, and refresh ADICT-HEADER with a
+      * "page X/Y" indicator.
+       RENDER-ADICT-PAGE.
+           MOVE SPACES TO ADICT-LINES
+           MOVE 0 TO ADICT-LINE-COUNT
+           COMPUTE ADICT-PAGE-START = (ADICT-PAGE - 1) * 16 + 1
+
+           PERFORM VARYING ADICT-IDX FROM ADICT-PAGE-START BY 1
+                   UNTIL ADICT-IDX > ADICT-COUNT
+                       OR ADICT-LINE-COUNT >= 16
+               ADD 1 TO ADICT-LINE-COUNT
+               MOVE SPACES TO ADICT-ID-DISP
+               MOVE SPACES TO ADICT-NAME-DISP
+               MOVE SPACES TO ADICT-PRICE-DISP
+               MOVE SPACES TO ADICT-ACTIVE-DISP
+               MOVE FUNCTION TRIM(ADICT-ID(ADICT-IDX))
+                   TO ADICT-ID-DISP
+               MOVE FUNCTION TRIM(ADICT-NAME(ADICT-IDX))
+                   TO ADICT-NAME-DISP
+               MOVE FUNCTION TRIM(ADICT-PRICE(ADICT-IDX))
+                   TO ADICT-PRICE-DISP
+               MOVE FUNCTION TRIM(ADICT-ACTIVE(ADICT-IDX))
+                   TO ADICT-ACTIVE-DISP
+               STRING
+                   ADICT-ID-DISP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   ADICT-NAME-DISP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   ADICT-PRICE-DISP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   ADICT-ACTIVE-DISP DELIMITED BY SIZE
+                   INTO ADICT-LINE(ADICT-LINE-COUNT)
+               END-STRING
+           END-PERFORM
+
+           IF ADICT-COUNT = 0
+               MOVE "Dictionary is empty." TO ADICT-LINE(1)
+           END-IF
+
+           MOVE ADICT-PAGE TO ADICT-PAGE-TEXT
+           MOVE ADICT-PAGE-COUNT TO ADICT-PAGE-COUNT-TEXT
+
+           MOVE SPACES TO ADICT-HEADER
+           STRING
+               "Product dictionary - page " DELIMITED BY SIZE
+               FUNCTION TRIM(ADICT-PAGE-TEXT) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(ADICT-PAGE-COUNT-TEXT) DELIMITED BY SIZE
+               " (PgUp/PgDn)" DELIMITED BY SIZE
+               INTO ADICT-HEADER
+           END-STRING
+           .
+
+      * PAGE-ADICT-UP / PAGE-ADICT-DOWN - Move the dictionary listing
+      * one page back/forward and re-render it, clamped to the
+      * available page range.
+       PAGE-ADICT-UP.
+           IF ADICT-PAGE > 1
+               SUBTRACT 1 FROM ADICT-PAGE
+               PERFORM RENDER-ADICT-PAGE
+           END-IF
+           .
+
+       PAGE-ADICT-DOWN.
+           IF ADICT-PAGE < ADICT-PAGE-COUNT
+               ADD 1 TO ADICT-PAGE
+               PERFORM RENDER-ADICT-PAGE
+           END-IF
+           .
+
+      * ADMIN-CLEAR-RELOAD-DICTIONARY - Force a CLEAR-DICTIONARY and
+      * reload from the active-products endpoint for the currently
+      * configured room, for when the cached dictionary looks stale.
+       ADMIN-CLEAR-RELOAD-DICTIONARY.
+           MOVE SPACES TO api-request-data
+           MOVE "xADMIN_CLEAR_DICTIONARY" TO api-operation
+           MOVE SCREEN-ROOM-ID TO api-room-id
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
+           MOVE "Dictionary maintenance" TO RESULT-TITLE
+           IF api-response-status = 0
+               MOVE "Dictionary cleared and reloaded." TO RESULT-LINE1
+           ELSE
+               MOVE "Reload failed - check connection."
+                   TO RESULT-LINE1
+           END-IF
+           PERFORM SHOW-ORDER-RESULT
+
+           MOVE "Dictionary cleared and reloaded" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY
+           .
+
+      * ADMIN-IMPORT-CSV - Bulk-load a local products.csv (same
+      * directory as config.txt) into the product dictionary with
+      * dict-source "MANUAL", for stocking a one-off event kiosk that
+      * has no network access at all.
+       ADMIN-IMPORT-CSV.
+           MOVE SPACES TO api-request-data
+           MOVE "xADMIN_IMPORT_CSV" TO api-operation
+           MOVE SCREEN-ROOM-ID TO api-room-id
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           MOVE SPACES TO RESULT-TITLE
+           MOVE SPACES TO RESULT-LINE1
+           MOVE SPACES TO RESULT-LINE2
+           MOVE SPACES TO RESULT-LINE3
+           MOVE SPACES TO RESULT-LINE4
+           MOVE SPACES TO RESULT-LINE5
+           MOVE "Dictionary maintenance" TO RESULT-TITLE
+           IF api-response-status = 0
+               MOVE "products.csv imported." TO RESULT-LINE1
+           ELSE
+               MOVE "Import failed - see products.csv" TO RESULT-LINE1
+               MOVE "in the config directory." TO RESULT-LINE2
+           END-IF
+           PERFORM SHOW-ORDER-RESULT
+
+           MOVE "Imported products.csv into dictionary" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY
+           .
+
+      * ADMIN-CHANGE-BGFG - Let staff set the shared kiosk's default
+      * BG/FG colours directly, instead of editing config.txt by hand.
+       ADMIN-CHANGE-BGFG.
+           MOVE SPACES TO ADMIN-BG-INPUT
+           MOVE SPACES TO ADMIN-FG-INPUT
+           DISPLAY ADMIN-BGFG-SCREEN
+           ACCEPT ADMIN-BGFG-SCREEN
+
+           IF FUNCTION TRIM(ADMIN-BG-INPUT) NOT = SPACES
+               MOVE FUNCTION NUMVAL(ADMIN-BG-INPUT) TO BG-COLOUR
+           END-IF
+           IF FUNCTION TRIM(ADMIN-FG-INPUT) NOT = SPACES
+               MOVE FUNCTION NUMVAL(ADMIN-FG-INPUT) TO FG-COLOUR
+           END-IF
+           PERFORM SAVE-CONFIG
+
+           MOVE "BG/FG colours changed via admin screen" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY
+           .
+
+      * ADMIN-VIEW-STATS - Aggregate the local sales journal into a
+      * top-10 products (last 7 days) and top-10 spenders (last 30
+      * days) leaderboard, the same kind of thing settlement-report.cob
+      * does for a whole day, just windowed and ranked instead of a
+      * single day's total. Journal-only (no API polling) since every
+      * successful sale is already recorded there by
+      * WRITE-JOURNAL-ENTRY.
+       ADMIN-VIEW-STATS.
+           MOVE 0 TO STATS-PROD-COUNT
+           MOVE 0 TO STATS-SPEND-COUNT
+           MOVE SPACES TO STATS-PRODUCT-LINES
+           MOVE SPACES TO STATS-SPENDER-LINES
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO STATS-TODAY-NUM
+           COMPUTE STATS-INT = FUNCTION INTEGER-OF-DATE(STATS-TODAY-NUM)
+           COMPUTE STATS-WEEK-CUTOFF-NUM =
+               FUNCTION DATE-OF-INTEGER(STATS-INT - 7)
+           COMPUTE STATS-MONTH-CUTOFF-NUM =
+               FUNCTION DATE-OF-INTEGER(STATS-INT - 30)
+           MOVE STATS-WEEK-CUTOFF-NUM TO STATS-WEEK-CUTOFF
+           MOVE STATS-MONTH-CUTOFF-NUM TO STATS-MONTH-CUTOFF
+
+           MOVE 0 TO STATS-EOF
+           OPEN INPUT JOURNAL-FILE
+           IF JOURNAL-STATUS = "35"
+               MOVE SPACES TO RESULT-TITLE
+               MOVE SPACES TO RESULT-LINE1
+               MOVE SPACES TO RESULT-LINE2
+               MOVE SPACES TO RESULT-LINE3
+               MOVE SPACES TO RESULT-LINE4
+               MOVE SPACES TO RESULT-LINE5
+               MOVE "Top sellers / spenders" TO RESULT-TITLE
+               MOVE "No local sales journal found yet." TO RESULT-LINE1
+               PERFORM SHOW-ORDER-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL STATS-EOF = 1
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE 1 TO STATS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-STATS-JOURNAL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE JOURNAL-FILE
+
+           PERFORM SORT-STATS-PRODUCTS
+           PERFORM SORT-STATS-SPENDERS
+           PERFORM BUILD-STATS-PRODUCT-LINES
+           PERFORM BUILD-STATS-SPENDER-LINES
+
+           MOVE SPACES TO STATS-DUMMY-INPUT
+           DISPLAY ADMIN-STATS-PRODUCTS-SCREEN
+           ACCEPT ADMIN-STATS-PRODUCTS-SCREEN
+
+           MOVE SPACES TO STATS-DUMMY-INPUT
+           DISPLAY ADMIN-STATS-SPENDERS-SCREEN
+           ACCEPT ADMIN-STATS-SPENDERS-SCREEN
+           .
+
+       PROCESS-STATS-JOURNAL-LINE.
+           IF FUNCTION TRIM(JOURNAL-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO STATS-JNL-TIMESTAMP
+           MOVE SPACES TO STATS-JNL-USERNAME
+           MOVE SPACES TO STATS-JNL-ORDER
+           MOVE SPACES TO STATS-JNL-ROOM
+           MOVE SPACES TO STATS-JNL-COST
+           MOVE SPACES TO STATS-JNL-BALANCE
+           UNSTRING JOURNAL-LINE DELIMITED BY X"09"
+               INTO STATS-JNL-TIMESTAMP
+                    STATS-JNL-USERNAME
+                    STATS-JNL-ORDER
+                    STATS-JNL-ROOM
+                    STATS-JNL-COST
+                    STATS-JNL-BALANCE
+           END-UNSTRING
+
+           MOVE 0 TO STATS-JNL-COST-NUM
+           IF FUNCTION TRIM(STATS-JNL-COST) NOT = SPACES
+               MOVE FUNCTION NUMVAL(STATS-JNL-COST)
+                   TO STATS-JNL-COST-NUM
+           END-IF
+
+           IF STATS-JNL-TIMESTAMP(1:8) >= STATS-WEEK-CUTOFF
+               PERFORM TALLY-STATS-PRODUCT-TOKENS
+           END-IF
+
+           IF STATS-JNL-TIMESTAMP(1:8) >= STATS-MONTH-CUTOFF
+               PERFORM TALLY-STATS-SPENDER
+           END-IF
+           .
+
+      * TALLY-STATS-PRODUCT-TOKENS - Split "prod1:qty1 prod2:qty2 ..."
+      * the same way settlement-report.cob's TALLY-ORDER-TOKENS does.
+       TALLY-STATS-PRODUCT-TOKENS.
+           MOVE 1 TO STATS-TOKEN-POS
+           PERFORM UNTIL STATS-TOKEN-POS >
+                   FUNCTION LENGTH(FUNCTION TRIM(STATS-JNL-ORDER))
+               MOVE SPACES TO STATS-TOKEN-TEXT
+               UNSTRING STATS-JNL-ORDER DELIMITED BY SPACE
+                   INTO STATS-TOKEN-TEXT
+                   WITH POINTER STATS-TOKEN-POS
+               END-UNSTRING
+               IF FUNCTION TRIM(STATS-TOKEN-TEXT) NOT = SPACES
+                   PERFORM SPLIT-AND-TALLY-STATS-TOKEN
+               END-IF
+           END-PERFORM
+           .
+
+       SPLIT-AND-TALLY-STATS-TOKEN.
+           MOVE SPACES TO STATS-TOKEN-NAME
+           MOVE SPACES TO STATS-TOKEN-QTY-TEXT
+           UNSTRING STATS-TOKEN-TEXT DELIMITED BY ":"
+               INTO STATS-TOKEN-NAME
+                    STATS-TOKEN-QTY-TEXT
+           END-UNSTRING
+
+           IF FUNCTION TRIM(STATS-TOKEN-QTY-TEXT) = SPACES
+               MOVE 1 TO STATS-TOKEN-QTY
+           ELSE
+               MOVE FUNCTION NUMVAL(STATS-TOKEN-QTY-TEXT)
+                   TO STATS-TOKEN-QTY
+           END-IF
+
+           PERFORM FIND-OR-ADD-STATS-PRODUCT
+           IF STATS-FOUND-IDX NOT = 0
+               ADD STATS-TOKEN-QTY TO STATS-PROD-QTY(STATS-FOUND-IDX)
+           END-IF
+           .
+
+       FIND-OR-ADD-STATS-PRODUCT.
+           MOVE 0 TO STATS-FOUND-IDX
+           PERFORM VARYING STATS-IDX FROM 1 BY 1
+                   UNTIL STATS-IDX > STATS-PROD-COUNT
+               IF STATS-PROD-TOKEN(STATS-IDX) =
+                       FUNCTION TRIM(STATS-TOKEN-NAME)
+                   MOVE STATS-IDX TO STATS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF STATS-FOUND-IDX = 0 AND STATS-PROD-COUNT < 200
+               ADD 1 TO STATS-PROD-COUNT
+               MOVE STATS-PROD-COUNT TO STATS-FOUND-IDX
+               MOVE FUNCTION TRIM(STATS-TOKEN-NAME)
+                   TO STATS-PROD-TOKEN(STATS-FOUND-IDX)
+               MOVE 0 TO STATS-PROD-QTY(STATS-FOUND-IDX)
+           END-IF
+           .
+
+       TALLY-STATS-SPENDER.
+           MOVE 0 TO STATS-FOUND-IDX
+           PERFORM VARYING STATS-IDX FROM 1 BY 1
+                   UNTIL STATS-IDX > STATS-SPEND-COUNT
+               IF STATS-SPEND-NAME(STATS-IDX) =
+                       FUNCTION TRIM(STATS-JNL-USERNAME)
+                   MOVE STATS-IDX TO STATS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF STATS-FOUND-IDX = 0 AND STATS-SPEND-COUNT < 200
+               ADD 1 TO STATS-SPEND-COUNT
+               MOVE STATS-SPEND-COUNT TO STATS-FOUND-IDX
+               MOVE FUNCTION TRIM(STATS-JNL-USERNAME)
+                   TO STATS-SPEND-NAME(STATS-FOUND-IDX)
+               MOVE 0 TO STATS-SPEND-TOTAL(STATS-FOUND-IDX)
+           END-IF
+
+           IF STATS-FOUND-IDX NOT = 0
+               ADD STATS-JNL-COST-NUM TO
+                   STATS-SPEND-TOTAL(STATS-FOUND-IDX)
+           END-IF
+           .
+
+      * SORT-STATS-PRODUCTS / SORT-STATS-SPENDERS - Descending bubble
+      * sorts, same style as settlement-report.cob's
+      * SORT-PRODUCTS-BY-QTY; these dictionaries are small (capped at
+      * 200 distinct names) so this is plenty fast.
+       SORT-STATS-PRODUCTS.
+           MOVE 0 TO STATS-SORT-DONE
+           PERFORM UNTIL STATS-SORT-DONE = 1
+               MOVE 1 TO STATS-SORT-DONE
+               PERFORM VARYING STATS-SORT-IDX FROM 1 BY 1
+                       UNTIL STATS-SORT-IDX >= STATS-PROD-COUNT
+                   IF STATS-PROD-QTY(STATS-SORT-IDX) <
+                           STATS-PROD-QTY(STATS-SORT-IDX + 1)
+                       MOVE STATS-PROD-TOKEN(STATS-SORT-IDX)
+                           TO STATS-SWAP-TOKEN
+                       MOVE STATS-PROD-QTY(STATS-SORT-IDX)
+                           TO STATS-SWAP-QTY
+                       MOVE STATS-PROD-TOKEN(STATS-SORT-IDX + 1)
+                           TO STATS-PROD-TOKEN(STATS-SORT-IDX)
+                       MOVE STATS-PROD-QTY(STATS-SORT-IDX + 1)
+                           TO STATS-PROD-QTY(STATS-SORT-IDX)
+                       MOVE STATS-SWAP-TOKEN
+                           TO STATS-PROD-TOKEN(STATS-SORT-IDX + 1)
+                       MOVE STATS-SWAP-QTY
+                           TO STATS-PROD-QTY(STATS-SORT-IDX + 1)
+                       MOVE 0 TO STATS-SORT-DONE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       SORT-STATS-SPENDERS.
+           MOVE 0 TO STATS-SORT-DONE
+           PERFORM UNTIL STATS-SORT-DONE = 1
+               MOVE 1 TO STATS-SORT-DONE
+               PERFORM VARYING STATS-SORT-IDX FROM 1 BY 1
+                       UNTIL STATS-SORT-IDX >= STATS-SPEND-COUNT
+                   IF STATS-SPEND-TOTAL(STATS-SORT-IDX) <
+                           STATS-SPEND-TOTAL(STATS-SORT-IDX + 1)
+                       MOVE STATS-SPEND-NAME(STATS-SORT-IDX)
+                           TO STATS-SWAP-NAME
+                       MOVE STATS-SPEND-TOTAL(STATS-SORT-IDX)
+                           TO STATS-SWAP-TOTAL
+                       MOVE STATS-SPEND-NAME(STATS-SORT-IDX + 1)
+                           TO STATS-SPEND-NAME(STATS-SORT-IDX)
+                       MOVE STATS-SPEND-TOTAL(STATS-SORT-IDX + 1)
+                           TO STATS-SPEND-TOTAL(STATS-SORT-IDX)
+                       MOVE STATS-SWAP-NAME
+                           TO STATS-SPEND-NAME(STATS-SORT-IDX + 1)
+                       MOVE STATS-SWAP-TOTAL
+                           TO STATS-SPEND-TOTAL(STATS-SORT-IDX + 1)
+                       MOVE 0 TO STATS-SORT-DONE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       BUILD-STATS-PRODUCT-LINES.
+           IF STATS-PROD-COUNT = 0
+               MOVE "  (no sales in the last 7 days)"
+                   TO STATS-PRODUCT-LINE(1)
+           ELSE
+               PERFORM VARYING STATS-IDX FROM 1 BY 1
+                       UNTIL STATS-IDX > 10 OR
+                           STATS-IDX > STATS-PROD-COUNT
+                   MOVE STATS-PROD-QTY(STATS-IDX) TO STATS-DISP-QTY
+                   STRING "  " DELIMITED BY SIZE
+                       STATS-DISP-QTY DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       FUNCTION TRIM(STATS-PROD-TOKEN(STATS-IDX))
+                           DELIMITED BY SIZE
+                       INTO STATS-PRODUCT-LINE(STATS-IDX)
+                   END-STRING
+               END-PERFORM
+           END-IF
+           .
+
+       BUILD-STATS-SPENDER-LINES.
+           IF STATS-SPEND-COUNT = 0
+               MOVE "  (no sales in the last 30 days)"
+                   TO STATS-SPENDER-LINE(1)
+           ELSE
+               PERFORM VARYING STATS-IDX FROM 1 BY 1
+                       UNTIL STATS-IDX > 10 OR
+                           STATS-IDX > STATS-SPEND-COUNT
+                   MOVE STATS-SPEND-TOTAL(STATS-IDX) TO STATS-DISP-COST
+                   STRING "  " DELIMITED BY SIZE
+                       STATS-DISP-COST DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       FUNCTION TRIM(STATS-SPEND-NAME(STATS-IDX))
+                           DELIMITED BY SIZE
+                       INTO STATS-SPENDER-LINE(STATS-IDX)
+                   END-STRING
+               END-PERFORM
+           END-IF
+           .
+
+      * RETRY-PENDING-SALES-AT-STARTUP - Replay any sales that failed
+      * to reach the server during a previous session before the
+      * kiosk is used again.
+       RETRY-PENDING-SALES-AT-STARTUP.
+           MOVE SPACES TO api-request-data
+           MOVE "xRETRY_PENDING_SALES" TO api-operation
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           MOVE "Checked offline sale queue for pending replays"
+               TO log-message
+           PERFORM LOG-INFO
+           .
+
+      * PREFLIGHT-CHECK - Confirm the configured HTTP transport and jq
+      * are on PATH before the main menu loads, since jq is shelled
+      * out to by json-decoder.cob for every API call and either
+      * http-client-curl.cob or http-client-netcat.cob is shelled out
+      * to depending on config.txt's TRANSPORT= (see INIT-API-CONFIG).
+      * Runs after LOAD-CONFIG so TRANSPORT=netcat correctly checks
+      * for nc instead of curl. A missing tool currently shows up only
+      * as a generic non-zero status on the first order; this names
+      * the missing tool up front on a new kiosk box instead.
+       PREFLIGHT-CHECK.
+           MOVE 1 TO PREFLIGHT-OK
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(CONFIG-TRANSPORT))
+                   = "NETCAT"
+               CALL "SYSTEM" USING "command -v nc >/dev/null 2>&1"
+                   RETURNING PREFLIGHT-CMD-RESULT
+               END-CALL
+               IF PREFLIGHT-CMD-RESULT NOT = 0
+                   MOVE 0 TO PREFLIGHT-OK
+                   MOVE SPACES TO RESULT-TITLE
+                   MOVE SPACES TO RESULT-LINE1
+                   MOVE SPACES TO RESULT-LINE2
+                   MOVE SPACES TO RESULT-LINE3
+                   MOVE SPACES TO RESULT-LINE4
+                   MOVE SPACES TO RESULT-LINE5
+                   MOVE "Missing dependency" TO RESULT-TITLE
+                   MOVE "nc is required but was not found on PATH."
+                       TO RESULT-LINE1
+                   MOVE "Install netcat and restart the kiosk."
+                       TO RESULT-LINE2
+                   PERFORM SHOW-ORDER-RESULT
+                   MOVE "Preflight check failed: nc not found"
+                       TO log-message
+                   PERFORM LOG-ERROR
+               END-IF
+           ELSE
+               CALL "SYSTEM" USING "command -v curl >/dev/null 2>&1"
+                   RETURNING PREFLIGHT-CMD-RESULT
+               END-CALL
+               IF PREFLIGHT-CMD-RESULT NOT = 0
+                   MOVE 0 TO PREFLIGHT-OK
+                   MOVE SPACES TO RESULT-TITLE
+                   MOVE SPACES TO RESULT-LINE1
+                   MOVE SPACES TO RESULT-LINE2
+                   MOVE SPACES TO RESULT-LINE3
+                   MOVE SPACES TO RESULT-LINE4
+                   MOVE SPACES TO RESULT-LINE5
+                   MOVE "Missing dependency" TO RESULT-TITLE
+                   MOVE "curl is required but was not found on PATH."
+                       TO RESULT-LINE1
+                   MOVE "Install curl and restart the kiosk."
+                       TO RESULT-LINE2
+                   PERFORM SHOW-ORDER-RESULT
+                   MOVE "Preflight check failed: curl not found"
+                       TO log-message
+                   PERFORM LOG-ERROR
+               END-IF
+           END-IF
+
+           IF PREFLIGHT-OK = 1
+               CALL "SYSTEM" USING "command -v jq >/dev/null 2>&1"
+                   RETURNING PREFLIGHT-CMD-RESULT
+               END-CALL
+               IF PREFLIGHT-CMD-RESULT NOT = 0
+                   MOVE 0 TO PREFLIGHT-OK
+                   MOVE SPACES TO RESULT-TITLE
+                   MOVE SPACES TO RESULT-LINE1
+                   MOVE SPACES TO RESULT-LINE2
+                   MOVE SPACES TO RESULT-LINE3
+                   MOVE SPACES TO RESULT-LINE4
+                   MOVE SPACES TO RESULT-LINE5
+                   MOVE "Missing dependency" TO RESULT-TITLE
+                   MOVE "jq is required but was not found on PATH."
+                       TO RESULT-LINE1
+                   MOVE "Install jq and restart the kiosk."
+                       TO RESULT-LINE2
+                   PERFORM SHOW-ORDER-RESULT
+                   MOVE "Preflight check failed: jq not found"
+                       TO log-message
+                   PERFORM LOG-ERROR
+               END-IF
+           END-IF
+           .
+
+       INIT-DEFAULTS.
+           IF SCREEN-ROOM-ID = SPACES
+               MOVE "10" TO SCREEN-ROOM-ID
+           END-IF.
+
+      * DETECT-TERM-WIDTH - Read the shell's COLUMNS environment
+      * variable (exported by most interactive shells, and settable
+      * explicitly by a kiosk's launch script for a fixed-size touch-
+      * screen terminal emulator) and decide whether the inventory
+      * grid's two side-by-side 40-column tables (COLUMN 4 and
+      * COLUMN 43, so 82 columns wide overall) will fit. COLUMNS
+      * unset or non-numeric falls back to the traditional 80-column
+      * assumption, which is itself just under the 84-column cutoff -
+      * so an unknown terminal gets the safer single-column layout
+      * rather than a two-column one that might get clipped.
+       DETECT-TERM-WIDTH.
+           MOVE SPACES TO TERM-COLUMNS-ENV
+           ACCEPT TERM-COLUMNS-ENV FROM ENVIRONMENT "COLUMNS"
+           IF FUNCTION TRIM(TERM-COLUMNS-ENV) = SPACES
+               MOVE 80 TO TERM-COLUMNS
+           ELSE
+               MOVE FUNCTION NUMVAL(TERM-COLUMNS-ENV) TO TERM-COLUMNS
+           END-IF
+
+           MOVE 0 TO TERM-NARROW
+           IF TERM-COLUMNS < 84
+               MOVE 1 TO TERM-NARROW
+           END-IF
+           IF TERM-NARROW = 1
+               MOVE 16 TO INV-PAGE-SIZE
+           ELSE
+               MOVE 32 TO INV-PAGE-SIZE
+           END-IF
+           .
+
+      * SELFTEST-STARTUP-CHECK - Hit stregsystem-api.cob's existing
+      * "TEST" operation (GET /test) and print a plain pass/fail line
+      * before any SCREEN SECTION is displayed, so a newly deployed
+      * kiosk's connectivity to STREGSYSTEM_URL can be verified from a
+      * deploy script (config.txt SELFTEST=1, or a "--check" command-
+      * line flag) without a human sitting at the keyboard.
+       SELFTEST-STARTUP-CHECK.
+           MOVE 0 TO SELFTEST-OK
+           DISPLAY "Stregsystem TUI self-test: contacting API..."
+
+           MOVE SPACES TO api-request-data
+           MOVE "TEST" TO api-operation
+
+           CALL "STREGSYSTEM-API" USING
+               api-request-data
+               api-response-data
+           END-CALL
+
+           IF api-response-status = 0
+               MOVE 1 TO SELFTEST-OK
+               DISPLAY "Stregsystem TUI self-test: PASS"
+               MOVE "Self-test passed" TO log-message
+               PERFORM LOG-INFO
+           ELSE
+               DISPLAY "Stregsystem TUI self-test: FAIL "
+                   "(API not reachable, check STREGSYSTEM_URL)"
+               MOVE "Self-test failed" TO log-message
+               PERFORM LOG-ERROR
+           END-IF
+           .
+
+       INIT-CONFIG.
+           PERFORM INIT-KEYBIND-DEFAULTS
+
+           MOVE SPACES TO HOME-DIR
+           ACCEPT HOME-DIR FROM ENVIRONMENT "HOME"
+           IF FUNCTION TRIM(HOME-DIR) = SPACES
+               MOVE "/tmp" TO HOME-DIR
+           END-IF
+
+           PERFORM PARSE-ROOM-PROFILE-ARG
+
+           MOVE SPACES TO CONFIG-DIR
+           IF FUNCTION TRIM(ROOM-PROFILE-NAME) = SPACES
+               STRING
+                   FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+                   "/.config/stregsystem-tui" DELIMITED BY SIZE
+                   INTO CONFIG-DIR
+               END-STRING
+           ELSE
+               STRING
+                   FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+                   "/.config/stregsystem-tui-" DELIMITED BY SIZE
+                   FUNCTION TRIM(ROOM-PROFILE-NAME) DELIMITED BY SIZE
+                   INTO CONFIG-DIR
+               END-STRING
+           END-IF
+
+           MOVE SPACES TO CONFIG-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/config.txt" DELIMITED BY SIZE
+               INTO CONFIG-PATH
+           END-STRING
+
+           MOVE SPACES TO CONFIG-CMD
+           STRING
+               "mkdir -p " DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               INTO CONFIG-CMD
+           END-STRING
+           CALL "SYSTEM" USING CONFIG-CMD
+           END-CALL
+
+           MOVE SPACES TO JOURNAL-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/journal.log" DELIMITED BY SIZE
+               INTO JOURNAL-PATH
+           END-STRING
+
+           MOVE SPACES TO CHASE-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/chase-list.log" DELIMITED BY SIZE
+               INTO CHASE-PATH
+           END-STRING
+
+           MOVE SPACES TO AUDIT-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/audit.log" DELIMITED BY SIZE
+               INTO AUDIT-PATH
+           END-STRING
+
+           MOVE SPACES TO CHECKPOINT-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/sale-checkpoint.txt" DELIMITED BY SIZE
+               INTO CHECKPOINT-PATH
+           END-STRING
+
+           MOVE SPACES TO BARCODES-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/barcodes.txt" DELIMITED BY SIZE
+               INTO BARCODES-PATH
+           END-STRING
+
+           MOVE SPACES TO CSV-EXPORT-DIR
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/exports" DELIMITED BY SIZE
+               INTO CSV-EXPORT-DIR
+           END-STRING
+
+           MOVE SPACES TO CONFIG-CMD
+           STRING
+               "mkdir -p " DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-EXPORT-DIR) DELIMITED BY SIZE
+               INTO CONFIG-CMD
+           END-STRING
+           CALL "SYSTEM" USING CONFIG-CMD
+           END-CALL
+
+           MOVE SPACES TO AGE-RESTRICT-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/age-restricted.txt" DELIMITED BY SIZE
+               INTO AGE-RESTRICT-PATH
+           END-STRING
+
+           PERFORM LOAD-ROOMS-FILE
+           PERFORM LOAD-BARCODE-MAP
+           PERFORM LOAD-AGE-RESTRICTED-LIST.
+
+      * PARSE-ROOM-PROFILE-ARG - Look for a "--room-profile=NAME"
+      * command-line flag so two TUI processes on the same box can
+      * each keep their own config dir (config.txt, journal, rooms,
+      * etc) and thus their own ROOM= selection, instead of needing
+      * two full checkouts of the whole config directory to run
+      * against two rooms/backends at once (e.g. a bar kiosk and a
+      * snack kiosk sharing one terminal).
+      * INIT-KEYBIND-DEFAULTS - Seed KEYBIND-BG/KEYBIND-FG with the
+      * colour pairs this kiosk has always shipped with for F1-F8, so
+      * a site that never sets FKEY1=..FKEY8= in config.txt still
+      * gets the familiar scheme. LOAD-CONFIG overwrites individual
+      * slots when a site does customize them.
+       INIT-KEYBIND-DEFAULTS.
+           MOVE 0 TO KEYBIND-BG(1)
+           MOVE 7 TO KEYBIND-FG(1)
+           MOVE 1 TO KEYBIND-BG(2)
+           MOVE 7 TO KEYBIND-FG(2)
+           MOVE 2 TO KEYBIND-BG(3)
+           MOVE 5 TO KEYBIND-FG(3)
+           MOVE 3 TO KEYBIND-BG(4)
+           MOVE 1 TO KEYBIND-FG(4)
+           MOVE 4 TO KEYBIND-BG(5)
+           MOVE 6 TO KEYBIND-FG(5)
+           MOVE 5 TO KEYBIND-BG(6)
+           MOVE 7 TO KEYBIND-FG(6)
+           MOVE 6 TO KEYBIND-BG(7)
+           MOVE 0 TO KEYBIND-FG(7)
+           MOVE 7 TO KEYBIND-BG(8)
+           MOVE 4 TO KEYBIND-FG(8)
+           .
+
+       PARSE-ROOM-PROFILE-ARG.
+           MOVE SPACES TO ROOM-PROFILE-NAME
+           MOVE SPACES TO ROOM-PROFILE-CMDLINE
+           MOVE SPACES TO ROOM-PROFILE-BEFORE
+           ACCEPT ROOM-PROFILE-CMDLINE FROM COMMAND-LINE
+
+           IF FUNCTION TRIM(ROOM-PROFILE-CMDLINE) NOT = SPACES
+               UNSTRING ROOM-PROFILE-CMDLINE
+                   DELIMITED BY "--room-profile="
+                   INTO ROOM-PROFILE-BEFORE
+                        ROOM-PROFILE-NAME
+               END-UNSTRING
+               IF FUNCTION TRIM(ROOM-PROFILE-NAME) NOT = SPACES
+                   UNSTRING ROOM-PROFILE-NAME DELIMITED BY SPACE
+                       INTO ROOM-PROFILE-NAME
+                   END-UNSTRING
+               END-IF
+           END-IF
+           .
+
+      * PARSE-CHECK-FLAG-ARG - Look for a "--check" command-line flag
+      * requesting the startup self-test (SELFTEST-STARTUP-CHECK) run
+      * instead of, or in addition to, config.txt's SELFTEST= key.
+       PARSE-CHECK-FLAG-ARG.
+           MOVE SPACES TO SELFTEST-CMDLINE
+           ACCEPT SELFTEST-CMDLINE FROM COMMAND-LINE
+           MOVE 0 TO SELFTEST-FLAG-HITS
+           INSPECT SELFTEST-CMDLINE TALLYING SELFTEST-FLAG-HITS
+               FOR ALL "--check"
+           IF SELFTEST-FLAG-HITS > 0
+               MOVE 1 TO SELFTEST-MODE
+           END-IF
+           .
+
+      * LOAD-BARCODE-MAP - Read the optional "barcode=buystring-token"
+      * mapping file, one entry per line, so a USB barcode scanner's
+      * raw EAN digits can be translated to whatever token the real
+      * buystring expects (product id or name). Missing file just
+      * means no barcodes are mapped yet - not an error, since not
+      * every kiosk has a scanner wired up.
+       LOAD-BARCODE-MAP.
+           MOVE 0 TO BARC-COUNT
+           MOVE SPACES TO BARC-ENTRIES
+           MOVE 0 TO BARCODES-EOF
+
+           OPEN INPUT BARCODES-FILE
+           IF BARCODES-STATUS NOT = "35"
+               PERFORM UNTIL BARCODES-EOF = 1
+                   READ BARCODES-FILE
+                       AT END
+                           MOVE 1 TO BARCODES-EOF
+                       NOT AT END
+                           PERFORM PARSE-BARCODES-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BARCODES-FILE
+           END-IF
+           .
+
+      * PARSE-BARCODES-LINE - Split one "barcode=token" line into the
+      * next free BARC-ENTRY slot.
+       PARSE-BARCODES-LINE.
+           IF FUNCTION TRIM(BARCODES-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF BARC-COUNT < 100
+               ADD 1 TO BARC-COUNT
+               MOVE SPACES TO BARC-CODE(BARC-COUNT)
+               MOVE SPACES TO BARC-TOKEN(BARC-COUNT)
+               UNSTRING BARCODES-LINE DELIMITED BY "="
+                   INTO BARC-CODE(BARC-COUNT)
+                        BARC-TOKEN(BARC-COUNT)
+               END-UNSTRING
+           END-IF
+           .
+
+      * LOAD-LANG-STRINGS - Overlay the LANG-* prompt fields (English
+      * defaults from their VALUE clauses) with whatever KEY=text
+      * lines are found in config.txt's LANG= choice's resource file
+      * under CONFIG-DIR/lang/. Missing file, or a key the file
+      * doesn't mention, just leaves that string at its English
+      * default - same "missing is not an error" rule as barcodes.txt.
+       LOAD-LANG-STRINGS.
+           MOVE SPACES TO LANG-PATH
+           STRING
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/lang/" DELIMITED BY SIZE
+               FUNCTION TRIM(LANG-CODE) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO LANG-PATH
+           END-STRING
+
+           MOVE 0 TO LANG-EOF
+           OPEN INPUT LANG-FILE
+           IF LANG-STATUS = "35" AND LANG-CODE = "DA"
+               MOVE SPACES TO CONFIG-CMD
+               STRING
+                   "mkdir -p " DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+                   "/lang" DELIMITED BY SIZE
+                   INTO CONFIG-CMD
+               END-STRING
+               CALL "SYSTEM" USING CONFIG-CMD
+               END-CALL
+               PERFORM CREATE-DEFAULT-DA-LANG-FILE
+               OPEN INPUT LANG-FILE
+           END-IF
+           IF LANG-STATUS NOT = "35"
+               PERFORM UNTIL LANG-EOF = 1
+                   READ LANG-FILE
+                       AT END
+                           MOVE 1 TO LANG-EOF
+                       NOT AT END
+                           PERFORM PARSE-LANG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE LANG-FILE
+           END-IF
+           .
 
-       INIT-DEFAULTS.
-           IF SCREEN-ROOM-ID = SPACES
-               MOVE "10" TO SCREEN-ROOM-ID
-           END-IF.
+      * CREATE-DEFAULT-DA-LANG-FILE - Seed lang/da.txt with the club's
+      * own Danish wording the first time LANG=DA is selected, so a
+      * site doesn't have to hand-author every key before switching
+      * the kiosk over.
+       CREATE-DEFAULT-DA-LANG-FILE.
+           OPEN OUTPUT LANG-FILE
+           MOVE "WELCOME=VELKOMMEN TIL" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "CHOOSE_ACTION=Vaelg en handling:" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "OPT_OTHER_ROOM=2. Andet lokale" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "OPT_QUIT=3. Afslut" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "OPT_HISTORY=4. Se mine koeb" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "CHOICE=Valg:" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "PRESS_ENTER=Tryk ENTER for at bekraefte" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "FKEY_HINT=Brug F1-8 for at skifte farver!" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "WHAT_BUY=Hvad vil du koebe fra" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "USERNAME_LBL=Brugernavn:" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "CART_LBL=Kurv :" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "ADD_ITEM_LBL=Tilfoej vare (vare:antal):" TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "KIOSK_HINT=Tom + ENTER koeber kurven." TO LANG-LINE
+           WRITE LANG-LINE
+           MOVE "ERR_NO_USER=Angiv venligst brugernavn" TO LANG-LINE
+           WRITE LANG-LINE
+           CLOSE LANG-FILE
+           .
 
-       INIT-CONFIG.
-           MOVE SPACES TO HOME-DIR
-           ACCEPT HOME-DIR FROM ENVIRONMENT "HOME"
-           IF FUNCTION TRIM(HOME-DIR) = SPACES
-               MOVE "/tmp" TO HOME-DIR
+      * PARSE-LANG-LINE - Split one "KEY=text" line from the selected
+      * lang file and, if KEY names one of the known prompts, move its
+      * text over that prompt's English default.
+       PARSE-LANG-LINE.
+           IF FUNCTION TRIM(LANG-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF LANG-LINE(1:1) = "#"
+               EXIT PARAGRAPH
            END-IF
 
-           MOVE SPACES TO CONFIG-DIR
+           MOVE SPACES TO LANG-KEY
+           MOVE SPACES TO LANG-VALUE
+           UNSTRING LANG-LINE DELIMITED BY "="
+               INTO LANG-KEY
+                    LANG-VALUE
+           END-UNSTRING
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LANG-KEY)) TO LANG-KEY
+
+           IF LANG-KEY = "WELCOME"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-WELCOME
+           ELSE IF LANG-KEY = "CHOOSE_ACTION"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-CHOOSE-ACTION
+           ELSE IF LANG-KEY = "OPT_OTHER_ROOM"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-OPT-OTHER-ROOM
+           ELSE IF LANG-KEY = "OPT_QUIT"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-OPT-QUIT
+           ELSE IF LANG-KEY = "OPT_HISTORY"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-OPT-HISTORY
+           ELSE IF LANG-KEY = "CHOICE"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-CHOICE
+           ELSE IF LANG-KEY = "PRESS_ENTER"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-PRESS-ENTER
+           ELSE IF LANG-KEY = "FKEY_HINT"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-FKEY-HINT
+           ELSE IF LANG-KEY = "WHAT_BUY"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-WHAT-BUY
+           ELSE IF LANG-KEY = "USERNAME_LBL"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-USERNAME-LBL
+           ELSE IF LANG-KEY = "CART_LBL"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-CART-LBL
+           ELSE IF LANG-KEY = "ADD_ITEM_LBL"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-ADD-ITEM-LBL
+           ELSE IF LANG-KEY = "KIOSK_HINT"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-KIOSK-HINT
+           ELSE IF LANG-KEY = "ERR_NO_USER"
+               MOVE FUNCTION TRIM(LANG-VALUE) TO LANG-ERR-NO-USER
+           END-IF
+           .
+
+      * RESOLVE-BARCODE-INPUT - If CART-ITEM-INPUT is a raw numeric
+      * scan (what a USB barcode scanner types, digits + Enter, no
+      * ":qty" suffix), look it up in the barcode map and swap it for
+      * the matching buystring token before it's added to the cart.
+      * Anything that isn't all-digit (a manually-typed "product:qty"
+      * fragment) or isn't in the map passes through unchanged.
+       RESOLVE-BARCODE-INPUT.
+           IF FUNCTION TRIM(CART-ITEM-INPUT) IS NUMERIC
+               PERFORM VARYING BARC-IDX FROM 1 BY 1
+                       UNTIL BARC-IDX > BARC-COUNT
+                   IF FUNCTION TRIM(BARC-CODE(BARC-IDX)) =
+                           FUNCTION TRIM(CART-ITEM-INPUT)
+                       MOVE FUNCTION TRIM(BARC-TOKEN(BARC-IDX))
+                           TO CART-ITEM-INPUT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+      * RESOLVE-QUICK-PICK - If CART-ITEM-INPUT is "Q:1".."Q:3",
+      * matching one of the current username's loaded favorites, swap
+      * it for that favorite's buystring token before
+      * RESOLVE-BARCODE-INPUT/ADD-TO-CART see it. A bare "1".."3" is
+      * left alone since it's also a valid literal product id - the
+      * "Q:" prefix (the same reserved-prefix idiom as the "DEP:"
+      * deposit-amount command above) is what distinguishes a
+      * quick-pick request from typing a product id directly.
+       RESOLVE-QUICK-PICK.
+           IF FUNCTION UPPER-CASE(CART-ITEM-INPUT(1:2)) = "Q:"
+                   AND CART-ITEM-INPUT(3:1) IS NUMERIC
+                   AND FUNCTION TRIM(CART-ITEM-INPUT(4:61)) = SPACES
+               MOVE CART-ITEM-INPUT(3:1) TO FAV-PICK-DIGIT
+               IF FAV-PICK-DIGIT > 0 AND FAV-PICK-DIGIT <= FAV-COUNT
+                   MOVE FAV-TOKEN(FAV-PICK-DIGIT) TO CART-ITEM-INPUT
+               END-IF
+           END-IF
+           .
+
+      * LOAD-FAVORITES - Read the calling username's remembered quick
+      * -buy orders (up to 3, newest first) from the config dir and
+      * build the on-screen "Quick buy: 1) ... 2) ..." hint line.
+      * Silently leaves the favorites list empty if the member has
+      * none saved yet (new/rare buyer) - same "missing file is not
+      * an error" idiom LOAD-ROOMS-FILE/LOAD-BARCODE-MAP already use.
+       LOAD-FAVORITES.
+           MOVE FUNCTION TRIM(SCREEN-USERNAME) TO FAV-LAST-USERNAME
+           MOVE 0 TO FAV-COUNT
+           MOVE SPACES TO FAV-ENTRIES
+           MOVE SPACES TO FAV-DISPLAY-LINE
+
+           MOVE SPACES TO FAV-DIR
            STRING
-               FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
-               "/.config/stregsystem-tui" DELIMITED BY SIZE
-               INTO CONFIG-DIR
+               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
+               "/favorites" DELIMITED BY SIZE
+               INTO FAV-DIR
            END-STRING
+           MOVE SPACES TO CONFIG-CMD
+           STRING "mkdir -p " DELIMITED BY SIZE
+               FUNCTION TRIM(FAV-DIR) DELIMITED BY SIZE
+               INTO CONFIG-CMD
+           END-STRING
+           CALL "SYSTEM" USING CONFIG-CMD
 
-           MOVE SPACES TO CONFIG-PATH
+           MOVE SPACES TO FAV-PATH
            STRING
-               FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
-               "/config.txt" DELIMITED BY SIZE
-               INTO CONFIG-PATH
+               FUNCTION TRIM(FAV-DIR) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-USERNAME) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO FAV-PATH
            END-STRING
 
-           MOVE SPACES TO CONFIG-CMD
+           MOVE 0 TO FAV-EOF
+           OPEN INPUT FAVORITES-FILE
+           IF FAV-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL FAV-EOF = 1
+               READ FAVORITES-FILE
+                   AT END
+                       MOVE 1 TO FAV-EOF
+                   NOT AT END
+                       IF FAV-COUNT < 3
+                           AND FUNCTION TRIM(FAVORITES-LINE) NOT = SPACES
+                           ADD 1 TO FAV-COUNT
+                           MOVE FUNCTION TRIM(FAVORITES-LINE)
+                               TO FAV-TOKEN(FAV-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FAVORITES-FILE
+
+           IF FAV-COUNT > 0
+               MOVE SPACES TO FAV-DISPLAY-LINE
+               MOVE 1 TO FAV-POS
+               STRING "Quick buy: " DELIMITED BY SIZE
+                   INTO FAV-DISPLAY-LINE WITH POINTER FAV-POS
+               END-STRING
+               PERFORM VARYING FAV-IDX FROM 1 BY 1
+                       UNTIL FAV-IDX > FAV-COUNT
+                   STRING "Q:" DELIMITED BY SIZE
+                       FAV-IDX DELIMITED BY SIZE
+                       ") " DELIMITED BY SIZE
+                       FUNCTION TRIM(FAV-TOKEN(FAV-IDX))
+                           DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       INTO FAV-DISPLAY-LINE WITH POINTER FAV-POS
+                   END-STRING
+               END-PERFORM
+           END-IF
+           .
+
+      * SAVE-FAVORITES - After a successful checkout, fold this
+      * order's cart tokens into the username's remembered quick-buy
+      * list: any token already remembered is dropped from its old
+      * slot and re-inserted at the front instead of duplicating, and
+      * the list stays capped at 3 distinct entries, newest first.
+       SAVE-FAVORITES.
+           PERFORM VARYING CART-IDX FROM CART-COUNT BY -1
+                   UNTIL CART-IDX < 1
+               PERFORM REMEMBER-FAVORITE-TOKEN
+           END-PERFORM
+
+           MOVE 0 TO FAV-EOF
+           OPEN OUTPUT FAVORITES-FILE
+           PERFORM VARYING FAV-IDX FROM 1 BY 1 UNTIL FAV-IDX > FAV-COUNT
+               MOVE FAV-TOKEN(FAV-IDX) TO FAVORITES-LINE
+               WRITE FAVORITES-LINE
+           END-PERFORM
+           CLOSE FAVORITES-FILE
+           .
+
+      * REMEMBER-FAVORITE-TOKEN - Insert CART-TOKEN(CART-IDX) at the
+      * front of FAV-TOKEN, dropping a pre-existing copy of it first
+      * and truncating the tail past 3 entries. Uses a fresh working
+      * list (FAV-NEW-*) rather than shifting FAV-TOKEN in place, since
+      * an in-place shift's start/stop points differ depending on
+      * whether the token was already present.
+       REMEMBER-FAVORITE-TOKEN.
+           MOVE SPACES TO FAV-NEW-ENTRIES
+           MOVE 0 TO FAV-NEW-COUNT
+           MOVE 1 TO FAV-NEW-COUNT
+           MOVE FUNCTION TRIM(CART-TOKEN(CART-IDX)) TO FAV-NEW-TOKEN(1)
+
+           PERFORM VARYING FAV-IDX FROM 1 BY 1 UNTIL FAV-IDX > FAV-COUNT
+               IF FAV-TOKEN(FAV-IDX) NOT =
+                       FUNCTION TRIM(CART-TOKEN(CART-IDX))
+                   AND FAV-NEW-COUNT < 3
+                   ADD 1 TO FAV-NEW-COUNT
+                   MOVE FAV-TOKEN(FAV-IDX)
+                       TO FAV-NEW-TOKEN(FAV-NEW-COUNT)
+               END-IF
+           END-PERFORM
+
+           MOVE FAV-NEW-COUNT TO FAV-COUNT
+           MOVE FAV-NEW-ENTRIES TO FAV-ENTRIES
+           .
+
+      * LOAD-AGE-RESTRICTED-LIST - Read one product id/name per line
+      * from age-restricted.txt in the config dir into AGE-RESTRICT-
+      * ENTRY. Missing file just means no products are restricted on
+      * this kiosk, same "absent file is not an error" idiom as
+      * LOAD-ROOMS-FILE/LOAD-BARCODE-MAP.
+       LOAD-AGE-RESTRICTED-LIST.
+           MOVE 0 TO AGE-RESTRICT-COUNT
+           MOVE SPACES TO AGE-RESTRICT-ENTRY(1)
+           MOVE 0 TO AGE-RESTRICT-EOF
+           OPEN INPUT AGE-RESTRICT-FILE
+           IF AGE-RESTRICT-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL AGE-RESTRICT-EOF = 1
+               READ AGE-RESTRICT-FILE
+                   AT END
+                       MOVE 1 TO AGE-RESTRICT-EOF
+                   NOT AT END
+                       IF AGE-RESTRICT-COUNT < 50
+                           AND FUNCTION TRIM(AGE-RESTRICT-LINE)
+                               NOT = SPACES
+                           ADD 1 TO AGE-RESTRICT-COUNT
+                           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                                   (AGE-RESTRICT-LINE))
+                               TO AGE-RESTRICT-ENTRY(AGE-RESTRICT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AGE-RESTRICT-FILE
+           .
+
+      * CHECK-AGE-RESTRICTED-CART - Scan the cart's product ids (the
+      * part of each "id:qty" token before the colon), plus each id's
+      * product name resolved against the currently-loaded inventory
+      * (RESOLVE-AGE-TOKEN-NAME), against AGE-RESTRICT-ENTRY - every
+      * cart token is numeric-id-only, so the name side of the
+      * comparison is what lets an age-restricted.txt entry written as
+      * a product name actually match. If any match, show
+      * AGE-CONFIRM-SCREEN before the sale is submitted; declining
+      * sets AGE-CONFIRM-DECLINED so BUY-ORDER cancels the order
+      * instead of calling xPOST_SALE.
+       CHECK-AGE-RESTRICTED-CART.
+           MOVE 0 TO AGE-CONFIRM-DECLINED
+           IF AGE-RESTRICT-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO AGE-RESTRICT-HIT
+           PERFORM VARYING CART-IDX FROM 1 BY 1
+                   UNTIL CART-IDX > CART-COUNT
+               MOVE SPACES TO AGE-TOKEN-ID
+               UNSTRING CART-TOKEN(CART-IDX) DELIMITED BY ":"
+                   INTO AGE-TOKEN-ID
+               END-UNSTRING
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(AGE-TOKEN-ID))
+                   TO AGE-TOKEN-ID
+               PERFORM RESOLVE-AGE-TOKEN-NAME
+               PERFORM VARYING AGE-RESTRICT-IDX FROM 1 BY 1
+                       UNTIL AGE-RESTRICT-IDX > AGE-RESTRICT-COUNT
+                   IF AGE-RESTRICT-ENTRY(AGE-RESTRICT-IDX) =
+                           AGE-TOKEN-ID
+                       MOVE 1 TO AGE-RESTRICT-HIT
+                   ELSE IF FUNCTION TRIM(AGE-TOKEN-NAME) NOT = SPACES
+                           AND AGE-RESTRICT-ENTRY(AGE-RESTRICT-IDX) =
+                               AGE-TOKEN-NAME
+                       MOVE 1 TO AGE-RESTRICT-HIT
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF AGE-RESTRICT-HIT = 1
+               MOVE SPACES TO AGE-CONFIRM-INPUT
+               DISPLAY AGE-CONFIRM-SCREEN
+               ACCEPT AGE-CONFIRM-SCREEN
+               IF FUNCTION UPPER-CASE(AGE-CONFIRM-INPUT) NOT = "Y"
+                   MOVE 1 TO AGE-CONFIRM-DECLINED
+                   MOVE "Order cancelled: age confirmation declined"
+                       TO log-message
+                   PERFORM LOG-WARN
+               ELSE
+                   MOVE "Age confirmation accepted for restricted item"
+                       TO log-message
+                   PERFORM LOG-INFO
+               END-IF
+           END-IF
+           .
+
+      * RESOLVE-AGE-TOKEN-NAME - Look up AGE-TOKEN-ID in the currently
+      * -loaded inventory (INV-ALL-ID/INV-ALL-NAME) and set
+      * AGE-TOKEN-NAME to that product's name, or SPACES if the id
+      * isn't in the loaded inventory (e.g. inventory hasn't been
+      * fetched yet).
+       RESOLVE-AGE-TOKEN-NAME.
+           MOVE SPACES TO AGE-TOKEN-NAME
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                   UNTIL INV-IDX > INV-ALL-COUNT
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                       (INV-ALL-ID(INV-IDX))) = AGE-TOKEN-ID
+                   MOVE FUNCTION UPPER-CASE(INV-ALL-NAME(INV-IDX))
+                       TO AGE-TOKEN-NAME
+               END-IF
+           END-PERFORM
+           .
+
+      * LOAD-ROOMS-FILE - Read the room directory (id:friendly name,
+      * one per line) from rooms.txt alongside config.txt, seeding a
+      * default file with the two example rooms if none exists yet,
+      * so ROOM-SELECTION-SCREEN can list every configured room
+      * instead of the two examples that used to be hardcoded there.
+       LOAD-ROOMS-FILE.
+           MOVE SPACES TO ROOMS-PATH
            STRING
-               "mkdir -p " DELIMITED BY SIZE
                FUNCTION TRIM(CONFIG-DIR) DELIMITED BY SIZE
-               INTO CONFIG-CMD
+               "/rooms.txt" DELIMITED BY SIZE
+               INTO ROOMS-PATH
            END-STRING
-           CALL "SYSTEM" USING CONFIG-CMD
-           END-CALL.
+
+           MOVE 0 TO ROOM-DIR-COUNT
+           MOVE SPACES TO ROOM-DIR-ENTRIES
+           MOVE 0 TO ROOMS-EOF
+
+           OPEN INPUT ROOMS-FILE
+           IF ROOMS-STATUS = "35"
+               PERFORM CREATE-DEFAULT-ROOMS-FILE
+               OPEN INPUT ROOMS-FILE
+           END-IF
+
+           IF ROOMS-STATUS NOT = "35"
+               PERFORM UNTIL ROOMS-EOF = 1
+                   READ ROOMS-FILE
+                       AT END
+                           MOVE 1 TO ROOMS-EOF
+                       NOT AT END
+                           PERFORM PARSE-ROOMS-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ROOMS-FILE
+           END-IF
+
+           PERFORM BUILD-ROOM-DIR-LINES
+           .
+
+      * CREATE-DEFAULT-ROOMS-FILE - Seed rooms.txt with the two
+      * example rooms the screen used to hardcode, so a fresh install
+      * still shows something rather than a blank room list.
+       CREATE-DEFAULT-ROOMS-FILE.
+           OPEN OUTPUT ROOMS-FILE
+           MOVE "1:Default test kiosk" TO ROOMS-LINE
+           WRITE ROOMS-LINE
+           MOVE "10:Stregsystem kiosk" TO ROOMS-LINE
+           WRITE ROOMS-LINE
+           CLOSE ROOMS-FILE
+           .
+
+      * PARSE-ROOMS-LINE - Split one "id:friendly name" rooms.txt line
+      * into the next free ROOM-DIR-ENTRY slot.
+       PARSE-ROOMS-LINE.
+           IF FUNCTION TRIM(ROOMS-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF ROOM-DIR-COUNT < 20
+               ADD 1 TO ROOM-DIR-COUNT
+               MOVE SPACES TO ROOM-DIR-ID(ROOM-DIR-COUNT)
+               MOVE SPACES TO ROOM-DIR-NAME(ROOM-DIR-COUNT)
+               UNSTRING ROOMS-LINE DELIMITED BY ":"
+                   INTO ROOM-DIR-ID(ROOM-DIR-COUNT)
+                        ROOM-DIR-NAME(ROOM-DIR-COUNT)
+               END-UNSTRING
+           END-IF
+           .
+
+      * BUILD-ROOM-DIR-LINES - Format the loaded room directory (up to
+      * the 10 visible on ROOM-SELECTION-SCREEN) into "id: name" lines
+      * for display.
+       BUILD-ROOM-DIR-LINES.
+           MOVE SPACES TO ROOM-DIR-LINES
+           PERFORM VARYING ROOM-DIR-IDX FROM 1 BY 1
+                   UNTIL ROOM-DIR-IDX > ROOM-DIR-COUNT
+                       OR ROOM-DIR-IDX > 10
+               MOVE SPACES TO ROOM-DIR-DISP-ID
+               MOVE FUNCTION TRIM(ROOM-DIR-ID(ROOM-DIR-IDX))
+                   TO ROOM-DIR-DISP-ID
+               STRING
+                   FUNCTION TRIM(ROOM-DIR-DISP-ID) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   FUNCTION TRIM(ROOM-DIR-NAME(ROOM-DIR-IDX))
+                       DELIMITED BY SIZE
+                   INTO ROOM-DIR-LINE(ROOM-DIR-IDX)
+               END-STRING
+           END-PERFORM
+           .
 
        LOAD-CONFIG.
            MOVE 0 TO CONFIG-EOF
+           MOVE 0 TO CONFIG-VERSION-LOADED
            OPEN INPUT CONFIG-FILE
            IF CONFIG-STATUS = "35"
+      *        No config.txt yet - nothing to migrate, SAVE-CONFIG on
+      *        exit will create one at the current version.
+               MOVE CONFIG-VERSION-CURRENT TO CONFIG-VERSION-LOADED
                EXIT PARAGRAPH
            END-IF
 
@@ -627,16 +4015,183 @@
                        ELSE IF CONFIG-KEY = "USER"
                            MOVE FUNCTION TRIM(CONFIG-VALUE)
                                TO SCREEN-USERNAME
+                       ELSE IF CONFIG-KEY = "URL"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO CONFIG-URL
+                       ELSE IF CONFIG-KEY = "TIMEOUT"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO CONFIG-TIMEOUT
+                       ELSE IF CONFIG-KEY = "PRODUCTTTL"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO CONFIG-PRODUCT-TTL
+                       ELSE IF CONFIG-KEY = "CACERT"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO CONFIG-CACERT
+                       ELSE IF CONFIG-KEY = "INSECURE"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO CONFIG-INSECURE
+                       ELSE IF CONFIG-KEY = "TRANSPORT"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO CONFIG-TRANSPORT
+                       ELSE IF CONFIG-KEY = "BACKEND"
+                           PERFORM APPEND-BACKEND-RAW-LINE
+                       ELSE IF CONFIG-KEY = "ROOMBACKEND"
+                           PERFORM APPEND-ROOMBACKEND-RAW-LINE
+                       ELSE IF CONFIG-KEY = "LOWBAL"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO LOW-BALANCE-THRESHOLD
+                       ELSE IF CONFIG-KEY = "CREDITLIMIT"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO CREDIT-LIMIT-FLOOR
+                       ELSE IF CONFIG-KEY = "IDLETIMEOUT"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO IDLE-TIMEOUT-SECONDS
+                       ELSE IF CONFIG-KEY = "PIN"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO ADMIN-PIN
+                       ELSE IF CONFIG-KEY = "VERSION"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO CONFIG-VERSION-LOADED
+                       ELSE IF CONFIG-KEY = "RECEIPTDEV"
+                           MOVE FUNCTION TRIM(CONFIG-VALUE)
+                               TO RECEIPT-DEVICE
+                       ELSE IF CONFIG-KEY = "DRYRUN"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO DRYRUN-MODE
+                       ELSE IF CONFIG-KEY = "HHSTART"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO HH-START
+                       ELSE IF CONFIG-KEY = "HHEND"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO HH-END
+                       ELSE IF CONFIG-KEY = "HHPCT"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO HH-PCT
+                       ELSE IF CONFIG-KEY = "VOIDGRACE"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO VOID-GRACE-SECONDS
+                       ELSE IF CONFIG-KEY = "LANG"
+                           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (CONFIG-VALUE)) TO LANG-CODE
+                       ELSE IF CONFIG-KEY = "SELFTEST"
+                           MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                               TO SELFTEST-MODE
+                       ELSE IF CONFIG-KEY = "FKEY1"
+                           MOVE 1 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY2"
+                           MOVE 2 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY3"
+                           MOVE 3 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY4"
+                           MOVE 4 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY5"
+                           MOVE 5 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY6"
+                           MOVE 6 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY7"
+                           MOVE 7 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
+                       ELSE IF CONFIG-KEY = "FKEY8"
+                           MOVE 8 TO KEYBIND-IDX
+                           PERFORM PARSE-FKEY-CONFIG-VALUE
                        END-IF
                END-READ
            END-PERFORM
 
-           CLOSE CONFIG-FILE.
+           CLOSE CONFIG-FILE
+
+           PERFORM MIGRATE-CONFIG-IF-NEEDED.
+
+      * MIGRATE-CONFIG-IF-NEEDED - A config.txt from before a key was
+      * added (VERSION= missing entirely, or below the version that
+      * introduced it) already has every new key's WS field sitting at
+      * its built-in default, since LOAD-CONFIG only overwrites a
+      * field when it finds that key's line. Rewriting once here with
+      * SAVE-CONFIG fills those defaults into the file itself, so an
+      * upgraded kiosk's config.txt gains the new keys immediately
+      * instead of waiting on whatever else happens to call
+      * SAVE-CONFIG during this run.
+       MIGRATE-CONFIG-IF-NEEDED.
+           IF CONFIG-VERSION-LOADED < CONFIG-VERSION-CURRENT
+               MOVE SPACES TO log-message
+               MOVE CONFIG-VERSION-LOADED TO CONFIG-VERSION-TEXT
+               STRING "Migrating config.txt from version "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-VERSION-TEXT) DELIMITED BY SIZE
+                   " to " DELIMITED BY SIZE
+                   INTO log-message
+               END-STRING
+               MOVE CONFIG-VERSION-CURRENT TO CONFIG-VERSION-TEXT
+               STRING FUNCTION TRIM(log-message) DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-VERSION-TEXT) DELIMITED BY SIZE
+                   INTO log-message
+               END-STRING
+               PERFORM LOG-INFO
+               PERFORM SAVE-CONFIG
+           END-IF
+           .
+
+      * PARSE-FKEY-CONFIG-VALUE - "BG,FG" for the FKEY<n>= entry
+      * currently pointed at by KEYBIND-IDX. Either half missing or
+      * non-numeric just leaves that half of the pair at whatever
+      * INIT-KEYBIND-DEFAULTS already put there.
+       PARSE-FKEY-CONFIG-VALUE.
+           MOVE SPACES TO KEYBIND-BEFORE
+           MOVE SPACES TO KEYBIND-AFTER
+           UNSTRING CONFIG-VALUE DELIMITED BY ","
+               INTO KEYBIND-BEFORE
+                    KEYBIND-AFTER
+           END-UNSTRING
+           IF FUNCTION TRIM(KEYBIND-BEFORE) NOT = SPACES
+               MOVE FUNCTION NUMVAL(KEYBIND-BEFORE)
+                   TO KEYBIND-BG(KEYBIND-IDX)
+           END-IF
+           IF FUNCTION TRIM(KEYBIND-AFTER) NOT = SPACES
+               MOVE FUNCTION NUMVAL(KEYBIND-AFTER)
+                   TO KEYBIND-FG(KEYBIND-IDX)
+           END-IF
+           .
+
+      * APPEND-BACKEND-RAW-LINE / APPEND-ROOMBACKEND-RAW-LINE - The
+      * TUI itself has no use for BACKEND=/ROOMBACKEND= (only
+      * stregsystem-api.cob's LOAD-API-CONFIG-FILE parses them for
+      * multi-backend routing), but SAVE-CONFIG rewrites config.txt
+      * in full on every exit, so the raw lines are captured verbatim
+      * here and re-emitted unchanged rather than being dropped.
+       APPEND-BACKEND-RAW-LINE.
+           IF BACKEND-RAW-COUNT < 10
+               ADD 1 TO BACKEND-RAW-COUNT
+               MOVE CONFIG-LINE TO BACKEND-RAW-LINE(BACKEND-RAW-COUNT)
+           END-IF
+           .
+
+       APPEND-ROOMBACKEND-RAW-LINE.
+           IF ROOMBACKEND-RAW-COUNT < 20
+               ADD 1 TO ROOMBACKEND-RAW-COUNT
+               MOVE CONFIG-LINE
+                   TO ROOMBACKEND-RAW-LINE(ROOMBACKEND-RAW-COUNT)
+           END-IF
+           .
 
        SAVE-CONFIG.
            MOVE 0 TO CONFIG-EOF
            OPEN OUTPUT CONFIG-FILE
 
+           MOVE CONFIG-VERSION-CURRENT TO CONFIG-VERSION-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "VERSION=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-VERSION-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+           MOVE CONFIG-VERSION-CURRENT TO CONFIG-VERSION-LOADED
+
            MOVE BG-COLOUR TO CONFIG-NUM-TEXT
            MOVE SPACES TO CONFIG-LINE
            STRING "BG=" DELIMITED BY SIZE
@@ -653,6 +4208,37 @@
            END-STRING
            WRITE CONFIG-LINE
 
+           MOVE LOW-BALANCE-THRESHOLD TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "LOWBAL=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE CREDIT-LIMIT-FLOOR TO CONFIG-SIGNED-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "CREDITLIMIT=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-SIGNED-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE IDLE-TIMEOUT-SECONDS TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "IDLETIMEOUT=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE SPACES TO CONFIG-LINE
+           STRING "PIN=" DELIMITED BY SIZE
+               FUNCTION TRIM(ADMIN-PIN) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
            MOVE SPACES TO CONFIG-LINE
            STRING "ROOM=" DELIMITED BY SIZE
                FUNCTION TRIM(SCREEN-ROOM-ID) DELIMITED BY SIZE
@@ -667,46 +4253,223 @@
            END-STRING
            WRITE CONFIG-LINE
 
+      *    URL=/TIMEOUT= are stregsystem-api.cob's own settings (see
+      *    INIT-API-CONFIG); TUI doesn't use them but must round-trip
+      *    them here since SAVE-CONFIG rewrites the whole file.
+           IF FUNCTION TRIM(CONFIG-URL) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "URL=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-URL) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+           IF FUNCTION TRIM(CONFIG-TIMEOUT) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "TIMEOUT=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-TIMEOUT) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+           IF FUNCTION TRIM(CONFIG-PRODUCT-TTL) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "PRODUCTTTL=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-PRODUCT-TTL) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+      *    CACERT=/INSECURE=/TRANSPORT= are also stregsystem-api.cob's
+      *    own settings (see INIT-API-CONFIG); TUI doesn't use them
+      *    but must round-trip them here since SAVE-CONFIG rewrites
+      *    the whole file.
+           IF FUNCTION TRIM(CONFIG-CACERT) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "CACERT=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-CACERT) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+           IF FUNCTION TRIM(CONFIG-INSECURE) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "INSECURE=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-INSECURE) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+           IF FUNCTION TRIM(CONFIG-TRANSPORT) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "TRANSPORT=" DELIMITED BY SIZE
+                   FUNCTION TRIM(CONFIG-TRANSPORT) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+      *    BACKEND=/ROOMBACKEND= are stregsystem-api.cob's own
+      *    multi-tenant settings (see RESOLVE-BACKEND-FOR-ROOM); TUI
+      *    doesn't use them but must round-trip them verbatim here
+      *    since SAVE-CONFIG rewrites the whole file.
+           PERFORM VARYING BACKEND-RAW-IDX FROM 1 BY 1
+                   UNTIL BACKEND-RAW-IDX > BACKEND-RAW-COUNT
+               MOVE BACKEND-RAW-LINE(BACKEND-RAW-IDX) TO CONFIG-LINE
+               WRITE CONFIG-LINE
+           END-PERFORM
+           PERFORM VARYING ROOMBACKEND-RAW-IDX FROM 1 BY 1
+                   UNTIL ROOMBACKEND-RAW-IDX > ROOMBACKEND-RAW-COUNT
+               MOVE ROOMBACKEND-RAW-LINE(ROOMBACKEND-RAW-IDX)
+                   TO CONFIG-LINE
+               WRITE CONFIG-LINE
+           END-PERFORM
+
+           IF FUNCTION TRIM(RECEIPT-DEVICE) NOT = SPACES
+               MOVE SPACES TO CONFIG-LINE
+               STRING "RECEIPTDEV=" DELIMITED BY SIZE
+                   FUNCTION TRIM(RECEIPT-DEVICE) DELIMITED BY SIZE
+                   INTO CONFIG-LINE
+               END-STRING
+               WRITE CONFIG-LINE
+           END-IF
+
+           MOVE DRYRUN-MODE TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "DRYRUN=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE HH-START TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "HHSTART=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE HH-END TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "HHEND=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE HH-PCT TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "HHPCT=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE VOID-GRACE-SECONDS TO CONFIG-NUM-TEXT
+           MOVE SPACES TO CONFIG-LINE
+           STRING "VOIDGRACE=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE SPACES TO CONFIG-LINE
+           STRING "LANG=" DELIMITED BY SIZE
+               FUNCTION TRIM(LANG-CODE) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE SPACES TO CONFIG-LINE
+           MOVE SELFTEST-MODE TO CONFIG-NUM-TEXT
+           STRING "SELFTEST=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+
+           MOVE 1 TO KEYBIND-IDX
+           PERFORM 8 TIMES
+               PERFORM WRITE-FKEY-CONFIG-LINE
+               ADD 1 TO KEYBIND-IDX
+           END-PERFORM
+
            CLOSE CONFIG-FILE.
 
+      * WRITE-FKEY-CONFIG-LINE - Emit one FKEY<n>=BG,FG line for the
+      * pair KEYBIND-IDX currently points at.
+       WRITE-FKEY-CONFIG-LINE.
+           MOVE SPACES TO CONFIG-LINE
+           MOVE KEYBIND-BG(KEYBIND-IDX) TO CONFIG-NUM-TEXT
+           STRING "FKEY" DELIMITED BY SIZE
+               KEYBIND-IDX DELIMITED BY SIZE
+               "=" DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           MOVE KEYBIND-FG(KEYBIND-IDX) TO CONFIG-NUM-TEXT
+           STRING FUNCTION TRIM(CONFIG-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM(CONFIG-NUM-TEXT) DELIMITED BY SIZE
+               INTO CONFIG-LINE
+           END-STRING
+           WRITE CONFIG-LINE
+           .
 
+      * HANDLE-KEY-COLOR - F1-F8 select one of the eight colour pairs
+      * held in KEYBIND-BG/KEYBIND-FG (defaults from
+      * INIT-KEYBIND-DEFAULTS, overridable per key via config.txt's
+      * FKEY1=..FKEY8= entries).
        HANDLE-KEY-COLOR.
            EVALUATE CRT-STATUS
                WHEN KEY-F1
-                   MOVE 0 TO BG-COLOUR *> sort
-                   MOVE 7 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 1 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F2
-                   MOVE 1 TO BG-COLOUR *> blå
-                   MOVE 7 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 2 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F3
-                   MOVE 2 TO BG-COLOUR *> grøn/lime
-                   MOVE 5 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 3 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F4
-                   MOVE 3 TO BG-COLOUR *> blå/lyseblå
-                   MOVE 1 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 4 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F5
-                   MOVE 4 TO BG-COLOUR *> rød
-                   MOVE 6 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 5 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F6
-                   MOVE 5 TO BG-COLOUR *> lilla
-                   MOVE 7 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 6 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F7
-                   MOVE 6 TO BG-COLOUR *> grim gul
-                   MOVE 0 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 7 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN KEY-F8
-                   MOVE 7 TO BG-COLOUR *> hvid
-                   MOVE 4 TO FG-COLOUR
-                   PERFORM SAVE-CONFIG
+                   MOVE 8 TO KEYBIND-IDX
+                   PERFORM APPLY-KEYBIND-COLOR
                WHEN OTHER
                    MOVE 1 TO DONE
            END-EVALUATE.
 
+      * APPLY-KEYBIND-COLOR - Apply the colour pair KEYBIND-IDX points
+      * at and persist it as the kiosk's active scheme.
+       APPLY-KEYBIND-COLOR.
+           MOVE KEYBIND-BG(KEYBIND-IDX) TO BG-COLOUR
+           MOVE KEYBIND-FG(KEYBIND-IDX) TO FG-COLOUR
+           PERFORM SAVE-CONFIG
+
+           MOVE SPACES TO AUDIT-ACTION
+           STRING "Colour scheme changed via F" DELIMITED BY SIZE
+               KEYBIND-IDX DELIMITED BY SIZE
+               INTO AUDIT-ACTION
+           END-STRING
+           PERFORM WRITE-AUDIT-ENTRY
+           .
+
       * Logging procedures
        COPY "copybooks/logging-procedures.cob".
