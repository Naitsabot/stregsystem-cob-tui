@@ -25,10 +25,7 @@
                    INTO log-message
                END-STRING
                PERFORM LOG-INFO
-               MOVE dict-work-name TO dict-prod-name(dict-idx)
-               MOVE dict-work-price TO dict-prod-price(dict-idx)
-               MOVE dict-work-active TO dict-is-active(dict-idx)
-               MOVE dict-work-source TO dict-source(dict-idx)
+               PERFORM MERGE-DICTIONARY-ENTRY
                SET dict-duplicate TO TRUE
                MOVE SPACES TO log-message
                STRING "Updated product " DELIMITED BY SIZE
@@ -70,6 +67,52 @@
            END-IF
            .
 
+      ******************************************************************
+      * MERGE-DICTIONARY-ENTRY
+      * Applies precedence rules when an incoming dict-work-* record
+      * collides with dict-entries(dict-idx). Precedence, highest to
+      * lowest, is ACTIVE, then NAMED, then MANUAL (a locally-loaded
+      * products.csv - see API-xADMIN-IMPORT-CSV): ACTIVE is
+      * authoritative for price/active-flag (neither a NAMED feed nor
+      * a CSV import carries live price data), NAMED is authoritative
+      * for the friendly name over ACTIVE (the active-products feed's
+      * own names are often terser), and MANUAL only ever fills in an
+      * entry that has no live ACTIVE/NAMED data at all, so re-running
+      * a CSV import on a kiosk that has since come back online can
+      * never clobber a price a live feed already supplied. Whichever
+      * source last supplied the live price/active-flag is kept as
+      * dict-source so BUILD-ACTIVE-PRODUCTS-FROM-CACHE keeps serving
+      * the entry as an active product after a later NAMED/MANUAL
+      * update.
+      * Input: dict-idx, dict-work-name, dict-work-price,
+      *        dict-work-active, dict-work-source
+      ******************************************************************
+       MERGE-DICTIONARY-ENTRY.
+           IF dict-work-source = "ACTIVE"
+               MOVE dict-work-price TO dict-prod-price(dict-idx)
+               MOVE dict-work-active TO dict-is-active(dict-idx)
+               IF NOT dict-from-named(dict-idx)
+                   MOVE dict-work-name TO dict-prod-name(dict-idx)
+               END-IF
+               MOVE dict-work-source TO dict-source(dict-idx)
+           ELSE IF dict-work-source = "NAMED"
+               MOVE dict-work-name TO dict-prod-name(dict-idx)
+               IF NOT dict-from-active(dict-idx)
+                   MOVE dict-work-price TO dict-prod-price(dict-idx)
+                   MOVE dict-work-active TO dict-is-active(dict-idx)
+                   MOVE dict-work-source TO dict-source(dict-idx)
+               END-IF
+           ELSE
+               IF NOT dict-from-active(dict-idx)
+                       AND NOT dict-from-named(dict-idx)
+                   MOVE dict-work-name TO dict-prod-name(dict-idx)
+                   MOVE dict-work-price TO dict-prod-price(dict-idx)
+                   MOVE dict-work-active TO dict-is-active(dict-idx)
+                   MOVE dict-work-source TO dict-source(dict-idx)
+               END-IF
+           END-IF
+           .
+
       ******************************************************************
       * SEARCH-DICTIONARY
       * Searches for a product by ID using linear search
