@@ -0,0 +1,7 @@
+      * Copybook: Parsed Void-Sale Result Structure
+      * Used after JSON-DECODER parses POST_VOID_SALE response
+       05  api-void-result.
+           10  void-status          PIC S9(9) COMP-5.
+           10  void-message         PIC X(80).
+           10  void-refund-amount   PIC S9(9) COMP-5.
+           10  void-member-balance  PIC S9(9) COMP-5.
