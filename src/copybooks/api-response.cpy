@@ -2,6 +2,10 @@
       * Used by: stregsystem-api.cob (LINKAGE), test-http-api.cob (WS)
       * Note: api-response-body contains raw or parsed response
       *       Use appropriate JSON-DECODER operation for each API call
+      *       Sized to match stregsystem-api.cob's json-input/
+      *       parsed-output (65536) so a full 500-row products/
+      *       member-sales list round-trips without truncation.
        01  api-response-data.
            05  api-response-status  PIC S9(9) COMP-5.
-           05  api-response-body    PIC X(8192).
+           05  api-response-body    PIC X(65536).
+           05  api-http-status      PIC 9(3).
