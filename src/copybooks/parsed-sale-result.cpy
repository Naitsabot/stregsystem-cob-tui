@@ -5,3 +5,14 @@
            10  sale-message         PIC X(80).
            10  sale-cost            PIC S9(9) COMP-5.
            10  sale-member-balance  PIC S9(9) COMP-5.
+      *    Novelty fields from the same POST /api/sale response body -
+      *    see API-xPOST-SALE's own comment block in stregsystem-api.cob
+      *    for the source JSON shape.
+           10  sale-promille        PIC X(10).
+           10  sale-is-ballmer-peaking PIC X(5).
+               88  sale-ballmer-peaking     VALUE "true".
+           10  sale-caffeine        PIC X(10).
+           10  sale-cups            PIC X(10).
+           10  sale-is-coffee-master PIC X(5).
+               88  sale-coffee-master       VALUE "true".
+           10  sale-hints           PIC X(120).
