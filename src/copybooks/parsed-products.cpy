@@ -8,7 +8,8 @@
       * Array for multiple products
        01  parsed-products-list.
            05  products-count       PIC 9(4) COMP-5.
-           05  products-table OCCURS 100 TIMES.
+           05  products-truncated   PIC 9 VALUE 0.
+           05  products-table OCCURS 500 TIMES.
                10  prod-id          PIC X(10).
                10  prod-name        PIC X(50).
                10  prod-price       PIC S9(9) COMP-5.
