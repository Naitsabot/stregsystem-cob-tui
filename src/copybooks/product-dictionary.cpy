@@ -17,6 +17,7 @@
                10  dict-source          PIC X(10).
                    88  dict-from-active     VALUE "ACTIVE".
                    88  dict-from-named      VALUE "NAMED".
+                   88  dict-from-manual     VALUE "MANUAL".
 
       * Working variables for dictionary operations
        01  dict-work-vars.
