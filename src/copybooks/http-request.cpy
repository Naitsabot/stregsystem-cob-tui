@@ -6,3 +6,6 @@
            05  req-url          PIC X(200).
            05  req-path         PIC X(200).
            05  req-body         PIC X(1000).
+           05  req-timeout      PIC 9(4) COMP-5.
+           05  req-cacert       PIC X(200).
+           05  req-insecure     PIC 9.
