@@ -0,0 +1,7 @@
+      * Copybook: Parsed Deposit Result Structure
+      * Used after JSON-DECODER parses POST_DEPOSIT response
+       05  api-deposit-result.
+           10  deposit-status          PIC S9(9) COMP-5.
+           10  deposit-message         PIC X(80).
+           10  deposit-amount          PIC S9(9) COMP-5.
+           10  deposit-member-balance  PIC S9(9) COMP-5.
