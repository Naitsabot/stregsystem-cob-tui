@@ -14,3 +14,13 @@
            05 log-cmd           PIC X(900).
            05 log-pos           PIC 9(4) COMP-5.
            05 log-num-text      PIC X(32).
+           05 log-json-line     PIC X(700).
+           05 log-json-ts       PIC X(20).
+           05 log-json-msg      PIC X(512).
+           05 log-max-bytes-val PIC X(20).
+           05 log-max-bytes     PIC 9(9) COMP-5 VALUE 5000000.
+           05 log-max-bytes-text PIC Z(9)9.
+           05 log-keep-val      PIC X(20).
+           05 log-keep          PIC 9(2) COMP-5 VALUE 3.
+           05 log-keep-text     PIC Z9.
+           05 log-rotate-cmd    PIC X(2000).
