@@ -0,0 +1,3 @@
+      * Copybook: HTTP Response Status
+      * Used by: http-client-curl.cob (LINKAGE), stregsystem-api.cob (WS)
+       01 http-response-status PIC S9(9) COMP-5.
