@@ -25,6 +25,7 @@
                TO log-sink
 
            IF FUNCTION TRIM(log-file-path) NOT = SPACES
+                   AND log-sink NOT = "JSON"
                MOVE "FILE" TO log-sink
            END-IF
 
@@ -32,6 +33,11 @@
                MOVE "STDERR" TO log-sink
            END-IF
 
+           IF FUNCTION TRIM(log-file-path) NOT = SPACES
+               PERFORM READ-LOG-ROTATION-SETTINGS
+               PERFORM ROTATE-LOG-FILE-IF-NEEDED
+           END-IF
+
            IF log-sink = "FILE"
                MOVE SPACES TO log-cmd
                STRING
@@ -83,6 +89,65 @@
            END-IF
            .
 
+      * READ-LOG-ROTATION-SETTINGS - STREGSYSTEM_LOG_MAX_BYTES and
+      * STREGSYSTEM_LOG_KEEP override log-max-bytes/log-keep's
+      * built-in defaults, so a kiosk can tune retention without a
+      * config.txt round trip through every program that logs.
+       READ-LOG-ROTATION-SETTINGS.
+           MOVE SPACES TO log-max-bytes-val
+           ACCEPT log-max-bytes-val
+               FROM ENVIRONMENT "STREGSYSTEM_LOG_MAX_BYTES"
+           IF FUNCTION TRIM(log-max-bytes-val) NOT = SPACES
+               MOVE FUNCTION NUMVAL(log-max-bytes-val)
+                   TO log-max-bytes
+           END-IF
+
+           MOVE SPACES TO log-keep-val
+           ACCEPT log-keep-val FROM ENVIRONMENT "STREGSYSTEM_LOG_KEEP"
+           IF FUNCTION TRIM(log-keep-val) NOT = SPACES
+               MOVE FUNCTION NUMVAL(log-keep-val) TO log-keep
+           END-IF
+           .
+
+      * ROTATE-LOG-FILE-IF-NEEDED - When the sink's log file has
+      * already grown past log-max-bytes, shift it through numbered
+      * backups (logfile.1, logfile.2, ...) up to log-keep of them,
+      * oldest dropped, before this run appends another line. Done
+      * once per program's LOG-INIT rather than per LOG-EMIT line, so
+      * a busy kiosk isn't shelling out to check file size on every
+      * log call.
+       ROTATE-LOG-FILE-IF-NEEDED.
+           MOVE log-max-bytes TO log-max-bytes-text
+           MOVE log-keep TO log-keep-text
+
+           MOVE SPACES TO log-rotate-cmd
+           STRING
+               "if [ -f '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               "' ] && [ $(wc -c < '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               "') -gt " DELIMITED BY SIZE
+               FUNCTION TRIM(log-max-bytes-text) DELIMITED BY SIZE
+               " ]; then i=" DELIMITED BY SIZE
+               FUNCTION TRIM(log-keep-text) DELIMITED BY SIZE
+               "; while [ $i -ge 1 ]; do [ -f '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               ".'$i ] && mv '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               ".'$i '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               ".'$((i+1)); i=$((i-1)); done; mv '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               "' '" DELIMITED BY SIZE
+               FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+               ".1'; fi" DELIMITED BY SIZE
+               INTO log-rotate-cmd
+           END-STRING
+
+           CALL "SYSTEM" USING log-rotate-cmd
+           END-CALL
+           .
+
        LOG-EMIT.
            IF log-level < log-min-level
                EXIT PARAGRAPH
@@ -113,11 +178,73 @@
                END-STRING
                CALL "SYSTEM" USING log-cmd
                END-CALL
+           ELSE IF log-sink = "JSON"
+               PERFORM LOG-EMIT-JSON
            ELSE
                DISPLAY FUNCTION TRIM(log-line) UPON SYSERR
            END-IF
            .
 
+      * LOG-EMIT-JSON - One JSON object per line (timestamp, level,
+      * component, message) for STREGSYSTEM_LOG_SINK=JSON, so kiosk
+      * logs can be shipped straight into log aggregation instead of
+      * being grepped by hand off each box's flat-text log line.
+       LOG-EMIT-JSON.
+           MOVE SPACES TO log-json-ts
+           STRING
+               FUNCTION CURRENT-DATE(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(9:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(11:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(13:2) DELIMITED BY SIZE
+               INTO log-json-ts
+           END-STRING
+
+      *    Same-length swap only (INSPECT REPLACING requires it) -
+      *    good enough to keep messages from breaking JSON syntax
+      *    without a full string-length-changing escaper.
+           MOVE log-message TO log-json-msg
+           INSPECT log-json-msg REPLACING ALL '"' BY "'"
+           INSPECT log-json-msg REPLACING ALL X"0A" BY SPACE
+           INSPECT log-json-msg REPLACING ALL X"0D" BY SPACE
+
+           MOVE SPACES TO log-json-line
+           STRING
+               '{"timestamp":"' DELIMITED BY SIZE
+               FUNCTION TRIM(log-json-ts) DELIMITED BY SIZE
+               '","level":"' DELIMITED BY SIZE
+               FUNCTION TRIM(log-level-name) DELIMITED BY SIZE
+               '","component":"' DELIMITED BY SIZE
+               FUNCTION TRIM(log-component) DELIMITED BY SIZE
+               '","message":"' DELIMITED BY SIZE
+               FUNCTION TRIM(log-json-msg) DELIMITED BY SIZE
+               '"}' DELIMITED BY SIZE
+               INTO log-json-line
+           END-STRING
+
+           IF FUNCTION TRIM(log-file-path) NOT = SPACES
+               MOVE SPACES TO log-cmd
+               STRING
+                   "printf '%s\n' '" DELIMITED BY SIZE
+                   FUNCTION TRIM(log-json-line) DELIMITED BY SIZE
+                   "' >> '" DELIMITED BY SIZE
+                   FUNCTION TRIM(log-file-path) DELIMITED BY SIZE
+                   "'" DELIMITED BY SIZE
+                   INTO log-cmd
+               END-STRING
+               CALL "SYSTEM" USING log-cmd
+               END-CALL
+           ELSE
+               DISPLAY FUNCTION TRIM(log-json-line)
+           END-IF
+           .
+
        LOG-ERROR.
            MOVE 1 TO log-min-level
            MOVE "ERROR" TO log-level-name
