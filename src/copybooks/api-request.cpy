@@ -6,3 +6,4 @@
            05  api-room-id      PIC X(8).
            05  api-order        PIC X(64).
            05  api-username     PIC X(64).
+           05  api-raw-path     PIC X(200).
