@@ -0,0 +1,306 @@
+      ******************************************************************
+      * Author: Naitsabot
+      * Purpose: Environment/config settings check report
+      * Description:
+      *     Batch job that walks every environment variable and
+      *     config.txt key this system actually reads (scattered today
+      *     across logging-procedures.cob, stregsystem-api.cob,
+      *     http-client-curl.cob and json-decoder.cob) and prints
+      *     whether each is set, unset, or falling back to its default,
+      *     so standing up a new kiosk doesn't involve grepping five
+      *     source files to find out what can be configured.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIG-CHECK-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE
+               ASSIGN TO CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+        01 CONFIG-LINE          PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01 HOME-DIR              PIC X(256).
+       01 CONFIG-PATH           PIC X(256).
+       01 CONFIG-STATUS         PIC XX.
+       01 CONFIG-EOF            PIC 9 VALUE 0.
+
+       01 CONFIG-KEY            PIC X(30).
+       01 CONFIG-VALUE          PIC X(226).
+       01 CONFIG-DELIM-POS      PIC 9(4) COMP-5.
+
+      * URL-FROM-CONFIG/TIMEOUT-FROM-CONFIG - the two config.txt keys
+      * INIT-API-CONFIG/LOAD-API-CONFIG-FILE in stregsystem-api.cob
+      * read directly (URL= only applies when STREGSYSTEM_URL isn't
+      * already set; TIMEOUT= always applies).
+       01 URL-FROM-CONFIG       PIC X(226) VALUE SPACES.
+       01 TIMEOUT-FROM-CONFIG   PIC X(226) VALUE SPACES.
+
+       01 env-val               PIC X(256).
+       01 report-line           PIC X(78).
+
+      ******************************************************************
+      * SETTING-TABLE - one row per known setting this program checks.
+      * SETTING-KIND: "E" = environment variable, "C" = config.txt key.
+      * SETTING-DEFAULT is what the reading program falls back to when
+      * the setting is entirely absent (blank means "no fallback -
+      * feature simply stays off").
+      ******************************************************************
+       01 SETTING-TABLE.
+           05 SETTING-ROW OCCURS 12 TIMES.
+               10 SETTING-KIND      PIC X.
+               10 SETTING-NAME      PIC X(24).
+               10 SETTING-DEFAULT   PIC X(40).
+               10 SETTING-SOURCE    PIC X(24).
+
+       01 setting-idx            PIC 9(3) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "======================================"
+           DISPLAY "  STREGSYSTEM CONFIG/ENVIRONMENT CHECK"
+           DISPLAY "======================================"
+           PERFORM INIT-PATHS
+           PERFORM BUILD-SETTING-TABLE
+           PERFORM READ-CONFIG-FILE-KEYS
+           PERFORM VARYING setting-idx FROM 1 BY 1
+                   UNTIL setting-idx > 12
+               PERFORM CHECK-ONE-SETTING
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "Config file checked: " FUNCTION TRIM(CONFIG-PATH)
+           STOP RUN.
+
+       INIT-PATHS.
+           MOVE SPACES TO HOME-DIR
+           ACCEPT HOME-DIR FROM ENVIRONMENT "HOME"
+           IF FUNCTION TRIM(HOME-DIR) = SPACES
+               MOVE "/tmp" TO HOME-DIR
+           END-IF
+
+           MOVE SPACES TO CONFIG-PATH
+           STRING
+               FUNCTION TRIM(HOME-DIR) DELIMITED BY SIZE
+               "/.config/stregsystem-tui/config.txt" DELIMITED BY SIZE
+               INTO CONFIG-PATH
+           END-STRING
+           .
+
+      * BUILD-SETTING-TABLE - the eight environment variables this
+      * kiosk reads at startup, plus the two config.txt keys used for
+      * the URL and timeout.
+       BUILD-SETTING-TABLE.
+           MOVE "E" TO SETTING-KIND(1)
+           MOVE "STREGSYSTEM_URL" TO SETTING-NAME(1)
+           MOVE "https://stregsystem.fklub.dk" TO SETTING-DEFAULT(1)
+           MOVE "stregsystem-api.cob" TO SETTING-SOURCE(1)
+
+           MOVE "E" TO SETTING-KIND(2)
+           MOVE "STREGSYSTEM_LOG_LEVEL" TO SETTING-NAME(2)
+           MOVE SPACES TO SETTING-DEFAULT(2)
+           MOVE "logging-procedures.cob" TO SETTING-SOURCE(2)
+
+           MOVE "E" TO SETTING-KIND(3)
+           MOVE "STREGSYSTEM_LOG_SINK" TO SETTING-NAME(3)
+           MOVE "STDERR" TO SETTING-DEFAULT(3)
+           MOVE "logging-procedures.cob" TO SETTING-SOURCE(3)
+
+           MOVE "E" TO SETTING-KIND(4)
+           MOVE "STREGSYSTEM_LOG_FILE" TO SETTING-NAME(4)
+           MOVE SPACES TO SETTING-DEFAULT(4)
+           MOVE "logging-procedures.cob" TO SETTING-SOURCE(4)
+
+           MOVE "E" TO SETTING-KIND(5)
+           MOVE "LOG_LEVEL" TO SETTING-NAME(5)
+           MOVE SPACES TO SETTING-DEFAULT(5)
+           MOVE "logging-procedures.cob" TO SETTING-SOURCE(5)
+
+           MOVE "E" TO SETTING-KIND(6)
+           MOVE "COB_HTTP_CLIENT_LOG" TO SETTING-NAME(6)
+           MOVE SPACES TO SETTING-DEFAULT(6)
+           MOVE "logging-procedures.cob" TO SETTING-SOURCE(6)
+
+           MOVE "E" TO SETTING-KIND(7)
+           MOVE "XDG_RUNTIME_DIR" TO SETTING-NAME(7)
+           MOVE "(falls back to TMPDIR)" TO SETTING-DEFAULT(7)
+           MOVE "api.cob/http-client.cob"
+               TO SETTING-SOURCE(7)
+
+           MOVE "E" TO SETTING-KIND(8)
+           MOVE "TMPDIR" TO SETTING-NAME(8)
+           MOVE "/tmp" TO SETTING-DEFAULT(8)
+           MOVE "stregsystem-api.cob/http-client-curl.cob"
+               TO SETTING-SOURCE(8)
+
+           MOVE "E" TO SETTING-KIND(9)
+           MOVE "HOME" TO SETTING-NAME(9)
+           MOVE "/tmp" TO SETTING-DEFAULT(9)
+           MOVE "tui.cob/report programs" TO SETTING-SOURCE(9)
+
+           MOVE "C" TO SETTING-KIND(10)
+           MOVE "URL=" TO SETTING-NAME(10)
+           MOVE "(ignored when STREGSYSTEM_URL is set)"
+               TO SETTING-DEFAULT(10)
+           MOVE "stregsystem-api.cob" TO SETTING-SOURCE(10)
+
+           MOVE "C" TO SETTING-KIND(11)
+           MOVE "TIMEOUT=" TO SETTING-NAME(11)
+           MOVE "30" TO SETTING-DEFAULT(11)
+           MOVE "stregsystem-api.cob" TO SETTING-SOURCE(11)
+
+           MOVE "E" TO SETTING-KIND(12)
+           MOVE "COLUMNS" TO SETTING-NAME(12)
+           MOVE "80 (single-column layout under 84)"
+               TO SETTING-DEFAULT(12)
+           MOVE "tui.cob" TO SETTING-SOURCE(12)
+           .
+
+      * READ-CONFIG-FILE-KEYS - only URL=/TIMEOUT= are checked today;
+      * a missing config.txt is not an error, just leaves both blank.
+       READ-CONFIG-FILE-KEYS.
+           MOVE 0 TO CONFIG-EOF
+           OPEN INPUT CONFIG-FILE
+           IF CONFIG-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL CONFIG-EOF = 1
+               READ CONFIG-FILE
+                   AT END
+                       MOVE 1 TO CONFIG-EOF
+                   NOT AT END
+                       PERFORM SPLIT-CONFIG-LINE
+               END-READ
+           END-PERFORM
+           CLOSE CONFIG-FILE
+           .
+
+       SPLIT-CONFIG-LINE.
+           IF FUNCTION TRIM(CONFIG-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO CONFIG-DELIM-POS
+           INSPECT CONFIG-LINE TALLYING CONFIG-DELIM-POS
+               FOR CHARACTERS BEFORE INITIAL "="
+           ADD 1 TO CONFIG-DELIM-POS
+           IF CONFIG-DELIM-POS > FUNCTION LENGTH(FUNCTION TRIM
+                   (CONFIG-LINE))
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO CONFIG-KEY
+           MOVE SPACES TO CONFIG-VALUE
+           UNSTRING CONFIG-LINE DELIMITED BY "="
+               INTO CONFIG-KEY CONFIG-VALUE
+           END-UNSTRING
+           MOVE FUNCTION TRIM(CONFIG-KEY) TO CONFIG-KEY
+
+           IF CONFIG-KEY = "URL"
+               MOVE FUNCTION TRIM(CONFIG-VALUE) TO URL-FROM-CONFIG
+           END-IF
+           IF CONFIG-KEY = "TIMEOUT"
+               MOVE FUNCTION TRIM(CONFIG-VALUE) TO TIMEOUT-FROM-CONFIG
+           END-IF
+           .
+
+       CHECK-ONE-SETTING.
+           IF SETTING-KIND(setting-idx) = "E"
+               PERFORM CHECK-ENV-SETTING
+           ELSE
+               PERFORM CHECK-CONFIG-SETTING
+           END-IF
+           .
+
+       CHECK-ENV-SETTING.
+           MOVE SPACES TO env-val
+           ACCEPT env-val FROM ENVIRONMENT
+               FUNCTION TRIM(SETTING-NAME(setting-idx))
+           IF FUNCTION TRIM(env-val) NOT = SPACES
+               MOVE SPACES TO report-line
+               STRING
+                   "[SET]     " DELIMITED BY SIZE
+                   FUNCTION TRIM(SETTING-NAME(setting-idx))
+                       DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   FUNCTION TRIM(env-val) DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               DISPLAY FUNCTION TRIM(report-line)
+           ELSE
+               IF FUNCTION TRIM(SETTING-DEFAULT(setting-idx)) = SPACES
+                   MOVE SPACES TO report-line
+                   STRING
+                       "[UNSET]   " DELIMITED BY SIZE
+                       FUNCTION TRIM(SETTING-NAME(setting-idx))
+                           DELIMITED BY SIZE
+                       " (no fallback, see " DELIMITED BY SIZE
+                       FUNCTION TRIM(SETTING-SOURCE(setting-idx))
+                           DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO report-line
+                   END-STRING
+                   DISPLAY FUNCTION TRIM(report-line)
+               ELSE
+                   MOVE SPACES TO report-line
+                   STRING
+                       "[DEFAULT] " DELIMITED BY SIZE
+                       FUNCTION TRIM(SETTING-NAME(setting-idx))
+                           DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       FUNCTION TRIM(SETTING-DEFAULT(setting-idx))
+                           DELIMITED BY SIZE
+                       INTO report-line
+                   END-STRING
+                   DISPLAY FUNCTION TRIM(report-line)
+               END-IF
+           END-IF
+           .
+
+       CHECK-CONFIG-SETTING.
+           MOVE SPACES TO env-val
+           IF SETTING-NAME(setting-idx) = "URL="
+               MOVE URL-FROM-CONFIG TO env-val
+           ELSE
+               MOVE TIMEOUT-FROM-CONFIG TO env-val
+           END-IF
+
+           IF FUNCTION TRIM(env-val) NOT = SPACES
+               MOVE SPACES TO report-line
+               STRING
+                   "[SET]     " DELIMITED BY SIZE
+                   FUNCTION TRIM(SETTING-NAME(setting-idx))
+                       DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   FUNCTION TRIM(env-val) DELIMITED BY SIZE
+                   " (config.txt)" DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               DISPLAY FUNCTION TRIM(report-line)
+           ELSE
+               MOVE SPACES TO report-line
+               STRING
+                   "[DEFAULT] " DELIMITED BY SIZE
+                   FUNCTION TRIM(SETTING-NAME(setting-idx))
+                       DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(SETTING-DEFAULT(setting-idx))
+                       DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               DISPLAY FUNCTION TRIM(report-line)
+           END-IF
+           .
+
+       END PROGRAM CONFIG-CHECK-REPORT.
