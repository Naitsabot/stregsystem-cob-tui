@@ -19,11 +19,35 @@
            SELECT HTTP-RESPONSE-FILE
                ASSIGN TO WS-HTTP-RESPONSE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HTTP-STATUS-FILE
+               ASSIGN TO WS-HTTP-STATUS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HTTP-STATUS-FILE-STATUS.
+           SELECT QUEUE-FILE
+               ASSIGN TO WS-QUEUE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+           SELECT API-CONFIG-FILE
+               ASSIGN TO WS-API-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-API-CONFIG-STATUS.
+           SELECT CSV-IMPORT-FILE
+               ASSIGN TO WS-CSV-IMPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-IMPORT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD HTTP-RESPONSE-FILE.
-       01 HTTP-RESPONSE-LINE   PIC X(8192).
+       01 HTTP-RESPONSE-LINE   PIC X(65536).
+       FD HTTP-STATUS-FILE.
+       01 HTTP-STATUS-LINE     PIC X(16).
+       FD QUEUE-FILE.
+       01 QUEUE-LINE           PIC X(256).
+       FD API-CONFIG-FILE.
+       01 WS-API-CONFIG-LINE   PIC X(256).
+       FD CSV-IMPORT-FILE.
+       01 WS-CSV-IMPORT-LINE   PIC X(256).
 
        WORKING-STORAGE SECTION.
       * HTTP client request structure
@@ -35,17 +59,44 @@
        01 WS-TEMP-DIR          PIC X(256).
        01 WS-TEMP-DIR-ENV      PIC X(256).
        01 WS-HTTP-RESPONSE-PATH PIC X(256).
+       01 WS-HTTP-STATUS-PATH  PIC X(256).
+       01 WS-HTTP-STATUS-FILE-STATUS PIC XX.
        01 WS-TEMP-CMD          PIC X(512).
 
+      * Offline pending-sales queue (survives a kiosk restart while
+      * the backend is unreachable - see QUEUE-PENDING-SALE)
+       01 WS-HOME-DIR          PIC X(256).
+       01 WS-CONFIG-DIR        PIC X(256).
+       01 WS-QUEUE-PATH        PIC X(256).
+       01 WS-QUEUE-STATUS      PIC XX.
+       01 WS-QUEUE-ENTRY-COUNT PIC 9(4) COMP-5.
+       01 WS-QUEUE-ENTRIES.
+           05 WS-QUEUE-ENTRY OCCURS 200 TIMES PIC X(256).
+       01 WS-QUEUE-IDX         PIC 9(4) COMP-5.
+       01 WS-QUEUE-EOF         PIC 9 VALUE 0.
+       01 WS-QUEUE-MEMBER-ID   PIC X(8).
+       01 WS-QUEUE-ORDER       PIC X(64).
+       01 WS-QUEUE-ROOM-ID     PIC X(8).
+       01 WS-QUEUE-USERNAME    PIC X(64).
+
       * JSON decoder variables
-       01 json-input           PIC X(8192).
+      * json-input/parsed-output are sized to match JSON-DECODER's
+      * json-input-data/parsed-output-data LINKAGE items (see
+      * json-decoder.cob) - large enough for a full 500-row
+      * GET_ACTIVE_PRODUCTS/GET_MEMBER_SALES response, not just a
+      * single object.
+       01 json-input           PIC X(65536).
        01 parse-operation      PIC X(20).
-       01 parsed-output        PIC X(8192).
+       01 parsed-output        PIC X(65536).
        01 parse-status         PIC S9(9) COMP-5.
 
       * Parsed structures
        COPY "copybooks/parsed-member-info.cpy".
        COPY "copybooks/parsed-products.cpy".
+       COPY "copybooks/parsed-member-sales.cpy".
+       COPY "copybooks/parsed-sale-result.cpy".
+       COPY "copybooks/parsed-deposit-result.cpy".
+       COPY "copybooks/parsed-void-result.cpy".
        COPY "copybooks/product-dictionary.cpy".
 
       * Response parsing helpers
@@ -55,6 +106,8 @@
        01 product-line        PIC X(256).
        01 WS-IDX              PIC 99 COMP-5.
        01 response-bytes      PIC 9(6) COMP-5.
+       01 ADMIN-DICT-PRICE-TEXT  PIC X(16).
+       01 ADMIN-DICT-ACTIVE-TEXT PIC X(2).
 
       * centralized logging
        COPY "copybooks/logging.cpy".
@@ -62,8 +115,70 @@
       * one-time init guard for API setup
        01 api-init-done       PIC 9 VALUE 0.
 
-      * API configuration
+      * API configuration (env var and/or config.txt driven; see
+      * INIT-API-CONFIG)
        01 api-url              PIC X(200).
+       01 api-default-url      PIC X(200).
+       01 api-timeout          PIC 9(4) COMP-5 VALUE 30.
+       01 api-cacert           PIC X(200).
+       01 api-insecure         PIC 9 VALUE 0.
+       01 api-url-from-env     PIC 9 VALUE 0.
+       01 api-product-ttl      PIC 9(5) COMP-5 VALUE 60.
+      * TRANSPORT= config.txt setting - which HTTP-CLIENT module to
+      * CALL. Curl is the default and only transport that supports TLS
+      * options (req-cacert/req-insecure); the netcat fallback below is
+      * plain HTTP/1.1 only, for a kiosk box that has nc but not curl,
+      * or where curl's subprocess overhead is a measured problem.
+       01 api-transport         PIC X(10) VALUE "CURL".
+       01 WS-HTTP-CLIENT-PROGRAM PIC X(20) VALUE "HTTP-CLIENT".
+       01 dict-age-secs        PIC S9(9) COMP-5.
+       01 dict-now-secs        PIC S9(9) COMP-5.
+       01 dict-stamp-secs      PIC S9(9) COMP-5.
+       01 dict-fresh           PIC 9 VALUE 0.
+       01 api-active-room-id   PIC X(8).
+      * WS-LAST-DICT-URL - the api-url the product dictionary was last
+      * built/cached against. RESOLVE-BACKEND-FOR-ROOM invalidates the
+      * whole (room/backend-less) dictionary whenever the resolved
+      * api-url changes, since a room switch on a multi-tenant kiosk
+      * can point at an entirely different backend's product catalog
+      * and prices within the same PRODUCTTTL window.
+       01 WS-LAST-DICT-URL     PIC X(200).
+
+      * BACKENDS - config.txt's "BACKEND=name|url" lines (multi-tenant
+      * kiosk: two independently-hosted stregsystem instances served
+      * from one physical box) and the "ROOMBACKEND=room|name" lines
+      * that map a room id to one of them. A room with no mapping, or
+      * a kiosk with no BACKEND= lines at all, just keeps using the
+      * single api-url INIT-API-CONFIG already resolved.
+       01 backend-dir-work.
+           05 BACKEND-DIR-COUNT PIC 99 COMP-5 VALUE 0.
+           05 BACKEND-DIR-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY BACKEND-DIR-IDX.
+               10 BACKEND-DIR-NAME PIC X(32).
+               10 BACKEND-DIR-URL  PIC X(200).
+       01 room-backend-dir-work.
+           05 ROOM-BACKEND-COUNT PIC 99 COMP-5 VALUE 0.
+           05 ROOM-BACKEND-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY ROOM-BACKEND-IDX.
+               10 ROOM-BACKEND-ROOM PIC X(8).
+               10 ROOM-BACKEND-NAME PIC X(32).
+       01 WS-API-CONFIG-PATH   PIC X(256).
+       01 WS-API-CONFIG-STATUS PIC XX.
+       01 WS-API-CONFIG-EOF    PIC 9 VALUE 0.
+       01 WS-API-CONFIG-KEY    PIC X(30).
+       01 WS-API-CONFIG-VALUE  PIC X(200).
+
+      * CSV bulk import (offline event kiosk stocked from a local
+      * products.csv instead of a live products feed - see
+      * API-xADMIN-IMPORT-CSV)
+       01 WS-CSV-IMPORT-PATH   PIC X(256).
+       01 WS-CSV-IMPORT-STATUS PIC XX.
+       01 WS-CSV-IMPORT-EOF    PIC 9 VALUE 0.
+       01 WS-CSV-IMPORT-COUNT  PIC 9(4) COMP-5.
+       01 WS-CSV-FIELD-ID      PIC X(10).
+       01 WS-CSV-FIELD-NAME    PIC X(50).
+       01 WS-CSV-FIELD-PRICE   PIC X(10).
+       01 WS-CSV-FIELD-ACTIVE  PIC X(10).
 
        LINKAGE SECTION.
        COPY "copybooks/api-request.cpy".
@@ -80,6 +195,14 @@
            MOVE 0 TO sale-cost
            MOVE 0 TO sale-member-balance
            MOVE SPACES TO sale-message
+           MOVE 0 TO deposit-status
+           MOVE 0 TO deposit-amount
+           MOVE 0 TO deposit-member-balance
+           MOVE SPACES TO deposit-message
+           MOVE 0 TO void-status
+           MOVE 0 TO void-refund-amount
+           MOVE 0 TO void-member-balance
+           MOVE SPACES TO void-message
 
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 100
                MOVE SPACES TO sale-timestamp(WS-IDX)
@@ -89,8 +212,9 @@
            IF api-init-done = 0
                MOVE "STREGSYSTEM-API" TO log-component
                PERFORM LOG-INIT
-               PERFORM INIT-API-CONFIG
                PERFORM INIT-TEMP-DIR
+               PERFORM INIT-QUEUE-PATH
+               PERFORM INIT-API-CONFIG
                MOVE 1 TO api-init-done
            END-IF
 
@@ -101,10 +225,18 @@
            END-STRING
            PERFORM LOG-INFO
 
+           IF FUNCTION TRIM(api-room-id) NOT = SPACES
+               MOVE api-room-id TO api-active-room-id
+           END-IF
+           PERFORM RESOLVE-BACKEND-FOR-ROOM
 
            EVALUATE api-operation
                WHEN "xPOST_SALE"
                    PERFORM API-xPOST-SALE
+               WHEN "xPOST_DEPOSIT"
+                   PERFORM API-xPOST-DEPOSIT
+               WHEN "xPOST_VOID_SALE"
+                   PERFORM API-xPOST-VOID-SALE
                WHEN "xGET_ACTIVE_PRODUCTS"
                    PERFORM API-xGET-ACTIVE-PRODUCTS
                WHEN "xGET_NAMED_PRODUCTS"
@@ -113,8 +245,20 @@
                    PERFORM API-xGET-MEMBER-ID
                WHEN "xGET_MEMBER"
                    PERFORM API-xGET-MEMBER
+               WHEN "xGET_BALANCE"
+                   PERFORM API-xGET-BALANCE
                WHEN "xGET_MEMBER_SALES"
                    PERFORM API-xGET-MEMBER-SALES
+               WHEN "xGET_RAW"
+                   PERFORM API-xGET-RAW
+               WHEN "xRETRY_PENDING_SALES"
+                   PERFORM RETRY-PENDING-SALES
+               WHEN "xADMIN_GET_DICTIONARY"
+                   PERFORM API-xADMIN-GET-DICTIONARY
+               WHEN "xADMIN_CLEAR_DICTIONARY"
+                   PERFORM API-xADMIN-CLEAR-DICTIONARY
+               WHEN "xADMIN_IMPORT_CSV"
+                   PERFORM API-xADMIN-IMPORT-CSV
                WHEN "TEST"
                    PERFORM API-xGET-TEST
                WHEN OTHER
@@ -149,6 +293,12 @@
       *   }
       * }
        API-xGET-ACTIVE-PRODUCTS.
+           PERFORM CHECK-DICT-FRESHNESS
+           IF dict-fresh = 1
+               PERFORM BUILD-ACTIVE-PRODUCTS-FROM-CACHE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE SPACES TO log-message
            STRING "GET active products for room_id=" DELIMITED BY SIZE
                FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
@@ -157,6 +307,9 @@
            PERFORM LOG-INFO
            MOVE "GET" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
            STRING
                "/api/products/active_products?room_id="
                FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
@@ -171,11 +324,12 @@
            END-STRING
            PERFORM LOG-DEBUG
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            MOVE SPACES TO log-message
            MOVE http-response-status TO log-num-text
@@ -193,6 +347,7 @@
                    PERFORM PARSE-ACTIVE-PRODUCTS-LIST
                    MOVE "ACTIVE" TO dict-work-source
                    PERFORM LOAD-PRODUCTS-TO-DICTIONARY
+                   PERFORM STAMP-DICT-UPDATED
                END-IF
                MOVE "Active products fetched successfully"
                     TO log-message
@@ -202,6 +357,86 @@
                PERFORM LOG-WARN
            END-IF.
 
+      * CHECK-DICT-FRESHNESS - Set dict-fresh when the product
+      * dictionary already holds an active-products load stamped
+      * within api-product-ttl seconds (config.txt PRODUCTTTL=,
+      * default 60), so back-to-back kiosk visits within that window
+      * reuse the cached list instead of hitting the API again.
+       CHECK-DICT-FRESHNESS.
+           MOVE 0 TO dict-fresh
+           IF dict-entry-count > 0
+                   AND FUNCTION TRIM(dict-last-updated) NOT = SPACES
+               COMPUTE dict-stamp-secs =
+                   FUNCTION NUMVAL(dict-last-updated(9:2)) * 3600
+                   + FUNCTION NUMVAL(dict-last-updated(11:2)) * 60
+                   + FUNCTION NUMVAL(dict-last-updated(13:2))
+               COMPUTE dict-now-secs =
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 3600
+                   + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 60
+                   + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2))
+               IF dict-now-secs >= dict-stamp-secs
+                   COMPUTE dict-age-secs =
+                       dict-now-secs - dict-stamp-secs
+               ELSE
+      *            Crossed midnight since the load - treat the cache
+      *            as stale rather than compute a bogus negative age.
+                   MOVE api-product-ttl TO dict-age-secs
+                   ADD 1 TO dict-age-secs
+               END-IF
+               IF dict-age-secs <= api-product-ttl
+                   MOVE 1 TO dict-fresh
+               END-IF
+           END-IF
+           .
+
+      * STAMP-DICT-UPDATED - Record when the active-products cache
+      * was last refreshed from a live fetch, for CHECK-DICT-FRESHNESS
+      * to measure the TTL window against.
+       STAMP-DICT-UPDATED.
+           MOVE FUNCTION CURRENT-DATE TO dict-last-updated
+           .
+
+      * BUILD-ACTIVE-PRODUCTS-FROM-CACHE - Serve the dictionary's
+      * ACTIVE-sourced entries in the same "id<TAB>name<TAB>price"
+      * tab/newline shape PARSE-ACTIVE-PRODUCTS-LIST would have built
+      * from a live fetch, so KIOSK-INVENTORY-LOAD can't tell the
+      * difference between a fresh call and a cached one.
+       BUILD-ACTIVE-PRODUCTS-FROM-CACHE.
+           MOVE SPACES TO api-response-body
+           MOVE 1 TO response-pos
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > dict-entry-count
+               IF (dict-from-active(WS-IDX) OR dict-from-manual(WS-IDX))
+                       AND dict-prod-active(WS-IDX)
+                   MOVE dict-prod-price(WS-IDX) TO ADMIN-DICT-PRICE-TEXT
+                   MOVE SPACES TO product-line
+                   STRING
+                       FUNCTION TRIM(dict-prod-id(WS-IDX))
+                           DELIMITED BY SIZE
+                       X"09" DELIMITED BY SIZE
+                       FUNCTION TRIM(dict-prod-name(WS-IDX))
+                           DELIMITED BY SIZE
+                       X"09" DELIMITED BY SIZE
+                       FUNCTION TRIM(ADMIN-DICT-PRICE-TEXT)
+                           DELIMITED BY SIZE
+                       INTO product-line
+                   END-STRING
+                   STRING
+                       FUNCTION TRIM(product-line) DELIMITED BY SIZE
+                       X"0A" DELIMITED BY SIZE
+                       INTO api-response-body
+                       WITH POINTER response-pos
+                   END-STRING
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO api-response-status
+           MOVE "Active products served from freshness cache"
+               TO log-message
+           PERFORM LOG-INFO
+           .
+
       * GET /api/products/named_products
       *
       * Request: (no parameters)
@@ -215,6 +450,9 @@
 
            MOVE "GET" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
            MOVE "/api/products/named_products" TO req-path
            MOVE SPACES TO req-body
 
@@ -225,11 +463,12 @@
            END-STRING
            PERFORM LOG-DEBUG
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            MOVE SPACES TO log-message
            MOVE http-response-status TO log-num-text
@@ -271,6 +510,9 @@
 
            MOVE "GET" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
            STRING "/api/member/get_id?username="
                FUNCTION TRIM(api-username) DELIMITED BY SIZE
                INTO req-path
@@ -284,11 +526,12 @@
            END-STRING
            PERFORM LOG-DEBUG
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            MOVE SPACES TO log-message
            MOVE http-response-status TO log-num-text
@@ -328,6 +571,9 @@
 
            MOVE "GET" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
            STRING "/api/member?member_id="
                FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
                INTO req-path
@@ -341,11 +587,12 @@
            END-STRING
            PERFORM LOG-DEBUG
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            MOVE SPACES TO log-message
            MOVE http-response-status TO log-num-text
@@ -374,6 +621,65 @@
                PERFORM LOG-WARN
            END-IF.
 
+      * GET /api/member?member_id={member_id}, balance only.
+      * Same endpoint as API-xGET-MEMBER but with GET_BALANCE as the
+      * parse-operation instead of GET_MEMBER, so json-decoder.cob's
+      * existing PARSE-BALANCE (jq filter ".balance") runs instead of
+      * the full member-name/active/username parse - for screens
+      * (e.g. a "check my balance" kiosk shortcut) that only need the
+      * balance and shouldn't pay for or parse the rest of the payload.
+       API-xGET-BALANCE.
+           MOVE SPACES TO log-message
+           STRING "Fetching balance for id " DELIMITED BY SIZE
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+
+           MOVE "GET" TO req-method
+           MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
+           STRING "/api/member?member_id="
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               INTO req-path
+           END-STRING
+           MOVE SPACES TO req-body
+
+           MOVE SPACES TO log-message
+           STRING "Request path: " DELIMITED BY SIZE
+               FUNCTION TRIM(req-path) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           CALL WS-HTTP-CLIENT-PROGRAM USING
+               http-request-data
+               http-response-status
+           END-CALL
+           MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
+
+           MOVE SPACES TO log-message
+           MOVE http-response-status TO log-num-text
+           STRING "HTTP status: " DELIMITED BY SIZE
+               log-num-text DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           IF http-response-status = 0
+               PERFORM READ-HTTP-RESPONSE
+               MOVE "GET_BALANCE" TO parse-operation
+               PERFORM PARSE-JSON-RESPONSE
+               MOVE "Balance fetched successfully" TO log-message
+               PERFORM LOG-INFO
+           ELSE
+               MOVE "Balance fetch failed" TO log-message
+               PERFORM LOG-WARN
+           END-IF.
+
       * GET /api/member/sales?member_id={member_id}
       * Request: member id via query parameter
       * Response: list of a member's purchases
@@ -396,6 +702,9 @@
 
            MOVE "GET" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
            STRING "/api/member/sales?member_id="
                FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
                INTO req-path
@@ -409,11 +718,12 @@
            END-STRING
            PERFORM LOG-DEBUG
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            MOVE SPACES TO log-message
            MOVE http-response-status TO log-num-text
@@ -437,6 +747,65 @@
                PERFORM LOG-WARN
            END-IF.
 
+      * GET <api-raw-path>, admin-only ad hoc query passthrough.
+      * Takes an arbitrary req-path suffix in api-raw-path and returns
+      * whatever JSON comes back, run through json-decoder.cob's
+      * existing GET_VALUE/PARSE-GENERIC-VALUE (jq filter ".") instead
+      * of a dedicated parser, so staff can poke at an endpoint we
+      * haven't written a parser/copybook for yet. PIN-gating lives on
+      * the TUI side (see ADMIN-ENTRY) - this paragraph itself trusts
+      * whatever path it's given, the same as every other API-xGET-*
+      * paragraph here trusts its caller.
+       API-xGET-RAW.
+           MOVE SPACES TO log-message
+           STRING "Raw admin query: " DELIMITED BY SIZE
+               FUNCTION TRIM(api-raw-path) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+
+           MOVE "GET" TO req-method
+           MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
+           MOVE FUNCTION TRIM(api-raw-path) TO req-path
+           MOVE SPACES TO req-body
+
+           MOVE SPACES TO log-message
+           STRING "Request path: " DELIMITED BY SIZE
+               FUNCTION TRIM(req-path) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           CALL WS-HTTP-CLIENT-PROGRAM USING
+               http-request-data
+               http-response-status
+           END-CALL
+           MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
+
+           MOVE SPACES TO log-message
+           MOVE http-response-status TO log-num-text
+           STRING "HTTP status: " DELIMITED BY SIZE
+               log-num-text DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           IF http-response-status = 0
+               PERFORM READ-HTTP-RESPONSE
+               MOVE "GET_VALUE" TO parse-operation
+               PERFORM PARSE-JSON-RESPONSE
+               MOVE "Raw admin query fetched successfully"
+                   TO log-message
+               PERFORM LOG-INFO
+           ELSE
+               MOVE "Raw admin query fetch failed" TO log-message
+               PERFORM LOG-WARN
+           END-IF.
+
       * POST /api/sale
       * Request body:
       * {
@@ -488,6 +857,9 @@
 
            MOVE "POST" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
 
       *    Build buystring: username + space + product-id
            MOVE SPACES TO buystring
@@ -533,11 +905,12 @@
            END-STRING
            PERFORM LOG-TRACE
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            MOVE SPACES TO log-message
            MOVE http-response-status TO log-num-text
@@ -557,6 +930,12 @@
                             sale-message
                             sale-cost
                             sale-member-balance
+                            sale-promille
+                            sale-is-ballmer-peaking
+                            sale-caffeine
+                            sale-cups
+                            sale-is-coffee-master
+                            sale-hints
                    END-UNSTRING
                END-IF
                MOVE "Sale created successfully" TO log-message
@@ -571,21 +950,302 @@
                    ")" DELIMITED BY SIZE
                    INTO sale-message
                END-STRING
+               PERFORM QUEUE-PENDING-SALE
+           END-IF.
+
+      * API-xPOST-DEPOSIT - POST /api/deposit
+      * Request: member_id, amount, room (mirrors the buystring
+      * pattern in API-xPOST-SALE, minus the buystring itself since
+      * a deposit has no products - api-order carries the amount).
+      * Response: {"status":.., "msg":.., "values": {"amount":..,
+      * "member_balance":..}}, same shape as the sale response.
+       API-xPOST-DEPOSIT.
+           MOVE SPACES TO log-message
+           STRING "Creating deposit for room " DELIMITED BY SIZE
+               FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+
+           MOVE "/api/deposit" TO req-path
+
+           MOVE "POST" TO req-method
+           MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
+
+      *    Build JSON body:
+      *    {"member_id":..., "amount":..., "room":...}
+           MOVE SPACES TO req-body
+           STRING
+               '{"member_id":' DELIMITED BY SIZE
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               ',"amount":' DELIMITED BY SIZE
+               FUNCTION TRIM(api-order) DELIMITED BY SIZE
+               ',"room":' DELIMITED BY SIZE
+               FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
+               '}' DELIMITED BY SIZE
+               INTO req-body
+           END-STRING
+
+           MOVE SPACES TO log-message
+           STRING "POST_DEPOSIT member id: " DELIMITED BY SIZE
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           MOVE SPACES TO log-message
+           STRING "Request body: " DELIMITED BY SIZE
+               FUNCTION TRIM(req-body) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-TRACE
+
+           CALL WS-HTTP-CLIENT-PROGRAM USING
+               http-request-data
+               http-response-status
+           END-CALL
+           MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
+
+           MOVE SPACES TO log-message
+           MOVE http-response-status TO log-num-text
+           STRING "HTTP status: " DELIMITED BY SIZE
+               log-num-text DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           IF http-response-status = 0
+               PERFORM READ-HTTP-RESPONSE
+               MOVE "POST_DEPOSIT" TO parse-operation
+               PERFORM PARSE-JSON-RESPONSE
+               IF parse-status = 0
+                   UNSTRING parsed-output DELIMITED BY X"09"
+                       INTO deposit-status
+                            deposit-message
+                            deposit-amount
+                            deposit-member-balance
+                   END-UNSTRING
+               END-IF
+               MOVE "Deposit created successfully" TO log-message
+               PERFORM LOG-INFO
+           ELSE
+               MOVE "Deposit creation failed" TO log-message
+               PERFORM LOG-WARN
+               MOVE http-response-status TO deposit-status
+               MOVE http-response-status TO log-num-text
+               STRING "HTTP request failed (status " DELIMITED BY SIZE
+                   log-num-text DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO deposit-message
+               END-STRING
+           END-IF.
+
+      * API-xPOST-VOID-SALE - POST /api/sale/void
+      * Request: member_id, room (the void endpoint reverses that
+      * member's most recent sale in the given room - there is no
+      * sale id to reference since API-xPOST-SALE's own response
+      * never returns one).
+      * Response: {"status":.., "msg":.., "values": {"refund_amount":..,
+      * "member_balance":..}}, mirroring the sale/deposit response
+      * shape.
+       API-xPOST-VOID-SALE.
+           MOVE SPACES TO log-message
+           STRING "Voiding last sale for room " DELIMITED BY SIZE
+               FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+
+           MOVE "/api/sale/void" TO req-path
+
+           MOVE "POST" TO req-method
+           MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
+
+      *    Build JSON body: {"member_id":..., "room":...}
+           MOVE SPACES TO req-body
+           STRING
+               '{"member_id":' DELIMITED BY SIZE
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               ',"room":' DELIMITED BY SIZE
+               FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
+               '}' DELIMITED BY SIZE
+               INTO req-body
+           END-STRING
+
+           MOVE SPACES TO log-message
+           STRING "POST_VOID_SALE member id: " DELIMITED BY SIZE
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           MOVE SPACES TO log-message
+           STRING "Request body: " DELIMITED BY SIZE
+               FUNCTION TRIM(req-body) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-TRACE
+
+           CALL WS-HTTP-CLIENT-PROGRAM USING
+               http-request-data
+               http-response-status
+           END-CALL
+           MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
+
+           MOVE SPACES TO log-message
+           MOVE http-response-status TO log-num-text
+           STRING "HTTP status: " DELIMITED BY SIZE
+               log-num-text DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-DEBUG
+
+           IF http-response-status = 0
+               PERFORM READ-HTTP-RESPONSE
+               MOVE "POST_VOID_SALE" TO parse-operation
+               PERFORM PARSE-JSON-RESPONSE
+               IF parse-status = 0
+                   UNSTRING parsed-output DELIMITED BY X"09"
+                       INTO void-status
+                            void-message
+                            void-refund-amount
+                            void-member-balance
+                   END-UNSTRING
+               END-IF
+               MOVE "Void processed" TO log-message
+               PERFORM LOG-INFO
+           ELSE
+               MOVE "Void request failed" TO log-message
+               PERFORM LOG-WARN
+               MOVE http-response-status TO void-status
+               MOVE http-response-status TO log-num-text
+               STRING "HTTP request failed (status " DELIMITED BY SIZE
+                   log-num-text DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO void-message
+               END-STRING
            END-IF.
 
+      * QUEUE-PENDING-SALE - Persist a sale that failed to reach the
+      * server (curl/network failure) so it can be replayed later
+      * instead of simply being lost.
+       QUEUE-PENDING-SALE.
+           OPEN EXTEND QUEUE-FILE
+           IF WS-QUEUE-STATUS = "35"
+               OPEN OUTPUT QUEUE-FILE
+           END-IF
+
+           MOVE SPACES TO QUEUE-LINE
+           STRING
+               FUNCTION TRIM(api-member-id) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(api-order) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(api-room-id) DELIMITED BY SIZE
+               X"09" DELIMITED BY SIZE
+               FUNCTION TRIM(api-username) DELIMITED BY SIZE
+               INTO QUEUE-LINE
+           END-STRING
+           WRITE QUEUE-LINE
+           CLOSE QUEUE-FILE
+
+           MOVE "Sale queued for offline retry" TO log-message
+           PERFORM LOG-WARN
+           .
+
+      * RETRY-PENDING-SALES - Replay every queued sale against
+      * xPOST_SALE, in order. Entries that still fail are re-queued
+      * by API-xPOST-SALE/QUEUE-PENDING-SALE; entries that succeed
+      * are simply dropped from the rewritten queue file.
+       RETRY-PENDING-SALES.
+           MOVE 0 TO WS-QUEUE-ENTRY-COUNT
+           MOVE 0 TO WS-QUEUE-EOF
+
+           OPEN INPUT QUEUE-FILE
+           IF WS-QUEUE-STATUS = "35"
+               MOVE "No pending sales queue to replay" TO log-message
+               PERFORM LOG-DEBUG
+               MOVE 0 TO api-response-status
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-QUEUE-EOF = 1
+               READ QUEUE-FILE
+                   AT END
+                       MOVE 1 TO WS-QUEUE-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(QUEUE-LINE) NOT = SPACES AND
+                           WS-QUEUE-ENTRY-COUNT < 200
+                           ADD 1 TO WS-QUEUE-ENTRY-COUNT
+                           MOVE QUEUE-LINE
+                               TO WS-QUEUE-ENTRY(WS-QUEUE-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE QUEUE-FILE
+
+           MOVE SPACES TO log-message
+           MOVE WS-QUEUE-ENTRY-COUNT TO log-num-text
+           STRING "Replaying " DELIMITED BY SIZE
+               FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
+               " queued sale(s)" DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+
+      *    Truncate the queue; failed replays re-append themselves.
+           OPEN OUTPUT QUEUE-FILE
+           CLOSE QUEUE-FILE
+
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-ENTRY-COUNT
+               MOVE SPACES TO WS-QUEUE-MEMBER-ID
+               MOVE SPACES TO WS-QUEUE-ORDER
+               MOVE SPACES TO WS-QUEUE-ROOM-ID
+               MOVE SPACES TO WS-QUEUE-USERNAME
+               UNSTRING WS-QUEUE-ENTRY(WS-QUEUE-IDX)
+                   DELIMITED BY X"09"
+                   INTO WS-QUEUE-MEMBER-ID
+                        WS-QUEUE-ORDER
+                        WS-QUEUE-ROOM-ID
+                        WS-QUEUE-USERNAME
+               END-UNSTRING
+
+               MOVE WS-QUEUE-MEMBER-ID TO api-member-id
+               MOVE WS-QUEUE-ORDER TO api-order
+               MOVE WS-QUEUE-ROOM-ID TO api-room-id
+               MOVE WS-QUEUE-USERNAME TO api-username
+               PERFORM API-xPOST-SALE
+           END-PERFORM
+
+           MOVE 0 TO api-response-status
+           .
+
        API-xGET-TEST.
            MOVE "Calling test endpoint" TO log-message
            PERFORM LOG-INFO
            MOVE "GET" TO req-method
            MOVE api-url TO req-url
+           MOVE api-timeout TO req-timeout
+           MOVE api-cacert TO req-cacert
+           MOVE api-insecure TO req-insecure
            MOVE "/test" TO req-path
            MOVE SPACES TO req-body
 
-           CALL "HTTP-CLIENT" USING
+           CALL WS-HTTP-CLIENT-PROGRAM USING
                http-request-data
                http-response-status
            END-CALL
            MOVE http-response-status TO api-response-status
+           PERFORM READ-HTTP-STATUS-CODE
 
            IF http-response-status = 0
                MOVE "Test endpoint call successful" TO log-message
@@ -636,6 +1296,46 @@
            PERFORM LOG-DEBUG
            .
 
+      * READ-HTTP-STATUS-CODE - Load the "%{http_code}" curl wrote
+      * next to the response body into api-http-status, and log a
+      * note distinguishing a connect/transport failure (curl's own
+      * non-zero exit code, http-response-status) from an HTTP-level
+      * error status (curl completed fine but the server answered
+      * with something other than 2xx). A missing status file (the
+      * request never got as far as curl, or an older http-client
+      * variant is in use) just leaves api-http-status at zero.
+       READ-HTTP-STATUS-CODE.
+           MOVE 0 TO api-http-status
+           OPEN INPUT HTTP-STATUS-FILE
+           IF WS-HTTP-STATUS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ HTTP-STATUS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(HTTP-STATUS-LINE)
+                       TO api-http-status
+           END-READ
+
+           CLOSE HTTP-STATUS-FILE
+
+           IF http-response-status NOT = 0
+               MOVE "Connect failure (transport error, no HTTP status)"
+                   TO log-message
+               PERFORM LOG-WARN
+           ELSE IF api-http-status < 200 OR api-http-status > 299
+               MOVE SPACES TO log-message
+               MOVE api-http-status TO log-num-text
+               STRING "HTTP error status " DELIMITED BY SIZE
+                   FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
+                   INTO log-message
+               END-STRING
+               PERFORM LOG-WARN
+           END-IF
+           .
+
       * PARSE-JSON-RESPONSE - Run JSON-DECODER and store output
        PARSE-JSON-RESPONSE.
            MOVE SPACES TO parsed-output
@@ -678,6 +1378,7 @@
       * PARSE-ACTIVE-PRODUCTS-LIST - Parse tab-delimited lines
        PARSE-ACTIVE-PRODUCTS-LIST.
            MOVE 0 TO products-count
+           MOVE 0 TO products-truncated
            MOVE 1 TO line-pos
 
            PERFORM UNTIL line-pos >
@@ -689,13 +1390,15 @@
                END-UNSTRING
 
                IF FUNCTION TRIM(product-line) NOT = SPACES
-                   IF products-count < 100
+                   IF products-count < 500
                        ADD 1 TO products-count
                        UNSTRING product-line DELIMITED BY X"09"
                            INTO prod-id(products-count)
                                 prod-name(products-count)
                                 prod-price(products-count)
                        END-UNSTRING
+                   ELSE
+                       MOVE 1 TO products-truncated
                    END-IF
                END-IF
            END-PERFORM
@@ -707,11 +1410,18 @@
                INTO log-message
            END-STRING
            PERFORM LOG-DEBUG
+
+           IF products-truncated = 1
+               MOVE "Active products list truncated at 500 rows"
+                   TO log-message
+               PERFORM LOG-WARN
+           END-IF
            .
 
       * PARSE-NAMED-PRODUCTS-LIST - Parse tab-delimited lines
        PARSE-NAMED-PRODUCTS-LIST.
            MOVE 0 TO products-count
+           MOVE 0 TO products-truncated
            MOVE 1 TO line-pos
 
            PERFORM UNTIL line-pos >
@@ -723,13 +1433,15 @@
                END-UNSTRING
 
                IF FUNCTION TRIM(product-line) NOT = SPACES
-                   IF products-count < 100
+                   IF products-count < 500
                        ADD 1 TO products-count
                        UNSTRING product-line DELIMITED BY X"09"
                            INTO prod-name(products-count)
                                 prod-id(products-count)
                        END-UNSTRING
                        MOVE 0 TO prod-price(products-count)
+                   ELSE
+                       MOVE 1 TO products-truncated
                    END-IF
                END-IF
            END-PERFORM
@@ -741,11 +1453,18 @@
                INTO log-message
            END-STRING
            PERFORM LOG-DEBUG
+
+           IF products-truncated = 1
+               MOVE "Named products list truncated at 500 rows"
+                   TO log-message
+               PERFORM LOG-WARN
+           END-IF
            .
 
       * PARSE-MEMBER-SALES-LIST - Parse tab-delimited lines
        PARSE-MEMBER-SALES-LIST.
            MOVE 0 TO member-sales-count
+           MOVE 0 TO member-sales-truncated
            MOVE 1 TO line-pos
 
            PERFORM UNTIL line-pos >
@@ -757,13 +1476,15 @@
                END-UNSTRING
 
                IF FUNCTION TRIM(product-line) NOT = SPACES
-                   IF member-sales-count < 100
+                   IF member-sales-count < 500
                        ADD 1 TO member-sales-count
                        UNSTRING product-line DELIMITED BY X"09"
                            INTO sale-timestamp(member-sales-count)
                                 sale-product(member-sales-count)
                                 sale-price(member-sales-count)
                        END-UNSTRING
+                   ELSE
+                       MOVE 1 TO member-sales-truncated
                    END-IF
                END-IF
            END-PERFORM
@@ -775,6 +1496,190 @@
                INTO log-message
            END-STRING
            PERFORM LOG-DEBUG
+
+           IF member-sales-truncated = 1
+               MOVE "Member sales list truncated at 500 rows"
+                   TO log-message
+               PERFORM LOG-WARN
+           END-IF
+           .
+
+      * API-xADMIN-GET-DICTIONARY - Format the in-memory product
+      * dictionary (populated by the ACTIVE/NAMED products fetches
+      * above) into tab-delimited "id<TAB>name<TAB>price<TAB>active
+      * <TAB>source" lines in api-response-body, the same
+      * tab/newline-delimited shape xGET_MEMBER_SALES already hands
+      * back, so the TUI admin screen can list it without new
+      * plumbing.
+       API-xADMIN-GET-DICTIONARY.
+           MOVE SPACES TO api-response-body
+           MOVE 1 TO response-pos
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > dict-entry-count
+               MOVE SPACES TO product-line
+               MOVE dict-prod-price(WS-IDX) TO ADMIN-DICT-PRICE-TEXT
+               MOVE dict-is-active(WS-IDX) TO ADMIN-DICT-ACTIVE-TEXT
+               STRING
+                   FUNCTION TRIM(dict-prod-id(WS-IDX))
+                       DELIMITED BY SIZE
+                   X"09" DELIMITED BY SIZE
+                   FUNCTION TRIM(dict-prod-name(WS-IDX))
+                       DELIMITED BY SIZE
+                   X"09" DELIMITED BY SIZE
+                   FUNCTION TRIM(ADMIN-DICT-PRICE-TEXT)
+                       DELIMITED BY SIZE
+                   X"09" DELIMITED BY SIZE
+                   FUNCTION TRIM(ADMIN-DICT-ACTIVE-TEXT)
+                       DELIMITED BY SIZE
+                   X"09" DELIMITED BY SIZE
+                   FUNCTION TRIM(dict-source(WS-IDX))
+                       DELIMITED BY SIZE
+                   INTO product-line
+               END-STRING
+               STRING
+                   FUNCTION TRIM(product-line) DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   INTO api-response-body
+                   WITH POINTER response-pos
+               END-STRING
+           END-PERFORM
+
+           MOVE 0 TO api-response-status
+           MOVE SPACES TO log-message
+           MOVE dict-entry-count TO log-num-text
+           STRING "Admin dictionary dump: " DELIMITED BY SIZE
+               log-num-text DELIMITED BY SIZE
+               " entries" DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+           .
+
+      * API-xADMIN-CLEAR-DICTIONARY - Force-clear the product
+      * dictionary and reload it from the active-products endpoint for
+      * api-room-id, for admin use when the cached dictionary looks
+      * stale.
+       API-xADMIN-CLEAR-DICTIONARY.
+           PERFORM CLEAR-DICTIONARY
+           PERFORM API-xGET-ACTIVE-PRODUCTS
+
+           MOVE SPACES TO log-message
+           MOVE dict-entry-count TO log-num-text
+           STRING "Admin dictionary reload: " DELIMITED BY SIZE
+               log-num-text DELIMITED BY SIZE
+               " entries reloaded" DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+           .
+
+      * API-xADMIN-IMPORT-CSV - Bulk-load "id,name,price,active" lines
+      * from a local products.csv (same config dir as config.txt) into
+      * the product dictionary with dict-source "MANUAL", so a one-off
+      * event kiosk with no network access at all can still be stocked
+      * with a known price list and let BUY-ORDER work against it via
+      * the offline pending-sales queue. active is optional and
+      * defaults to 1 (on) when the column is left blank. MANUAL is
+      * the lowest-precedence dict-source (see MERGE-DICTIONARY-ENTRY),
+      * so importing the same CSV again after the kiosk comes back
+      * online can never clobber a live ACTIVE/NAMED price.
+       API-xADMIN-IMPORT-CSV.
+           MOVE 0 TO WS-CSV-IMPORT-COUNT
+           MOVE 0 TO WS-CSV-IMPORT-EOF
+           MOVE SPACES TO WS-CSV-IMPORT-PATH
+           STRING
+               FUNCTION TRIM(WS-CONFIG-DIR) DELIMITED BY SIZE
+               "/products.csv" DELIMITED BY SIZE
+               INTO WS-CSV-IMPORT-PATH
+           END-STRING
+
+           OPEN INPUT CSV-IMPORT-FILE
+           IF WS-CSV-IMPORT-STATUS = "35"
+               MOVE 1 TO api-response-status
+               MOVE SPACES TO log-message
+               STRING "CSV import file not found: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-IMPORT-PATH) DELIMITED BY SIZE
+                   INTO log-message
+               END-STRING
+               PERFORM LOG-WARN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-CSV-IMPORT-EOF = 1
+               READ CSV-IMPORT-FILE
+                   AT END
+                       MOVE 1 TO WS-CSV-IMPORT-EOF
+                   NOT AT END
+                       PERFORM IMPORT-ONE-CSV-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CSV-IMPORT-FILE
+           PERFORM STAMP-DICT-UPDATED
+
+           MOVE 0 TO api-response-status
+           MOVE SPACES TO log-message
+           MOVE WS-CSV-IMPORT-COUNT TO log-num-text
+           STRING "CSV import: " DELIMITED BY SIZE
+               FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
+               " products loaded from " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-IMPORT-PATH) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+           .
+
+      * IMPORT-ONE-CSV-LINE - Split one "id,name,price,active" line
+      * (blank lines and a leading "id,name,price,active" header line
+      * are both skipped) and add it to the dictionary as MANUAL.
+       IMPORT-ONE-CSV-LINE.
+           IF FUNCTION TRIM(WS-CSV-IMPORT-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CSV-FIELD-ID
+           MOVE SPACES TO WS-CSV-FIELD-NAME
+           MOVE SPACES TO WS-CSV-FIELD-PRICE
+           MOVE SPACES TO WS-CSV-FIELD-ACTIVE
+           UNSTRING WS-CSV-IMPORT-LINE DELIMITED BY ","
+               INTO WS-CSV-FIELD-ID
+                    WS-CSV-FIELD-NAME
+                    WS-CSV-FIELD-PRICE
+                    WS-CSV-FIELD-ACTIVE
+           END-UNSTRING
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CSV-FIELD-ID))
+                   = "ID"
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION TRIM(WS-CSV-FIELD-ID) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-CSV-FIELD-ID) TO dict-search-id
+           MOVE FUNCTION TRIM(WS-CSV-FIELD-NAME) TO dict-work-name
+           MOVE FUNCTION NUMVAL(WS-CSV-FIELD-PRICE) TO dict-work-price
+           IF FUNCTION TRIM(WS-CSV-FIELD-ACTIVE) = SPACES
+               MOVE 1 TO dict-work-active
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-CSV-FIELD-ACTIVE)
+                   TO dict-work-active
+           END-IF
+           MOVE "MANUAL" TO dict-work-source
+
+           PERFORM ADD-TO-DICTIONARY
+           IF dict-full
+               MOVE SPACES TO log-message
+               STRING "CSV import: dictionary full, dropping "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-FIELD-ID) DELIMITED BY SIZE
+                   INTO log-message
+               END-STRING
+               PERFORM LOG-WARN
+           ELSE
+               ADD 1 TO WS-CSV-IMPORT-COUNT
+           END-IF
            .
 
       * Product dictionary helper procedures
@@ -816,6 +1721,13 @@
                INTO WS-HTTP-RESPONSE-PATH
            END-STRING
 
+           MOVE SPACES TO WS-HTTP-STATUS-PATH
+           STRING
+               FUNCTION TRIM(WS-TEMP-DIR) DELIMITED BY SIZE
+               "/http-status.txt" DELIMITED BY SIZE
+               INTO WS-HTTP-STATUS-PATH
+           END-STRING
+
            MOVE SPACES TO log-message
            STRING "HTTP response path: " DELIMITED BY SIZE
                FUNCTION TRIM(WS-HTTP-RESPONSE-PATH) DELIMITED BY SIZE
@@ -824,12 +1736,71 @@
            PERFORM LOG-DEBUG
            .
 
+       INIT-QUEUE-PATH.
+           MOVE SPACES TO WS-HOME-DIR
+           ACCEPT WS-HOME-DIR FROM ENVIRONMENT "HOME"
+           IF FUNCTION TRIM(WS-HOME-DIR) = SPACES
+               MOVE "/tmp" TO WS-HOME-DIR
+           END-IF
+
+           MOVE SPACES TO WS-CONFIG-DIR
+           STRING
+               FUNCTION TRIM(WS-HOME-DIR) DELIMITED BY SIZE
+               "/.config/stregsystem-tui" DELIMITED BY SIZE
+               INTO WS-CONFIG-DIR
+           END-STRING
+
+           MOVE SPACES TO WS-TEMP-CMD
+           STRING
+               "mkdir -p " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CONFIG-DIR) DELIMITED BY SIZE
+               INTO WS-TEMP-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP-CMD
+           END-CALL
+
+           MOVE SPACES TO WS-QUEUE-PATH
+           STRING
+               FUNCTION TRIM(WS-CONFIG-DIR) DELIMITED BY SIZE
+               "/pending-sales.txt" DELIMITED BY SIZE
+               INTO WS-QUEUE-PATH
+           END-STRING
+           .
+
        INIT-API-CONFIG.
       *    Read environment variable for API configuration
+           MOVE 0 TO api-url-from-env
            ACCEPT api-url FROM ENVIRONMENT "STREGSYSTEM_URL"
-           IF api-url = SPACES
+           IF FUNCTION TRIM(api-url) NOT = SPACES
+               MOVE 1 TO api-url-from-env
+           END-IF
+
+      *    Fall back to config.txt's URL=/TIMEOUT= lines (same config
+      *    dir as TUI's LOAD-CONFIG) when not overridden by the
+      *    environment, so a kiosk can point at a test server without
+      *    exporting STREGSYSTEM_URL.
+           PERFORM LOAD-API-CONFIG-FILE
+
+           IF FUNCTION TRIM(api-url) = SPACES
                MOVE "https://stregsystem.fklub.dk" TO api-url
            END-IF
+           MOVE api-url TO api-default-url
+
+      *    TRANSPORT=netcat selects the plain-HTTP netcat fallback
+      *    module; anything else (including no TRANSPORT= line at all)
+      *    keeps the curl module that has always been the default.
+           IF api-transport = "NETCAT"
+               MOVE "HTTP-CLIENT-NC" TO WS-HTTP-CLIENT-PROGRAM
+           ELSE
+               MOVE "HTTP-CLIENT" TO WS-HTTP-CLIENT-PROGRAM
+           END-IF
+
+           MOVE SPACES TO log-message
+           STRING "HTTP transport: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-HTTP-CLIENT-PROGRAM) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
 
            MOVE SPACES TO log-message
            STRING "API base URL: " DELIMITED BY SIZE
@@ -837,4 +1808,154 @@
                INTO log-message
            END-STRING
            PERFORM LOG-INFO
+
+           MOVE SPACES TO log-message
+           MOVE api-timeout TO log-num-text
+           STRING "API timeout (seconds): " DELIMITED BY SIZE
+               FUNCTION TRIM(log-num-text) DELIMITED BY SIZE
+               INTO log-message
+           END-STRING
+           PERFORM LOG-INFO
+           .
+
+      * LOAD-API-CONFIG-FILE - Read URL=/TIMEOUT= from config.txt.
+      * URL= is only applied when STREGSYSTEM_URL wasn't already set
+      * in the environment (env var wins); TIMEOUT= always applies
+      * since there is no equivalent environment variable today.
+       LOAD-API-CONFIG-FILE.
+           MOVE SPACES TO WS-API-CONFIG-PATH
+           STRING
+               FUNCTION TRIM(WS-CONFIG-DIR) DELIMITED BY SIZE
+               "/config.txt" DELIMITED BY SIZE
+               INTO WS-API-CONFIG-PATH
+           END-STRING
+
+           MOVE 0 TO WS-API-CONFIG-EOF
+           OPEN INPUT API-CONFIG-FILE
+           IF WS-API-CONFIG-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-API-CONFIG-EOF = 1
+               READ API-CONFIG-FILE
+                   AT END
+                       MOVE 1 TO WS-API-CONFIG-EOF
+                   NOT AT END
+                       MOVE SPACES TO WS-API-CONFIG-KEY
+                       MOVE SPACES TO WS-API-CONFIG-VALUE
+                       UNSTRING WS-API-CONFIG-LINE DELIMITED BY "="
+                           INTO WS-API-CONFIG-KEY
+                                WS-API-CONFIG-VALUE
+                       END-UNSTRING
+
+                       MOVE FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(WS-API-CONFIG-KEY))
+                           TO WS-API-CONFIG-KEY
+
+                       IF WS-API-CONFIG-KEY = "URL"
+                               AND api-url-from-env = 0
+                           MOVE FUNCTION TRIM(WS-API-CONFIG-VALUE)
+                               TO api-url
+                       ELSE IF WS-API-CONFIG-KEY = "TIMEOUT"
+                           MOVE FUNCTION NUMVAL(WS-API-CONFIG-VALUE)
+                               TO api-timeout
+                       ELSE IF WS-API-CONFIG-KEY = "CACERT"
+                           MOVE FUNCTION TRIM(WS-API-CONFIG-VALUE)
+                               TO api-cacert
+                       ELSE IF WS-API-CONFIG-KEY = "INSECURE"
+                           MOVE FUNCTION NUMVAL(WS-API-CONFIG-VALUE)
+                               TO api-insecure
+                       ELSE IF WS-API-CONFIG-KEY = "PRODUCTTTL"
+                           MOVE FUNCTION NUMVAL(WS-API-CONFIG-VALUE)
+                               TO api-product-ttl
+                       ELSE IF WS-API-CONFIG-KEY = "BACKEND"
+                           PERFORM PARSE-BACKEND-CONFIG-VALUE
+                       ELSE IF WS-API-CONFIG-KEY = "ROOMBACKEND"
+                           PERFORM PARSE-ROOM-BACKEND-CONFIG-VALUE
+                       ELSE IF WS-API-CONFIG-KEY = "TRANSPORT"
+                           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               WS-API-CONFIG-VALUE)) TO api-transport
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE API-CONFIG-FILE
+           .
+
+      * PARSE-BACKEND-CONFIG-VALUE - Split one "name|url" BACKEND=
+      * config.txt line into the next free BACKEND-DIR-ENTRY slot. "|"
+      * is used rather than ":" since a stregsystem URL itself
+      * contains colons (https://...).
+       PARSE-BACKEND-CONFIG-VALUE.
+           IF BACKEND-DIR-COUNT < 10
+               ADD 1 TO BACKEND-DIR-COUNT
+               MOVE SPACES TO BACKEND-DIR-NAME(BACKEND-DIR-COUNT)
+               MOVE SPACES TO BACKEND-DIR-URL(BACKEND-DIR-COUNT)
+               UNSTRING WS-API-CONFIG-VALUE DELIMITED BY "|"
+                   INTO BACKEND-DIR-NAME(BACKEND-DIR-COUNT)
+                        BACKEND-DIR-URL(BACKEND-DIR-COUNT)
+               END-UNSTRING
+           END-IF
+           .
+
+      * PARSE-ROOM-BACKEND-CONFIG-VALUE - Split one "room|name"
+      * ROOMBACKEND= config.txt line into the next free
+      * ROOM-BACKEND-ENTRY slot, mapping a room id to one of the
+      * BACKEND-DIR-ENTRY names above.
+       PARSE-ROOM-BACKEND-CONFIG-VALUE.
+           IF ROOM-BACKEND-COUNT < 20
+               ADD 1 TO ROOM-BACKEND-COUNT
+               MOVE SPACES TO ROOM-BACKEND-ROOM(ROOM-BACKEND-COUNT)
+               MOVE SPACES TO ROOM-BACKEND-NAME(ROOM-BACKEND-COUNT)
+               UNSTRING WS-API-CONFIG-VALUE DELIMITED BY "|"
+                   INTO ROOM-BACKEND-ROOM(ROOM-BACKEND-COUNT)
+                        ROOM-BACKEND-NAME(ROOM-BACKEND-COUNT)
+               END-UNSTRING
+           END-IF
+           .
+
+      * RESOLVE-BACKEND-FOR-ROOM - Point api-url at whichever backend
+      * ROOMBACKEND= maps api-active-room-id to, if any. Runs on every
+      * API call (not just once at INIT-API-CONFIG time) since a
+      * multi-tenant kiosk can switch rooms - and therefore backends -
+      * without restarting the process. A room with no mapping, or no
+      * BACKEND= lines configured at all, leaves api-url exactly as
+      * INIT-API-CONFIG resolved it.
+       RESOLVE-BACKEND-FOR-ROOM.
+           MOVE api-default-url TO api-url
+           IF BACKEND-DIR-COUNT > 0
+                   AND FUNCTION TRIM(api-active-room-id) NOT = SPACES
+               PERFORM VARYING ROOM-BACKEND-IDX FROM 1 BY 1
+                       UNTIL ROOM-BACKEND-IDX > ROOM-BACKEND-COUNT
+                   IF ROOM-BACKEND-ROOM(ROOM-BACKEND-IDX)
+                           = api-active-room-id
+                       PERFORM VARYING BACKEND-DIR-IDX FROM 1 BY 1
+                               UNTIL BACKEND-DIR-IDX > BACKEND-DIR-COUNT
+                           IF BACKEND-DIR-NAME(BACKEND-DIR-IDX)
+                                   = ROOM-BACKEND-NAME(ROOM-BACKEND-IDX)
+                               MOVE BACKEND-DIR-URL(BACKEND-DIR-IDX)
+                                   TO api-url
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+      *    The product dictionary carries no room/backend dimension of
+      *    its own - invalidate it whenever the resolved backend
+      *    changes so a room switch can't serve a previous room's
+      *    cached prices/products through CHECK-DICT-FRESHNESS.
+           IF FUNCTION TRIM(WS-LAST-DICT-URL) NOT = SPACES
+                   AND api-url NOT = WS-LAST-DICT-URL
+               PERFORM CLEAR-DICTIONARY
+               MOVE SPACES TO log-message
+               STRING "Backend changed for room " DELIMITED BY SIZE
+                   FUNCTION TRIM(api-active-room-id) DELIMITED BY SIZE
+                   " - product dictionary invalidated"
+                   DELIMITED BY SIZE
+                   INTO log-message
+               END-STRING
+               PERFORM LOG-INFO
+           END-IF
+           MOVE api-url TO WS-LAST-DICT-URL
            .
