@@ -4,11 +4,23 @@
       * Description:
       *     Generic HTTP client that can be called from other programs
       *     Supports GET and POST methods
-      *     Natcat implementation, with host and port specification
-      *     (*Deprecated*, but interesting)
+      *     Netcat implementation, selected via TRANSPORT=netcat in
+      *     config.txt for a kiosk box that has nc but not curl, or
+      *     where curl's subprocess overhead is a measured problem.
+      *     Shares the same req-method/req-url/req-path/req-body
+      *     LINKAGE contract as http-client-curl.cob's HTTP-CLIENT, so
+      *     stregsystem-api.cob can CALL either one through the same
+      *     WS-HTTP-CLIENT-PROGRAM variable, and writes its response
+      *     body/status to the same temp files so READ-HTTP-RESPONSE/
+      *     READ-HTTP-STATUS-CODE don't need to know which transport
+      *     ran.
+      *     Plain HTTP/1.1 only - GNU netcat has no TLS support, so
+      *     req-cacert/req-insecure are accepted for LINKAGE
+      *     compatibility but an https:// req-url is rejected rather
+      *     than silently sent in the clear.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HTTP-CLIENT.
+       PROGRAM-ID. HTTP-CLIENT-NC.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -20,41 +32,68 @@
        01 crlf                 PIC X(2) VALUE X"0D0A".
        01 system-cmd           PIC X(2000).
        01 system-cmd-full      PIC X(4400).
+       01 split-cmd            PIC X(600).
        01 system-result        PIC S9(9) COMP-5.
        01 body-length          PIC 9(5).
+       01 raw-output-file      PIC X(256).
+       01 response-output-file PIC X(256).
+       01 status-code-output-file PIC X(256).
+       01 WS-TEMP-DIR          PIC X(256).
+       01 WS-TEMP-DIR-ENV      PIC X(256).
+       01 WS-TEMP-CMD          PIC X(512).
+       01 WS-NC-TIMEOUT-TEXT   PIC Z(4)9.
       * centralized logging
        COPY "copybooks/logging.cpy".
 
       * one-time init guard for http client
        01 http-init-done       PIC 9 VALUE 0.
 
+      * URL-PARSE-WORK - req-url split into scheme/host/port so a
+      * netcat command line can be built the same way for every
+      * caller, since req-url/req-path (not req-host/req-port) is the
+      * shared LINKAGE contract's own way of naming the target.
+       01 URL-PARSE-WORK.
+           05 URL-IS-TLS        PIC 9 VALUE 0.
+           05 URL-HOST          PIC X(100).
+           05 URL-PORT          PIC X(10).
+           05 URL-REST          PIC X(200).
+           05 URL-COLON-POS     PIC 9(4) COMP-5.
+           05 URL-SLASH-POS     PIC 9(4) COMP-5.
+
        LINKAGE SECTION.
-       01 http-request-data.
-           05 req-method       PIC X(10).
-           05 req-url          PIC X(200).
-           05 req-host         PIC X(100).
-           05 req-port         PIC X(10).
-           05 req-path         PIC X(200).
-           05 req-body         PIC X(1000).
-       01 http-response-status PIC S9(9) COMP-5.
+       COPY "copybooks/http-request.cpy".
+       COPY "copybooks/http-response-status.cpy".
 
        PROCEDURE DIVISION USING http-request-data
                                 http-response-status.
 
        MAIN-LOGIC.
            IF http-init-done = 0
-               MOVE "HTTP-CLIENT" TO log-component
+               MOVE "HTTP-CLIENT-NC" TO log-component
                PERFORM LOG-INIT
+               PERFORM INIT-TEMP-DIR
                MOVE 1 TO http-init-done
            END-IF
 
            MOVE SPACES TO log-message
-           STRING "HTTP request method: " DELIMITED BY SIZE
+           STRING "HTTP request method (netcat): " DELIMITED BY SIZE
                FUNCTION TRIM(req-method) DELIMITED BY SIZE
                INTO log-message
            END-STRING
            PERFORM LOG-DEBUG
 
+           PERFORM PARSE-REQUEST-URL
+           IF URL-IS-TLS = 1
+               MOVE "Netcat transport cannot do TLS - use "
+                   & "TRANSPORT=curl for an https:// URL"
+                   TO log-message
+               PERFORM LOG-ERROR
+               MOVE 1 TO http-response-status
+               GOBACK
+           END-IF
+
+           PERFORM BUILD-NC-TIMEOUT-ARG
+
            EVALUATE req-method
                WHEN "GET"
                    PERFORM EXECUTE-GET-REQUEST
@@ -72,51 +111,129 @@
 
            GOBACK.
 
+      * PARSE-REQUEST-URL - Split req-url ("https://host[:port]") into
+      * URL-HOST/URL-PORT, defaulting the port to 443/80 from the
+      * scheme when the URL doesn't name one explicitly.
+       PARSE-REQUEST-URL.
+           MOVE SPACES TO URL-PARSE-WORK
+           MOVE 0 TO URL-IS-TLS
+
+           IF FUNCTION TRIM(req-url)(1:8) = "https://"
+               MOVE 1 TO URL-IS-TLS
+               MOVE "443" TO URL-PORT
+               MOVE FUNCTION TRIM(req-url)(9:) TO URL-REST
+           ELSE IF FUNCTION TRIM(req-url)(1:7) = "http://"
+               MOVE "80" TO URL-PORT
+               MOVE FUNCTION TRIM(req-url)(8:) TO URL-REST
+           ELSE
+               MOVE "80" TO URL-PORT
+               MOVE FUNCTION TRIM(req-url) TO URL-REST
+           END-IF
+
+           MOVE 0 TO URL-SLASH-POS
+           INSPECT URL-REST TALLYING URL-SLASH-POS
+               FOR CHARACTERS BEFORE INITIAL "/"
+           IF URL-SLASH-POS > 0
+                   AND URL-SLASH-POS <= FUNCTION LENGTH(
+                       FUNCTION TRIM(URL-REST))
+               MOVE URL-REST(1:URL-SLASH-POS) TO URL-REST
+           END-IF
+
+           MOVE 0 TO URL-COLON-POS
+           INSPECT URL-REST TALLYING URL-COLON-POS
+               FOR CHARACTERS BEFORE INITIAL ":"
+           IF URL-COLON-POS > 0
+                   AND URL-COLON-POS < FUNCTION LENGTH(
+                       FUNCTION TRIM(URL-REST))
+               MOVE URL-REST(1:URL-COLON-POS) TO URL-HOST
+               MOVE URL-REST(URL-COLON-POS + 2:) TO URL-PORT
+           ELSE
+               MOVE URL-REST TO URL-HOST
+           END-IF
+           .
+
+      * BUILD-NC-TIMEOUT-ARG - nc's "-w N" idle/connect timeout. Unlike
+      * curl's BUILD-MAX-TIME-ARG, which leaves --max-time off entirely
+      * (an unbounded wait) when the caller didn't set req-timeout, nc
+      * has no "wait forever" mode worth relying on for a kiosk, so
+      * this defaults -w to 10 seconds instead of leaving it off.
+       BUILD-NC-TIMEOUT-ARG.
+           IF req-timeout > 0
+               MOVE req-timeout TO WS-NC-TIMEOUT-TEXT
+           ELSE
+               MOVE 10 TO WS-NC-TIMEOUT-TEXT
+           END-IF
+           .
+
+       INIT-TEMP-DIR.
+           MOVE SPACES TO WS-TEMP-DIR-ENV
+           ACCEPT WS-TEMP-DIR-ENV FROM ENVIRONMENT "XDG_RUNTIME_DIR"
+           IF FUNCTION TRIM(WS-TEMP-DIR-ENV) = SPACES
+               ACCEPT WS-TEMP-DIR-ENV FROM ENVIRONMENT "TMPDIR"
+           END-IF
+           IF FUNCTION TRIM(WS-TEMP-DIR-ENV) = SPACES
+               MOVE "/tmp" TO WS-TEMP-DIR-ENV
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-DIR
+           STRING
+               FUNCTION TRIM(WS-TEMP-DIR-ENV) DELIMITED BY SIZE
+               "/stregsystem-tui" DELIMITED BY SIZE
+               INTO WS-TEMP-DIR
+           END-STRING
+
+           MOVE SPACES TO WS-TEMP-CMD
+           STRING
+               "mkdir -p " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TEMP-DIR) DELIMITED BY SIZE
+               INTO WS-TEMP-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP-CMD
+           END-CALL
+
+           MOVE SPACES TO raw-output-file
+           STRING
+               FUNCTION TRIM(WS-TEMP-DIR) DELIMITED BY SIZE
+               "/http-raw.txt" DELIMITED BY SIZE
+               INTO raw-output-file
+           END-STRING
+
+           MOVE SPACES TO response-output-file
+           STRING
+               FUNCTION TRIM(WS-TEMP-DIR) DELIMITED BY SIZE
+               "/http-response.txt" DELIMITED BY SIZE
+               INTO response-output-file
+           END-STRING
+
+           MOVE SPACES TO status-code-output-file
+           STRING
+               FUNCTION TRIM(WS-TEMP-DIR) DELIMITED BY SIZE
+               "/http-status.txt" DELIMITED BY SIZE
+               INTO status-code-output-file
+           END-STRING
+           .
+
        EXECUTE-GET-REQUEST.
            MOVE SPACES TO system-cmd
            STRING
                "printf '"
                FUNCTION TRIM(req-method) " "
                FUNCTION TRIM(req-path) " HTTP/1.1" crlf
-               "Host: " FUNCTION TRIM(req-host) crlf
+               "Host: " FUNCTION TRIM(URL-HOST) crlf
                "User-Agent: COBOL-HTTP-Client/1.0" crlf
                "Accept: */*" crlf
                "Connection: close" crlf
                crlf "' | "
-               "nc '" FUNCTION TRIM(req-host) "' '"
-               FUNCTION TRIM(req-port) "'"
+               "nc -w " FUNCTION TRIM(WS-NC-TIMEOUT-TEXT) " '"
+               FUNCTION TRIM(URL-HOST) "' '"
+               FUNCTION TRIM(URL-PORT) "' > "
+               FUNCTION TRIM(raw-output-file)
                DELIMITED BY SIZE
                INTO system-cmd
            END-STRING
 
-           MOVE SPACES TO log-message
-           STRING "Netcat command: " DELIMITED BY SIZE
-               FUNCTION TRIM(system-cmd) DELIMITED BY SIZE
-               INTO log-message
-           END-STRING
-           PERFORM LOG-TRACE
-
-           IF log-level < 4
-      *        Prefix with exec to redirect shell stdout/stderr
-      *        for the whole command
-               STRING "exec >/dev/null 2>&1; " DELIMITED BY SIZE
-                   system-cmd DELIMITED BY SIZE
-                   INTO system-cmd-full
-               END-STRING
-               MOVE system-cmd-full TO system-cmd
-           END-IF
-           CALL "SYSTEM" USING system-cmd RETURNING system-result
-           END-CALL
-
-           MOVE system-result TO http-response-status.
-
-            MOVE SPACES TO log-message
-            MOVE system-result TO log-num-text
-            STRING "HTTP system result: " DELIMITED BY SIZE
-                log-num-text DELIMITED BY SIZE
-                INTO log-message
-            END-STRING
-            PERFORM LOG-DEBUG
+           PERFORM RUN-NETCAT-COMMAND
+           .
 
        EXECUTE-POST-REQUEST.
            COMPUTE body-length =
@@ -128,20 +245,33 @@
                "printf '"
                FUNCTION TRIM(req-method) " "
                FUNCTION TRIM(req-path) " HTTP/1.1" crlf
-               "Host: " FUNCTION TRIM(req-host) crlf
+               "Host: " FUNCTION TRIM(URL-HOST) crlf
                "User-Agent: COBOL-HTTP-Client/1.0" crlf
                "Accept: */*" crlf
-               "Content-Type: application/x-www-form-urlencoded" crlf
+               "Content-Type: application/json" crlf
                "Content-Length: " body-length crlf
                "Connection: close" crlf
                crlf
                FUNCTION TRIM(req-body) "' | "
-               "nc '" FUNCTION TRIM(req-host) "' '"
-               FUNCTION TRIM(req-port) "'"
+               "nc -w " FUNCTION TRIM(WS-NC-TIMEOUT-TEXT) " '"
+               FUNCTION TRIM(URL-HOST) "' '"
+               FUNCTION TRIM(URL-PORT) "' > "
+               FUNCTION TRIM(raw-output-file)
                DELIMITED BY SIZE
                INTO system-cmd
            END-STRING
 
+           PERFORM RUN-NETCAT-COMMAND
+           .
+
+      * RUN-NETCAT-COMMAND - Shared tail end of both verbs: log the
+      * command at trace level, silence shell output unless the log
+      * level calls for it, run it, report the shell exit code back
+      * through http-response-status the same way HTTP-CLIENT's
+      * curl-based system-result does, then split the raw response
+      * (headers still attached, unlike curl's -o/-w split) into the
+      * same response-output-file/status-code-output-file curl uses.
+       RUN-NETCAT-COMMAND.
            MOVE SPACES TO log-message
            STRING "Netcat command: " DELIMITED BY SIZE
                FUNCTION TRIM(system-cmd) DELIMITED BY SIZE
@@ -150,9 +280,9 @@
            PERFORM LOG-TRACE
 
            IF log-level < 4
-      *        Prefix with exec to redirect shell stdout/stderr
-      *        for the whole command
-               STRING "exec >/dev/null 2>&1; " DELIMITED BY SIZE
+      *        Prefix with exec to redirect shell stderr for the
+      *        whole command
+               STRING "exec 2>/dev/null; " DELIMITED BY SIZE
                    system-cmd DELIMITED BY SIZE
                    INTO system-cmd-full
                END-STRING
@@ -170,6 +300,40 @@
                INTO log-message
            END-STRING
            PERFORM LOG-DEBUG
+
+           PERFORM SPLIT-NETCAT-RESPONSE
+           .
+
+      * SPLIT-NETCAT-RESPONSE - nc's captured output is the raw
+      * HTTP/1.1 response (status line, headers, blank line, body) -
+      * pull the status code out of the first line and everything
+      * after the header/body blank line out as the JSON body, so
+      * READ-HTTP-STATUS-CODE/READ-HTTP-RESPONSE in stregsystem-api.cob
+      * can read them exactly as they already do for curl's output.
+       SPLIT-NETCAT-RESPONSE.
+           MOVE SPACES TO split-cmd
+           STRING
+               "head -n 1 '" FUNCTION TRIM(raw-output-file) "' | "
+               "awk '{print $2}' > '"
+               FUNCTION TRIM(status-code-output-file) "'; "
+               "sed '1,/^\r\{0,1\}$/d' '"
+               FUNCTION TRIM(raw-output-file) "' > '"
+               FUNCTION TRIM(response-output-file) "'"
+               DELIMITED BY SIZE
+               INTO split-cmd
+           END-STRING
+
+           IF log-level < 4
+               STRING "exec >/dev/null 2>&1; " DELIMITED BY SIZE
+                   split-cmd DELIMITED BY SIZE
+                   INTO system-cmd-full
+               END-STRING
+               CALL "SYSTEM" USING system-cmd-full
+               END-CALL
+           ELSE
+               CALL "SYSTEM" USING split-cmd
+               END-CALL
+           END-IF
            .
 
       * Logging procedures
